@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. mrgedupe.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  WS-KEEP-ID          PIC 9(10).
+       01  WS-DUPE-ID          PIC 9(10).
+       01  WS-EXISTS-ID        PIC 9(10).
+       01  WS-TODAY-DATE       PIC X(08).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-ENTITY-STRING     PIC X(10).
+       01 WS-AUTHOR-STRING     PIC X(10) VALUE "AUTHOR".
+       01 WS-EDITOR-STRING     PIC X(10) VALUE "EDITOR".
+       01 WS-TYPE-STRING       PIC X(10) VALUE "TYPE".
+       01 WS-PERSON-STRING     PIC X(10) VALUE "PERSON".
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "--- Merge duplicate records ---".
+           DISPLAY "Which kind of record has a duplicate ?".
+           DISPLAY "AUTHOR / EDITOR / TYPE / PERSON".
+           ACCEPT WS-ENTITY-STRING.
+
+           EVALUATE WS-ENTITY-STRING
+               WHEN WS-AUTHOR-STRING
+               WHEN WS-EDITOR-STRING
+               WHEN WS-TYPE-STRING
+               WHEN WS-PERSON-STRING
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Unknown record kind."
+                   EXIT PROGRAM
+           END-EVALUATE.
+
+           DISPLAY "Enter the id to KEEP : ".
+           ACCEPT WS-KEEP-ID.
+           DISPLAY "Enter the id to MERGE AWAY (the duplicate) : ".
+           ACCEPT WS-DUPE-ID.
+
+           IF WS-KEEP-ID = WS-DUPE-ID
+               DISPLAY
+                   "The id to keep and the duplicate id must differ."
+               EXIT PROGRAM
+           END-IF.
+
+           EVALUATE WS-ENTITY-STRING
+               WHEN WS-AUTHOR-STRING
+                   PERFORM 0200-MERGE-AUTHORS-BEGIN
+                      THRU 0200-MERGE-AUTHORS-END
+               WHEN WS-EDITOR-STRING
+                   PERFORM 0300-MERGE-EDITORS-BEGIN
+                      THRU 0300-MERGE-EDITORS-END
+               WHEN WS-TYPE-STRING
+                   PERFORM 0400-MERGE-TYPES-BEGIN
+                      THRU 0400-MERGE-TYPES-END
+               WHEN WS-PERSON-STRING
+                   PERFORM 0500-MERGE-PEOPLE-BEGIN
+                      THRU 0500-MERGE-PEOPLE-END
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       0200-MERGE-AUTHORS-BEGIN.
+       EXEC SQL
+           SELECT id INTO :WS-EXISTS-ID FROM authors
+           WHERE id = :WS-KEEP-ID AND deleted_date = '00000000'
+       END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "No such author to keep."
+               GO TO 0200-MERGE-AUTHORS-END
+           END-IF.
+
+       EXEC SQL
+           SELECT id INTO :WS-EXISTS-ID FROM authors
+           WHERE id = :WS-DUPE-ID AND deleted_date = '00000000'
+       END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "No such duplicate author."
+               GO TO 0200-MERGE-AUTHORS-END
+           END-IF.
+
+      *    drop the duplicate's co-author rows that would otherwise
+      *    double up once reassigned to the id we are keeping
+       EXEC SQL
+           DELETE FROM books_authors
+           WHERE author_id = :WS-DUPE-ID
+             AND book_id IN (
+                 SELECT book_id FROM books_authors
+                 WHERE author_id = :WS-KEEP-ID
+             )
+       END-EXEC.
+
+       EXEC SQL
+           UPDATE books_authors
+           SET author_id = :WS-KEEP-ID
+           WHERE author_id = :WS-DUPE-ID
+       END-EXEC.
+
+       EXEC SQL
+           UPDATE books
+           SET author_id = :WS-KEEP-ID
+           WHERE author_id = :WS-DUPE-ID
+       END-EXEC.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+       EXEC SQL
+           UPDATE authors
+           SET deleted_date = :WS-TODAY-DATE
+           WHERE id = :WS-DUPE-ID
+       END-EXEC.
+
+           IF SQLCODE = 0
+               DISPLAY "Merge successful, author " WS-DUPE-ID
+                       " merged into " WS-KEEP-ID "."
+       EXEC SQL COMMIT END-EXEC
+               CALL "wrtaudit" USING
+                   "AUTHOR"
+                   WS-DUPE-ID
+                   "MERGE"
+               END-CALL
+           ELSE
+               DISPLAY "Merge error SQLCODE: " SQLCODE
+       EXEC SQL ROLLBACK END-EXEC
+           END-IF.
+       0200-MERGE-AUTHORS-END.
+
+       0300-MERGE-EDITORS-BEGIN.
+       EXEC SQL
+           SELECT id INTO :WS-EXISTS-ID FROM editors
+           WHERE id = :WS-KEEP-ID AND deleted_date = '00000000'
+       END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "No such editor to keep."
+               GO TO 0300-MERGE-EDITORS-END
+           END-IF.
+
+       EXEC SQL
+           SELECT id INTO :WS-EXISTS-ID FROM editors
+           WHERE id = :WS-DUPE-ID AND deleted_date = '00000000'
+       END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "No such duplicate editor."
+               GO TO 0300-MERGE-EDITORS-END
+           END-IF.
+
+       EXEC SQL
+           UPDATE books
+           SET editor_id = :WS-KEEP-ID
+           WHERE editor_id = :WS-DUPE-ID
+       END-EXEC.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+       EXEC SQL
+           UPDATE editors
+           SET deleted_date = :WS-TODAY-DATE
+           WHERE id = :WS-DUPE-ID
+       END-EXEC.
+
+           IF SQLCODE = 0
+               DISPLAY "Merge successful, editor " WS-DUPE-ID
+                       " merged into " WS-KEEP-ID "."
+       EXEC SQL COMMIT END-EXEC
+               CALL "wrtaudit" USING
+                   "EDITOR"
+                   WS-DUPE-ID
+                   "MERGE"
+               END-CALL
+           ELSE
+               DISPLAY "Merge error SQLCODE: " SQLCODE
+       EXEC SQL ROLLBACK END-EXEC
+           END-IF.
+       0300-MERGE-EDITORS-END.
+
+       0400-MERGE-TYPES-BEGIN.
+       EXEC SQL
+           SELECT id INTO :WS-EXISTS-ID FROM types
+           WHERE id = :WS-KEEP-ID AND deleted_date = '00000000'
+       END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "No such book type to keep."
+               GO TO 0400-MERGE-TYPES-END
+           END-IF.
+
+       EXEC SQL
+           SELECT id INTO :WS-EXISTS-ID FROM types
+           WHERE id = :WS-DUPE-ID AND deleted_date = '00000000'
+       END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "No such duplicate book type."
+               GO TO 0400-MERGE-TYPES-END
+           END-IF.
+
+       EXEC SQL
+           UPDATE books
+           SET type_id = :WS-KEEP-ID
+           WHERE type_id = :WS-DUPE-ID
+       END-EXEC.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+       EXEC SQL
+           UPDATE types
+           SET deleted_date = :WS-TODAY-DATE
+           WHERE id = :WS-DUPE-ID
+       END-EXEC.
+
+           IF SQLCODE = 0
+               DISPLAY "Merge successful, type " WS-DUPE-ID
+                       " merged into " WS-KEEP-ID "."
+       EXEC SQL COMMIT END-EXEC
+               CALL "wrtaudit" USING
+                   "TYPE"
+                   WS-DUPE-ID
+                   "MERGE"
+               END-CALL
+           ELSE
+               DISPLAY "Merge error SQLCODE: " SQLCODE
+       EXEC SQL ROLLBACK END-EXEC
+           END-IF.
+       0400-MERGE-TYPES-END.
+
+       0500-MERGE-PEOPLE-BEGIN.
+       EXEC SQL
+           SELECT id INTO :WS-EXISTS-ID FROM people
+           WHERE id = :WS-KEEP-ID
+       END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "No such patron to keep."
+               GO TO 0500-MERGE-PEOPLE-END
+           END-IF.
+
+       EXEC SQL
+           SELECT id INTO :WS-EXISTS-ID FROM people
+           WHERE id = :WS-DUPE-ID
+       END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "No such duplicate patron."
+               GO TO 0500-MERGE-PEOPLE-END
+           END-IF.
+
+       EXEC SQL
+           UPDATE borrowings
+           SET people_id = :WS-KEEP-ID
+           WHERE people_id = :WS-DUPE-ID
+       END-EXEC.
+
+       EXEC SQL
+           UPDATE holds
+           SET people_id = :WS-KEEP-ID
+           WHERE people_id = :WS-DUPE-ID
+       END-EXEC.
+
+       EXEC SQL
+           DELETE FROM people
+           WHERE id = :WS-DUPE-ID
+       END-EXEC.
+
+           IF SQLCODE = 0
+               DISPLAY "Merge successful, patron " WS-DUPE-ID
+                       " merged into " WS-KEEP-ID "."
+       EXEC SQL COMMIT END-EXEC
+               CALL "wrtaudit" USING
+                   "PERSON"
+                   WS-DUPE-ID
+                   "MERGE"
+               END-CALL
+           ELSE
+               DISPLAY "Merge error SQLCODE: " SQLCODE
+       EXEC SQL ROLLBACK END-EXEC
+           END-IF.
+       0500-MERGE-PEOPLE-END.
