@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. listborw.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-TODAY            PIC X(08).
+       01 WS-ID               PIC 9(10).
+       01 WS-PEOPLE-LNAME     PIC X(25).
+       01 WS-PEOPLE-FNAME     PIC X(25).
+       01 WS-BOOK-NAME        PIC X(50).
+       01 WS-START-DATE       PIC X(08).
+       01 WS-END-DATE         PIC X(08).
+       01 WS-RETURNED-DATE    PIC X(08).
+       01 WS-STATUS-PATTERN   PIC X(11).
+       01 WS-DATE-FROM        PIC X(08).
+       01 WS-DATE-TO          PIC X(08).
+       01 WS-BOOK-ID-FILTER   PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-EOF-SWITCH    PIC X   VALUE "n".
+           88 WS-EOF-N             VALUE "n".
+           88 WS-EOF-Y             VALUE "Y".
+
+       01 WS-MATCH-COUNT   PIC 9(05) VALUE 0.
+
+       01 WS-STATUS-FILTER PIC X(09).
+
+       01 WS-OUT-STATUS    PIC X(09).
+
+       01 WS-OUT-HDR.
+           05 FILLER          PIC X(10) VALUE "id".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "borrower".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(50) VALUE "book name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(08) VALUE "start".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(08) VALUE "due".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(09) VALUE "status".
+
+       01 WS-OUT-SEPARATION-LINE.
+           05 FILLER          PIC X(10) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(50) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(08) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(08) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(09) VALUE ALL "-".
+
+       01 WS-OUT-LINE.
+           05 WS-OUT-ID           PIC X(10).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-BORROWER     PIC X(25).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-BOOK-NAME    PIC X(50).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-START        PIC X(08).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-END          PIC X(08).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-STATUS-COL   PIC X(09).
+
+       EXEC SQL
+           DECLARE borrow_list_cursor CURSOR FOR
+               SELECT
+                   borrowings.id,
+                   people.last_name,
+                   books.name,
+                   borrowings.start_date,
+                   borrowings.end_date,
+                   borrowings.returned_date
+               FROM borrowings
+               INNER JOIN people ON borrowings.people_id = people.id
+               INNER JOIN books ON borrowings.book_id = books.id
+               WHERE
+                   (CASE
+                       WHEN borrowings.returned_date <> '00000000'
+                           THEN 'RETURNED'
+                       WHEN borrowings.end_date < :WS-TODAY
+                           THEN 'OVERDUE'
+                       ELSE 'ON LOAN'
+                   END) ILIKE :WS-STATUS-PATTERN
+                   AND borrowings.start_date BETWEEN
+                       :WS-DATE-FROM AND :WS-DATE-TO
+                   AND (:WS-BOOK-ID-FILTER = 0
+                        OR borrowings.book_id = :WS-BOOK-ID-FILTER)
+               ORDER BY borrowings.start_date DESC
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Enter today's date (YYYYMMDD) : ".
+           ACCEPT WS-TODAY.
+
+           DISPLAY "Filter by status - ON LOAN / OVERDUE / RETURNED "
+                   "(blank for all) : " WITH NO ADVANCING.
+           MOVE SPACE TO WS-STATUS-FILTER.
+           ACCEPT WS-STATUS-FILTER.
+
+           IF WS-STATUS-FILTER = SPACE THEN
+               MOVE "%" TO WS-STATUS-PATTERN
+           ELSE
+               STRING "%" FUNCTION TRIM(WS-STATUS-FILTER) "%"
+                   DELIMITED BY SIZE
+                   INTO WS-STATUS-PATTERN
+           END-IF.
+
+           DISPLAY "Filter by start date from (YYYYMMDD, blank for "
+                   "no lower bound) : " WITH NO ADVANCING.
+           MOVE SPACE TO WS-DATE-FROM.
+           ACCEPT WS-DATE-FROM.
+           IF WS-DATE-FROM = SPACE THEN
+               MOVE "00000000" TO WS-DATE-FROM
+           END-IF.
+
+           DISPLAY "Filter by start date to (YYYYMMDD, blank for "
+                   "no upper bound) : " WITH NO ADVANCING.
+           MOVE SPACE TO WS-DATE-TO.
+           ACCEPT WS-DATE-TO.
+           IF WS-DATE-TO = SPACE THEN
+               MOVE "99999999" TO WS-DATE-TO
+           END-IF.
+
+           DISPLAY "Filter by book id (0 for all books) : "
+                   WITH NO ADVANCING.
+           MOVE 0 TO WS-BOOK-ID-FILTER.
+           ACCEPT WS-BOOK-ID-FILTER.
+
+       EXEC SQL OPEN borrow_list_cursor END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Borrowing list error SQLCODE: " SQLCODE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-Y
+
+       EXEC SQL
+           FETCH borrow_list_cursor
+           INTO :WS-ID, :WS-PEOPLE-LNAME, :WS-BOOK-NAME,
+               :WS-START-DATE, :WS-END-DATE, :WS-RETURNED-DATE
+       END-EXEC
+
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   ADD 1 TO WS-MATCH-COUNT
+                   IF WS-MATCH-COUNT = 1
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                       DISPLAY WS-OUT-HDR
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                   END-IF
+                   MOVE WS-ID           TO WS-OUT-ID
+                   MOVE WS-PEOPLE-LNAME TO WS-OUT-BORROWER
+                   MOVE WS-BOOK-NAME    TO WS-OUT-BOOK-NAME
+                   MOVE WS-START-DATE   TO WS-OUT-START
+                   MOVE WS-END-DATE     TO WS-OUT-END
+                   IF WS-RETURNED-DATE NOT = '00000000'
+                       MOVE "RETURNED" TO WS-OUT-STATUS-COL
+                   ELSE
+                       IF WS-END-DATE < WS-TODAY
+                           MOVE "OVERDUE" TO WS-OUT-STATUS-COL
+                       ELSE
+                           MOVE "ON LOAN" TO WS-OUT-STATUS-COL
+                       END-IF
+                   END-IF
+                   DISPLAY WS-OUT-LINE
+               END-IF
+
+           END-PERFORM.
+
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "No borrowings match that filter."
+           ELSE
+               DISPLAY WS-OUT-SEPARATION-LINE
+           END-IF.
+
+       EXEC SQL CLOSE borrow_list_cursor END-EXEC.
+
+           EXIT PROGRAM.
