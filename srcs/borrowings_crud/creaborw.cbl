@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. creaborw.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 08-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-ID              PIC 9(10).
+       01 WS-PEOPLE-ID        PIC 9(10).
+       01 WS-BOOK-ID          PIC 9(10).
+       01 WS-TYPE-ID          PIC 9(10).
+       01 WS-START-DATE       PIC X(08).
+       01 WS-END-DATE         PIC X(08).
+       01 WS-COPIES-AVAILABLE PIC 9(05).
+       01 WS-ACTIVE-LOAN-COUNT PIC 9(05).
+       01 WS-LOAN-PERIOD-DAYS  PIC 9(03).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-MAX-ACTIVE-LOANS PIC 9(05) VALUE 5.
+       01 WS-START-DATE-NUM   PIC 9(08).
+       01 WS-END-DATE-NUM     PIC 9(08).
+
+       LINKAGE SECTION.
+       01 LK-PEOPLE-ID        PIC 9(10).
+       01 LK-BOOK-ID          PIC 9(10).
+       01 LK-START-DATE       PIC X(08).
+       01 LK-END-DATE         PIC X(08).
+       01 LK-ID               PIC 9(10).
+       COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-PEOPLE-ID,
+                                LK-BOOK-ID,
+                                LK-START-DATE,
+                                LK-END-DATE,
+                                LK-ID,
+                                LK-RETURN-VALUE.
+
+           PERFORM 0100-EXIT-IF-NO-PEOPLE-BEGIN
+              THRU 0100-EXIT-IF-NO-PEOPLE-END.
+
+           PERFORM 0150-EXIT-IF-NO-BOOK-BEGIN
+              THRU 0150-EXIT-IF-NO-BOOK-END.
+
+           PERFORM 0160-EXIT-IF-OVER-LOAN-LIMIT-BEGIN
+              THRU 0160-EXIT-IF-OVER-LOAN-LIMIT-END.
+
+           PERFORM 0175-EXIT-IF-NO-COPIES-BEGIN
+              THRU 0175-EXIT-IF-NO-COPIES-END.
+
+           PERFORM 0180-COMPUTE-DUE-DATE-BEGIN
+              THRU 0180-COMPUTE-DUE-DATE-END.
+
+           PERFORM 0200-CREATE-BEGIN
+              THRU 0200-CREATE-END.
+
+           EXIT PROGRAM.
+
+       0100-EXIT-IF-NO-PEOPLE-BEGIN.
+           MOVE LK-PEOPLE-ID TO WS-PEOPLE-ID.
+       EXEC SQL
+           SELECT id
+           INTO :WS-PEOPLE-ID
+           FROM people
+           WHERE id = :WS-PEOPLE-ID
+       END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET LK-RETURN-NOT-FOUND TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0100-EXIT-IF-NO-PEOPLE-END.
+
+       0150-EXIT-IF-NO-BOOK-BEGIN.
+           MOVE LK-BOOK-ID TO WS-BOOK-ID.
+       EXEC SQL
+           SELECT id, type_id
+           INTO :WS-BOOK-ID, :WS-TYPE-ID
+           FROM books
+           WHERE id = :WS-BOOK-ID
+             AND withdrawn_date = '00000000'
+             AND deleted_date = '00000000'
+       END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET LK-RETURN-NOT-FOUND TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0150-EXIT-IF-NO-BOOK-END.
+
+       0160-EXIT-IF-OVER-LOAN-LIMIT-BEGIN.
+       EXEC SQL
+           SELECT COUNT(*)
+           INTO :WS-ACTIVE-LOAN-COUNT
+           FROM borrowings
+           WHERE people_id = :WS-PEOPLE-ID
+             AND returned_date = '00000000'
+       END-EXEC.
+
+           IF WS-ACTIVE-LOAN-COUNT >= WS-MAX-ACTIVE-LOANS
+               SET LK-RETURN-LIMIT-REACHED TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0160-EXIT-IF-OVER-LOAN-LIMIT-END.
+
+       0175-EXIT-IF-NO-COPIES-BEGIN.
+       EXEC SQL
+           SELECT copies_available
+           INTO :WS-COPIES-AVAILABLE
+           FROM books
+           WHERE id = :WS-BOOK-ID
+       END-EXEC.
+
+           IF WS-COPIES-AVAILABLE = 0
+               SET LK-RETURN-LIMIT-REACHED TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0175-EXIT-IF-NO-COPIES-END.
+
+       0180-COMPUTE-DUE-DATE-BEGIN.
+       EXEC SQL
+           SELECT loan_period_days
+           INTO :WS-LOAN-PERIOD-DAYS
+           FROM types
+           WHERE id = :WS-TYPE-ID
+       END-EXEC.
+
+           MOVE LK-START-DATE TO WS-START-DATE.
+           MOVE WS-START-DATE TO WS-START-DATE-NUM.
+           COMPUTE WS-END-DATE-NUM =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-START-DATE-NUM)
+                   + WS-LOAN-PERIOD-DAYS
+               ).
+           MOVE WS-END-DATE-NUM TO WS-END-DATE.
+       0180-COMPUTE-DUE-DATE-END.
+
+       0200-CREATE-BEGIN.
+       EXEC SQL
+           INSERT INTO borrowings (people_id, book_id, start_date,
+               end_date)
+           VALUES (:WS-PEOPLE-ID, :WS-BOOK-ID, :WS-START-DATE,
+               :WS-END-DATE)
+           RETURNING id
+           INTO :WS-ID
+       END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET LK-RETURN-ERROR TO TRUE
+       EXEC SQL ROLLBACK END-EXEC
+               EXIT PARAGRAPH
+           END-IF.
+
+       EXEC SQL
+           UPDATE books
+           SET copies_available = copies_available - 1
+           WHERE id = :WS-BOOK-ID
+       END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET LK-RETURN-OK TO TRUE
+                   MOVE WS-ID TO LK-ID
+                   MOVE WS-END-DATE TO LK-END-DATE
+       EXEC SQL COMMIT END-EXEC
+               WHEN OTHER
+                   SET LK-RETURN-ERROR TO TRUE
+       EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+       0200-CREATE-END.
