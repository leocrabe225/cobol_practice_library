@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. listfine.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-ID              PIC 9(10).
+       01 WS-PEOPLE-LNAME    PIC X(25).
+       01 WS-BOOK-NAME       PIC X(50).
+       01 WS-AMOUNT-DUE      PIC 9(05)V99.
+       01 WS-ASSESSED-DATE   PIC X(08).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-EOF-SWITCH    PIC X   VALUE "n".
+           88 WS-EOF-N             VALUE "n".
+           88 WS-EOF-Y             VALUE "Y".
+
+       01 WS-MATCH-COUNT   PIC 9(05) VALUE 0.
+
+       01 WS-OUT-HDR.
+           05 FILLER          PIC X(10) VALUE "fine id".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "borrower".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(50) VALUE "book name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(08) VALUE "amount".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(08) VALUE "assessed".
+
+       01 WS-OUT-SEPARATION-LINE.
+           05 FILLER          PIC X(10) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(50) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(08) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(08) VALUE ALL "-".
+
+       01 WS-OUT-LINE.
+           05 WS-OUT-ID          PIC X(10).
+           05 FILLER             PIC X(03) VALUE " | ".
+           05 WS-OUT-BORROWER    PIC X(25).
+           05 FILLER             PIC X(03) VALUE " | ".
+           05 WS-OUT-BOOK-NAME   PIC X(50).
+           05 FILLER             PIC X(03) VALUE " | ".
+           05 WS-OUT-AMOUNT      PIC X(08).
+           05 FILLER             PIC X(03) VALUE " | ".
+           05 WS-OUT-ASSESSED    PIC X(08).
+
+       EXEC SQL
+           DECLARE unpaid_fine_cursor CURSOR FOR
+               SELECT
+                   fines.id,
+                   people.last_name,
+                   books.name,
+                   fines.amount_due,
+                   fines.assessed_date
+               FROM fines
+               INNER JOIN borrowings ON fines.borrowing_id = borrowings.id
+               INNER JOIN people ON borrowings.people_id = people.id
+               INNER JOIN books ON borrowings.book_id = books.id
+               WHERE fines.paid_date = '00000000'
+               ORDER BY fines.assessed_date
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       EXEC SQL OPEN unpaid_fine_cursor END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Fine list error SQLCODE: " SQLCODE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-Y
+
+       EXEC SQL
+           FETCH unpaid_fine_cursor
+           INTO :WS-ID, :WS-PEOPLE-LNAME, :WS-BOOK-NAME,
+               :WS-AMOUNT-DUE, :WS-ASSESSED-DATE
+       END-EXEC
+
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   ADD 1 TO WS-MATCH-COUNT
+                   IF WS-MATCH-COUNT = 1
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                       DISPLAY WS-OUT-HDR
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                   END-IF
+                   MOVE WS-ID            TO WS-OUT-ID
+                   MOVE WS-PEOPLE-LNAME  TO WS-OUT-BORROWER
+                   MOVE WS-BOOK-NAME     TO WS-OUT-BOOK-NAME
+                   MOVE WS-AMOUNT-DUE    TO WS-OUT-AMOUNT
+                   MOVE WS-ASSESSED-DATE TO WS-OUT-ASSESSED
+                   DISPLAY WS-OUT-LINE
+               END-IF
+
+           END-PERFORM.
+
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "There are no unpaid fines."
+           ELSE
+               DISPLAY WS-OUT-SEPARATION-LINE
+           END-IF.
+
+       EXEC SQL CLOSE unpaid_fine_cursor END-EXEC.
+
+           EXIT PROGRAM.
