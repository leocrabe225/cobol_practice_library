@@ -0,0 +1,424 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. menuborw.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 08-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY crudstr.
+       COPY retstatu REPLACING ==:PREFIX:== BY ==WS==.
+
+       01  WS-BORROWING-ID       PIC 9(10).
+       01  WS-PEOPLE-ID          PIC 9(10).
+       01  WS-BOOK-ID            PIC 9(10).
+       01  WS-START-DATE         PIC X(08).
+       01  WS-END-DATE           PIC X(08).
+       01  WS-RETURNED-DATE      PIC X(08).
+       01  WS-REQUESTED-DATE     PIC X(08).
+       01  WS-HOLD-ID            PIC 9(10).
+
+       01 WS-QUIT      PIC X   VALUE "n".
+           88 WS-QUIT-N        VALUE "n".
+           88 WS-QUIT-Y        VALUE "Y".
+
+       01 WS-CRUD   PIC X(10).
+
+       01 WS-USER-RESPONSE         PIC X.
+           88 WS-USER-RESPONSE-N           VALUE "n".
+           88 WS-USER-RESPONSE-Y           VALUE "Y".
+
+       01 WS-DELETE-BATCH-MAX      PIC 9(02) VALUE 20.
+       01 WS-DELETE-BATCH-COUNT    PIC 9(02) VALUE 0.
+       01 WS-DELETE-BATCH-INDEX    PIC 9(02).
+       01 WS-DELETE-BATCH-TABLE.
+           05 WS-DELETE-BATCH-ID   OCCURS 20 TIMES PIC 9(10).
+
+       01 WS-OVERDUE-STRING  PIC X(10) VALUE "OVERDUE".
+       01 WS-HOLD-STRING     PIC X(10) VALUE "HOLD".
+       01 WS-LISTHOLD-STRING PIC X(10) VALUE "LISTHOLD".
+       01 WS-FINE-STRING     PIC X(10) VALUE "FINE".
+       01 WS-PAYFINE-STRING  PIC X(10) VALUE "PAYFINE".
+       01 WS-LISTFINE-STRING PIC X(10) VALUE "LISTFINE".
+       01 WS-RENEW-STRING    PIC X(10) VALUE "RENEW".
+       01 WS-MOSTBORW-STRING PIC X(10) VALUE "MOSTBORW".
+
+       01 WS-FINE-ID          PIC 9(10).
+       01 WS-PAID-DATE        PIC X(08).
+
+       01 WS-OUT-HDR.
+           05 FILLER          PIC X(10) VALUE "id".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(10) VALUE "people_id".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(10) VALUE "book_id".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(08) VALUE "start".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(08) VALUE "end".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(08) VALUE "returned".
+
+       01 WS-OUT-SEPARATION-LINE.
+           05 FILLER          PIC X(10) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(10) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(10) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(08) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(08) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(08) VALUE ALL "-".
+
+       01 WS-OUT-LINE.
+           05 WS-OUT-ID             PIC X(10).
+           05 FILLER                PIC X(03) VALUE " | ".
+           05 WS-OUT-PEOPLE-ID      PIC X(10).
+           05 FILLER                PIC X(03) VALUE " | ".
+           05 WS-OUT-BOOK-ID        PIC X(10).
+           05 FILLER                PIC X(03) VALUE " | ".
+           05 WS-OUT-START-DATE     PIC X(08).
+           05 FILLER                PIC X(03) VALUE " | ".
+           05 WS-OUT-END-DATE       PIC X(08).
+           05 FILLER                PIC X(03) VALUE " | ".
+           05 WS-OUT-RETURNED-DATE  PIC X(08).
+
+       PROCEDURE DIVISION.
+
+       SET WS-QUIT-N TO TRUE.
+
+       PERFORM UNTIL WS-QUIT-Y
+
+           DISPLAY "Choose an operation : "
+           DISPLAY WS-CREATE-STRING " / "
+                   WS-READ-STRING " / "
+                   WS-UPDATE-STRING " / "
+                   WS-DELETE-STRING " / "
+                   WS-LIST-STRING " / "
+                   WS-RETURN-STRING " / "
+                   WS-OVERDUE-STRING " / "
+                   WS-HOLD-STRING " / "
+                   WS-LISTHOLD-STRING " / "
+                   WS-FINE-STRING " / "
+                   WS-PAYFINE-STRING " / "
+                   WS-LISTFINE-STRING " / "
+                   WS-RENEW-STRING " / "
+                   WS-MOSTBORW-STRING " / "
+                   WS-QUIT-STRING
+
+           ACCEPT WS-CRUD
+
+           EVALUATE WS-CRUD
+
+               WHEN WS-CREATE-STRING
+                   DISPLAY "Enter borrower's (people) id : "
+                   ACCEPT WS-PEOPLE-ID
+                   DISPLAY "Enter book's id : "
+                   ACCEPT WS-BOOK-ID
+                   DISPLAY "Enter checkout date (YYYYMMDD) : "
+                   ACCEPT WS-START-DATE
+
+                   CALL "creaborw" USING
+                       WS-PEOPLE-ID
+                       WS-BOOK-ID
+                       WS-START-DATE
+                       WS-END-DATE
+                       WS-BORROWING-ID
+                       WS-RETURN-VALUE
+                   END-CALL
+
+                   EVALUATE TRUE
+                       WHEN WS-RETURN-OK
+                           DISPLAY "Loan created, id : " WS-BORROWING-ID
+                           DISPLAY "Due date (by book type) : "
+                                   WS-END-DATE
+                       WHEN WS-RETURN-NOT-FOUND
+                           DISPLAY
+                           "No such person or book in the database."
+                       WHEN WS-RETURN-LIMIT-REACHED
+                           DISPLAY
+                           "Loan limit reached: either this patron "
+                           "already has the maximum active loans, or "
+                           "no copies of this book are available."
+                       WHEN WS-RETURN-ERROR
+                           DISPLAY "Borrowing insert error."
+                   END-EVALUATE
+
+               WHEN WS-READ-STRING
+                   DISPLAY "Enter loan's id: "
+                   ACCEPT WS-BORROWING-ID
+
+                   CALL "readborw" USING
+                       WS-BORROWING-ID
+                       WS-PEOPLE-ID
+                       WS-BOOK-ID
+                       WS-START-DATE
+                       WS-END-DATE
+                       WS-RETURNED-DATE
+                       WS-RETURN-VALUE
+                   END-CALL
+
+                   EVALUATE TRUE
+                       WHEN WS-RETURN-OK
+                           PERFORM 0500-MOVE-TO-OUT-LINE-BEGIN
+                              THRU 0500-MOVE-TO-OUT-LINE-END
+                           PERFORM 0600-DISPLAY-OUT-LINE-BEGIN
+                              THRU 0600-DISPLAY-OUT-LINE-END
+                       WHEN WS-RETURN-NOT-FOUND
+                           DISPLAY "Record not found"
+                       WHEN WS-RETURN-ERROR
+                           DISPLAY "Borrowing read error"
+                   END-EVALUATE
+
+               WHEN WS-UPDATE-STRING
+                   DISPLAY "Enter loan's id: "
+                   ACCEPT WS-BORROWING-ID
+                   DISPLAY "Enter checkout date (YYYYMMDD) : "
+                   ACCEPT WS-START-DATE
+                   DISPLAY "Enter due date (YYYYMMDD) : "
+                   ACCEPT WS-END-DATE
+
+                   CALL "updtborw" USING
+                       WS-BORROWING-ID
+                       WS-START-DATE
+                       WS-END-DATE
+                       WS-RETURN-VALUE
+                   END-CALL
+
+                   EVALUATE TRUE
+                       WHEN WS-RETURN-OK
+                           DISPLAY "Was successfully updated."
+                       WHEN WS-RETURN-NOT-FOUND
+                           DISPLAY "Record not found."
+                       WHEN WS-RETURN-ERROR
+                           DISPLAY "Read/Update error."
+                   END-EVALUATE
+
+               WHEN WS-DELETE-STRING
+                   PERFORM 0800-COLLECT-DELETE-BATCH-BEGIN
+                      THRU 0800-COLLECT-DELETE-BATCH-END
+
+                   PERFORM 0900-CONFIRM-AND-DELETE-BATCH-BEGIN
+                      THRU 0900-CONFIRM-AND-DELETE-BATCH-END
+
+               WHEN WS-LIST-STRING
+                   CALL "listborw"
+
+               WHEN WS-RETURN-STRING
+                   DISPLAY "Enter loan's id: "
+                   ACCEPT WS-BORROWING-ID
+                   DISPLAY "Enter return date (YYYYMMDD) : "
+                   ACCEPT WS-RETURNED-DATE
+
+                   CALL "retnborw" USING
+                       WS-BORROWING-ID
+                       WS-RETURNED-DATE
+                       WS-RETURN-VALUE
+                   END-CALL
+
+                   EVALUATE TRUE
+                       WHEN WS-RETURN-OK
+                           DISPLAY "Loan marked as returned."
+                       WHEN WS-RETURN-NOT-FOUND
+                           DISPLAY "Record not found."
+                       WHEN WS-RETURN-ALREADY-HERE
+                           DISPLAY "This loan was already returned."
+                       WHEN WS-RETURN-ERROR
+                           DISPLAY "Read/Return error."
+                   END-EVALUATE
+
+               WHEN WS-OVERDUE-STRING
+                   CALL "rptoverd"
+
+               WHEN WS-HOLD-STRING
+                   DISPLAY "Enter borrower's (people) id : "
+                   ACCEPT WS-PEOPLE-ID
+                   DISPLAY "Enter book's id : "
+                   ACCEPT WS-BOOK-ID
+                   DISPLAY "Enter requested date (YYYYMMDD) : "
+                   ACCEPT WS-REQUESTED-DATE
+
+                   CALL "creahold" USING
+                       WS-PEOPLE-ID
+                       WS-BOOK-ID
+                       WS-REQUESTED-DATE
+                       WS-HOLD-ID
+                       WS-RETURN-VALUE
+                   END-CALL
+
+                   EVALUATE TRUE
+                       WHEN WS-RETURN-OK
+                           DISPLAY "Hold placed, id : " WS-HOLD-ID
+                       WHEN WS-RETURN-NOT-FOUND
+                           DISPLAY
+                           "No such person or book in the database."
+                       WHEN WS-RETURN-CONFLICT
+                           DISPLAY
+                           "Copies of this book are available now, "
+                           "no need to place a hold."
+                       WHEN WS-RETURN-ALREADY-HERE
+                           DISPLAY
+                           "This patron already has an open hold "
+                           "on this book."
+                       WHEN WS-RETURN-ERROR
+                           DISPLAY "Hold insert error."
+                   END-EVALUATE
+
+               WHEN WS-LISTHOLD-STRING
+                   CALL "listhold"
+
+               WHEN WS-FINE-STRING
+                   CALL "calcfine"
+
+               WHEN WS-PAYFINE-STRING
+                   DISPLAY "Enter fine's id: "
+                   ACCEPT WS-FINE-ID
+                   DISPLAY "Enter payment date (YYYYMMDD) : "
+                   ACCEPT WS-PAID-DATE
+
+                   CALL "payfine" USING
+                       WS-FINE-ID
+                       WS-PAID-DATE
+                       WS-RETURN-VALUE
+                   END-CALL
+
+                   EVALUATE TRUE
+                       WHEN WS-RETURN-OK
+                           DISPLAY "Fine marked as paid."
+                       WHEN WS-RETURN-NOT-FOUND
+                           DISPLAY "Record not found."
+                       WHEN WS-RETURN-ALREADY-HERE
+                           DISPLAY "This fine was already paid."
+                       WHEN WS-RETURN-ERROR
+                           DISPLAY "Read/Pay error."
+                   END-EVALUATE
+
+               WHEN WS-LISTFINE-STRING
+                   CALL "listfine"
+
+               WHEN WS-RENEW-STRING
+                   DISPLAY "Enter loan's id: "
+                   ACCEPT WS-BORROWING-ID
+
+                   CALL "rnwlborw" USING
+                       WS-BORROWING-ID
+                       WS-RETURN-VALUE
+                   END-CALL
+
+                   EVALUATE TRUE
+                       WHEN WS-RETURN-OK
+                           DISPLAY "Loan renewed."
+                       WHEN WS-RETURN-NOT-FOUND
+                           DISPLAY "Record not found."
+                       WHEN WS-RETURN-ALREADY-HERE
+                           DISPLAY "This loan was already returned."
+                       WHEN WS-RETURN-LIMIT-REACHED
+                           DISPLAY "Renewal limit reached for this "
+                                   "loan."
+                       WHEN WS-RETURN-CONFLICT
+                           DISPLAY "This book has an outstanding "
+                                   "hold, renewal is not allowed."
+                       WHEN WS-RETURN-ERROR
+                           DISPLAY "Read/Renew error."
+                   END-EVALUATE
+
+               WHEN WS-MOSTBORW-STRING
+                   CALL "rptmostb"
+
+               WHEN WS-QUIT-STRING
+               SET WS-QUIT-Y TO TRUE
+
+           END-EVALUATE
+
+       END-PERFORM.
+
+       EXIT PROGRAM.
+
+       0500-MOVE-TO-OUT-LINE-BEGIN.
+           MOVE WS-BORROWING-ID TO WS-OUT-ID.
+           MOVE WS-PEOPLE-ID    TO WS-OUT-PEOPLE-ID.
+           MOVE WS-BOOK-ID      TO WS-OUT-BOOK-ID.
+           MOVE WS-START-DATE   TO WS-OUT-START-DATE.
+           MOVE WS-END-DATE     TO WS-OUT-END-DATE.
+           MOVE WS-RETURNED-DATE TO WS-OUT-RETURNED-DATE.
+       0500-MOVE-TO-OUT-LINE-END.
+
+       0600-DISPLAY-OUT-LINE-BEGIN.
+           DISPLAY WS-OUT-SEPARATION-LINE.
+           DISPLAY WS-OUT-HDR.
+           DISPLAY WS-OUT-SEPARATION-LINE.
+           DISPLAY WS-OUT-LINE.
+           DISPLAY WS-OUT-SEPARATION-LINE.
+       0600-DISPLAY-OUT-LINE-END.
+
+       0800-COLLECT-DELETE-BATCH-BEGIN.
+           MOVE 0 TO WS-DELETE-BATCH-COUNT.
+
+           DISPLAY "Enter loan's id: "
+           ACCEPT WS-BORROWING-ID
+           ADD 1 TO WS-DELETE-BATCH-COUNT
+           MOVE WS-BORROWING-ID
+               TO WS-DELETE-BATCH-ID(WS-DELETE-BATCH-COUNT)
+
+           MOVE SPACE TO WS-USER-RESPONSE
+           DISPLAY "Delete another loan in this batch? (Y/n) "
+                   NO ADVANCING
+           ACCEPT WS-USER-RESPONSE
+
+           PERFORM UNTIL NOT WS-USER-RESPONSE-Y
+               OR WS-DELETE-BATCH-COUNT = WS-DELETE-BATCH-MAX
+
+               DISPLAY "Enter loan's id: "
+               ACCEPT WS-BORROWING-ID
+               ADD 1 TO WS-DELETE-BATCH-COUNT
+               MOVE WS-BORROWING-ID
+                   TO WS-DELETE-BATCH-ID(WS-DELETE-BATCH-COUNT)
+
+               MOVE SPACE TO WS-USER-RESPONSE
+               DISPLAY "Delete another loan in this batch? (Y/n) "
+                       NO ADVANCING
+               ACCEPT WS-USER-RESPONSE
+           END-PERFORM.
+       0800-COLLECT-DELETE-BATCH-END.
+
+       0900-CONFIRM-AND-DELETE-BATCH-BEGIN.
+           DISPLAY "About to delete " WS-DELETE-BATCH-COUNT
+                   " loan(s). Confirm? (Y/n) " NO ADVANCING.
+           MOVE SPACE TO WS-USER-RESPONSE.
+           ACCEPT WS-USER-RESPONSE.
+
+           IF NOT WS-USER-RESPONSE-Y
+               DISPLAY "Batch delete cancelled."
+               GO TO 0900-CONFIRM-AND-DELETE-BATCH-EXIT
+           END-IF.
+
+           PERFORM VARYING WS-DELETE-BATCH-INDEX FROM 1 BY 1
+               UNTIL WS-DELETE-BATCH-INDEX > WS-DELETE-BATCH-COUNT
+
+               MOVE WS-DELETE-BATCH-ID(WS-DELETE-BATCH-INDEX)
+                   TO WS-BORROWING-ID
+
+               CALL "deltborw" USING
+                   WS-BORROWING-ID
+                   WS-RETURN-VALUE
+               END-CALL
+
+               EVALUATE TRUE
+                   WHEN WS-RETURN-OK
+                       DISPLAY WS-BORROWING-ID
+                               " : successfully deleted."
+                   WHEN WS-RETURN-NOT-FOUND
+                       DISPLAY WS-BORROWING-ID
+                               " : record not found."
+                   WHEN WS-RETURN-ERROR
+                       DISPLAY WS-BORROWING-ID
+                               " : Read/Delete error."
+               END-EVALUATE
+
+           END-PERFORM.
+       0900-CONFIRM-AND-DELETE-BATCH-EXIT.
+       0900-CONFIRM-AND-DELETE-BATCH-END.
