@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rptmostb.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-BOOK-ID         PIC 9(10).
+       01 WS-BOOK-NAME       PIC X(50).
+       01 WS-LOAN-COUNT      PIC 9(07).
+       01 WS-RANK-LIMIT      PIC 9(05).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-EOF-SWITCH    PIC X   VALUE "n".
+           88 WS-EOF-N             VALUE "n".
+           88 WS-EOF-Y             VALUE "Y".
+
+       01 WS-RANK          PIC 9(05) VALUE 0.
+
+       01 WS-OUT-HDR.
+           05 FILLER          PIC X(05) VALUE "rank".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(10) VALUE "book id".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(50) VALUE "book name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(09) VALUE "times out".
+
+       01 WS-OUT-SEPARATION-LINE.
+           05 FILLER          PIC X(05) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(10) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(50) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(09) VALUE ALL "-".
+
+       01 WS-OUT-LINE.
+           05 WS-OUT-RANK        PIC X(05).
+           05 FILLER             PIC X(03) VALUE " | ".
+           05 WS-OUT-BOOK-ID     PIC X(10).
+           05 FILLER             PIC X(03) VALUE " | ".
+           05 WS-OUT-BOOK-NAME   PIC X(50).
+           05 FILLER             PIC X(03) VALUE " | ".
+           05 WS-OUT-LOAN-COUNT  PIC X(09).
+
+       EXEC SQL
+           DECLARE most_borrowed_cursor CURSOR FOR
+               SELECT
+                   books.id,
+                   books.name,
+                   COUNT(borrowings.id)
+               FROM borrowings
+               INNER JOIN books ON borrowings.book_id = books.id
+               GROUP BY books.id, books.name
+               ORDER BY COUNT(borrowings.id) DESC, books.name
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "How many books to rank ? ".
+           ACCEPT WS-RANK-LIMIT.
+
+       EXEC SQL OPEN most_borrowed_cursor END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Most-borrowed report error SQLCODE: " SQLCODE
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY WS-OUT-SEPARATION-LINE.
+           DISPLAY WS-OUT-HDR.
+           DISPLAY WS-OUT-SEPARATION-LINE.
+
+           PERFORM UNTIL WS-EOF-Y OR WS-RANK = WS-RANK-LIMIT
+
+       EXEC SQL
+           FETCH most_borrowed_cursor
+           INTO :WS-BOOK-ID, :WS-BOOK-NAME, :WS-LOAN-COUNT
+       END-EXEC
+
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   ADD 1 TO WS-RANK
+                   MOVE WS-RANK       TO WS-OUT-RANK
+                   MOVE WS-BOOK-ID    TO WS-OUT-BOOK-ID
+                   MOVE WS-BOOK-NAME  TO WS-OUT-BOOK-NAME
+                   MOVE WS-LOAN-COUNT TO WS-OUT-LOAN-COUNT
+                   DISPLAY WS-OUT-LINE
+               END-IF
+
+           END-PERFORM.
+
+           IF WS-RANK = 0
+               DISPLAY "There are no borrowings on record."
+           ELSE
+               DISPLAY WS-OUT-SEPARATION-LINE
+           END-IF.
+
+       EXEC SQL CLOSE most_borrowed_cursor END-EXEC.
+
+           EXIT PROGRAM.
