@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rptborhi.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-PERSON-ID       PIC 9(10).
+       01 WS-ID              PIC 9(10).
+       01 WS-BOOK-NAME       PIC X(50).
+       01 WS-START-DATE      PIC X(08).
+       01 WS-END-DATE        PIC X(08).
+       01 WS-RETURNED-DATE   PIC X(08).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-EOF-SWITCH    PIC X   VALUE "n".
+           88 WS-EOF-N             VALUE "n".
+           88 WS-EOF-Y             VALUE "Y".
+
+       01 WS-MATCH-COUNT   PIC 9(05) VALUE 0.
+
+       01 WS-OUT-STATUS     PIC X(09).
+
+       01 WS-OUT-HDR.
+           05 FILLER          PIC X(10) VALUE "borrow id".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(50) VALUE "book name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(08) VALUE "start".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(08) VALUE "due".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(09) VALUE "status".
+
+       01 WS-OUT-SEPARATION-LINE.
+           05 FILLER          PIC X(10) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(50) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(08) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(08) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(09) VALUE ALL "-".
+
+       01 WS-OUT-LINE.
+           05 WS-OUT-ID           PIC X(10).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-BOOK-NAME    PIC X(50).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-START        PIC X(08).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-END          PIC X(08).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-STATUS-COL   PIC X(09).
+
+       LINKAGE SECTION.
+       01 LK-PERSON-ID       PIC 9(10).
+
+       EXEC SQL
+           DECLARE borrow_history_cursor CURSOR FOR
+               SELECT
+                   borrowings.id,
+                   books.name,
+                   borrowings.start_date,
+                   borrowings.end_date,
+                   borrowings.returned_date
+               FROM borrowings
+               INNER JOIN books ON borrowings.book_id = books.id
+               WHERE borrowings.people_id = :WS-PERSON-ID
+               ORDER BY borrowings.start_date DESC
+       END-EXEC.
+
+       PROCEDURE DIVISION USING LK-PERSON-ID.
+
+           MOVE LK-PERSON-ID TO WS-PERSON-ID.
+
+       EXEC SQL OPEN borrow_history_cursor END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Borrowing history error SQLCODE: " SQLCODE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-Y
+
+       EXEC SQL
+           FETCH borrow_history_cursor
+           INTO :WS-ID, :WS-BOOK-NAME, :WS-START-DATE,
+               :WS-END-DATE, :WS-RETURNED-DATE
+       END-EXEC
+
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   ADD 1 TO WS-MATCH-COUNT
+                   IF WS-MATCH-COUNT = 1
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                       DISPLAY WS-OUT-HDR
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                   END-IF
+                   MOVE WS-ID        TO WS-OUT-ID
+                   MOVE WS-BOOK-NAME TO WS-OUT-BOOK-NAME
+                   MOVE WS-START-DATE TO WS-OUT-START
+                   MOVE WS-END-DATE    TO WS-OUT-END
+                   IF WS-RETURNED-DATE = '00000000'
+                       MOVE "ON LOAN"  TO WS-OUT-STATUS-COL
+                   ELSE
+                       MOVE "RETURNED" TO WS-OUT-STATUS-COL
+                   END-IF
+                   DISPLAY WS-OUT-LINE
+               END-IF
+
+           END-PERFORM.
+
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "This patron has no borrowing history."
+           ELSE
+               DISPLAY WS-OUT-SEPARATION-LINE
+           END-IF.
+
+       EXEC SQL CLOSE borrow_history_cursor END-EXEC.
+
+           EXIT PROGRAM.
