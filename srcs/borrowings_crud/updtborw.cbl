@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. updtborw.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 08-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-ID              PIC 9(10).
+       01 WS-START-DATE       PIC X(08).
+       01 WS-END-DATE         PIC X(08).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-DULL-PEOPLE-ID   PIC 9(10).
+       01 WS-DULL-BOOK-ID     PIC 9(10).
+       01 WS-DULL-RETURNED    PIC X(08).
+
+       LINKAGE SECTION.
+       01 LK-ID               PIC 9(10).
+       01 LK-START-DATE        PIC X(08).
+       01 LK-END-DATE          PIC X(08).
+       COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-ID,
+                                LK-START-DATE,
+                                LK-END-DATE,
+                                LK-RETURN-VALUE.
+
+           PERFORM 0100-EXIT-IF-NOT-HERE-BEGIN
+              THRU 0100-EXIT-IF-NOT-HERE-END.
+
+           PERFORM 0200-UPDATE-BEGIN
+              THRU 0200-UPDATE-END.
+
+           EXIT PROGRAM.
+
+       0100-EXIT-IF-NOT-HERE-BEGIN.
+           CALL "readborw" USING
+               LK-ID
+               WS-DULL-PEOPLE-ID
+               WS-DULL-BOOK-ID
+               WS-START-DATE
+               WS-END-DATE
+               WS-DULL-RETURNED
+               LK-RETURN-VALUE
+           END-CALL.
+
+           IF NOT LK-RETURN-OK THEN
+               EXIT PROGRAM
+           END-IF.
+       0100-EXIT-IF-NOT-HERE-END.
+
+       0200-UPDATE-BEGIN.
+           MOVE LK-ID TO WS-ID.
+           MOVE LK-START-DATE TO WS-START-DATE.
+           MOVE LK-END-DATE TO WS-END-DATE.
+       EXEC SQL
+           UPDATE borrowings
+           SET start_date = :WS-START-DATE,
+               end_date = :WS-END-DATE
+           WHERE id = :WS-ID
+       END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET LK-RETURN-OK TO TRUE
+       EXEC SQL COMMIT END-EXEC
+               WHEN OTHER
+                   SET LK-RETURN-ERROR TO TRUE
+       EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+       0200-UPDATE-END.
