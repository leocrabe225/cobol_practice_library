@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. payfine.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-ID              PIC 9(10).
+       01 WS-PAID-DATE       PIC X(08).
+       01 WS-DULL-PAID-DATE  PIC X(08).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01 LK-ID               PIC 9(10).
+       01 LK-PAID-DATE         PIC X(08).
+       COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-ID,
+                                LK-PAID-DATE,
+                                LK-RETURN-VALUE.
+
+           PERFORM 0100-EXIT-IF-NOT-PAYABLE-BEGIN
+              THRU 0100-EXIT-IF-NOT-PAYABLE-END.
+
+           PERFORM 0200-PAY-BEGIN
+              THRU 0200-PAY-END.
+
+           EXIT PROGRAM.
+
+       0100-EXIT-IF-NOT-PAYABLE-BEGIN.
+           MOVE LK-ID TO WS-ID.
+       EXEC SQL
+           SELECT paid_date
+           INTO :WS-DULL-PAID-DATE
+           FROM fines
+           WHERE id = :WS-ID
+       END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET LK-RETURN-NOT-FOUND TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+           IF WS-DULL-PAID-DATE NOT = "00000000"
+               SET LK-RETURN-ALREADY-HERE TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0100-EXIT-IF-NOT-PAYABLE-END.
+
+       0200-PAY-BEGIN.
+           MOVE LK-PAID-DATE TO WS-PAID-DATE.
+       EXEC SQL
+           UPDATE fines
+           SET paid_date = :WS-PAID-DATE
+           WHERE id = :WS-ID
+       END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET LK-RETURN-OK TO TRUE
+       EXEC SQL COMMIT END-EXEC
+               WHEN OTHER
+                   SET LK-RETURN-ERROR TO TRUE
+       EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+       0200-PAY-END.
