@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. calcfine.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-TODAY            PIC X(08).
+       01 WS-BORROWING-ID     PIC 9(10).
+       01 WS-END-DATE         PIC X(08).
+       01 WS-FINE-AMOUNT      PIC 9(05)V99.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-TODAY-NUM        PIC 9(08).
+       01 WS-END-DATE-NUM     PIC 9(08).
+       01 WS-DAYS-OVERDUE     PIC 9(05).
+       01 WS-DAILY-RATE       PIC 9(03)V99 VALUE 0.25.
+
+       01 WS-EOF-SWITCH    PIC X   VALUE "n".
+           88 WS-EOF-N             VALUE "n".
+           88 WS-EOF-Y             VALUE "Y".
+
+       01 WS-FINE-COUNT    PIC 9(05) VALUE 0.
+
+       EXEC SQL
+           DECLARE unfined_overdue_cursor CURSOR FOR
+               SELECT borrowings.id, borrowings.end_date
+               FROM borrowings
+               WHERE borrowings.returned_date = '00000000'
+                 AND borrowings.end_date < :WS-TODAY
+                 AND NOT EXISTS (
+                     SELECT 1 FROM fines
+                     WHERE fines.borrowing_id = borrowings.id
+                 )
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Enter today's date (YYYYMMDD) : ".
+           ACCEPT WS-TODAY.
+           MOVE WS-TODAY TO WS-TODAY-NUM.
+
+       EXEC SQL OPEN unfined_overdue_cursor END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Fine assessment error SQLCODE: " SQLCODE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-Y
+
+       EXEC SQL
+           FETCH unfined_overdue_cursor
+           INTO :WS-BORROWING-ID, :WS-END-DATE
+       END-EXEC
+
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   MOVE WS-END-DATE TO WS-END-DATE-NUM
+                   COMPUTE WS-DAYS-OVERDUE =
+                       FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM)
+                       - FUNCTION INTEGER-OF-DATE(WS-END-DATE-NUM)
+                   COMPUTE WS-FINE-AMOUNT =
+                       WS-DAYS-OVERDUE * WS-DAILY-RATE
+
+       EXEC SQL
+           INSERT INTO fines (borrowing_id, amount_due, assessed_date)
+           VALUES (:WS-BORROWING-ID, :WS-FINE-AMOUNT, :WS-TODAY)
+       END-EXEC
+
+                   IF SQLCODE NOT = 0
+                       DISPLAY "Fine insert error SQLCODE: " SQLCODE
+       EXEC SQL ROLLBACK END-EXEC
+                   ELSE
+                       ADD 1 TO WS-FINE-COUNT
+       EXEC SQL COMMIT END-EXEC
+                   END-IF
+               END-IF
+
+           END-PERFORM.
+
+       EXEC SQL CLOSE unfined_overdue_cursor END-EXEC.
+
+           DISPLAY WS-FINE-COUNT " fine(s) assessed.".
+
+           EXIT PROGRAM.
