@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rnwlborw.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-ID               PIC 9(10).
+       01 WS-RENEWAL-COUNT     PIC 9(05).
+       01 WS-NEW-END-DATE      PIC X(08).
+       01 WS-HOLD-COUNT        PIC 9(05).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-DULL-PEOPLE-ID   PIC 9(10).
+       01 WS-DULL-BOOK-ID     PIC 9(10).
+       01 WS-DULL-START-DATE  PIC X(08).
+       01 WS-DULL-END-DATE    PIC X(08).
+       01 WS-DULL-RETURNED    PIC X(08).
+
+       01 WS-MAX-RENEWALS     PIC 9(05) VALUE 2.
+       01 WS-RENEWAL-DAYS     PIC 9(03) VALUE 14.
+       01 WS-END-DATE-NUM     PIC 9(08).
+       01 WS-NEW-END-DATE-NUM PIC 9(08).
+
+       LINKAGE SECTION.
+       01 LK-ID               PIC 9(10).
+       COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-ID,
+                                LK-RETURN-VALUE.
+
+           PERFORM 0100-EXIT-IF-NOT-RENEWABLE-BEGIN
+              THRU 0100-EXIT-IF-NOT-RENEWABLE-END.
+
+           PERFORM 0200-RENEW-BEGIN
+              THRU 0200-RENEW-END.
+
+           EXIT PROGRAM.
+
+       0100-EXIT-IF-NOT-RENEWABLE-BEGIN.
+           CALL "readborw" USING
+               LK-ID
+               WS-DULL-PEOPLE-ID
+               WS-DULL-BOOK-ID
+               WS-DULL-START-DATE
+               WS-DULL-END-DATE
+               WS-DULL-RETURNED
+               LK-RETURN-VALUE
+           END-CALL.
+
+           IF NOT LK-RETURN-OK THEN
+               EXIT PROGRAM
+           END-IF.
+
+           IF WS-DULL-RETURNED NOT = "00000000"
+               SET LK-RETURN-ALREADY-HERE TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE LK-ID TO WS-ID.
+       EXEC SQL
+           SELECT renewal_count
+           INTO :WS-RENEWAL-COUNT
+           FROM borrowings
+           WHERE id = :WS-ID
+       END-EXEC.
+
+           IF WS-RENEWAL-COUNT >= WS-MAX-RENEWALS
+               SET LK-RETURN-LIMIT-REACHED TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+       EXEC SQL
+           SELECT COUNT(*)
+           INTO :WS-HOLD-COUNT
+           FROM holds
+           WHERE book_id = :WS-DULL-BOOK-ID
+             AND fulfilled_date = '00000000'
+       END-EXEC.
+
+           IF WS-HOLD-COUNT > 0
+               SET LK-RETURN-CONFLICT TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0100-EXIT-IF-NOT-RENEWABLE-END.
+
+       0200-RENEW-BEGIN.
+           MOVE WS-DULL-END-DATE TO WS-END-DATE-NUM.
+           COMPUTE WS-NEW-END-DATE-NUM =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-END-DATE-NUM)
+                   + WS-RENEWAL-DAYS
+               ).
+           MOVE WS-NEW-END-DATE-NUM TO WS-NEW-END-DATE.
+
+       EXEC SQL
+           UPDATE borrowings
+           SET end_date = :WS-NEW-END-DATE,
+               renewal_count = renewal_count + 1
+           WHERE id = :WS-ID
+       END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET LK-RETURN-OK TO TRUE
+       EXEC SQL COMMIT END-EXEC
+               WHEN OTHER
+                   SET LK-RETURN-ERROR TO TRUE
+       EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+       0200-RENEW-END.
