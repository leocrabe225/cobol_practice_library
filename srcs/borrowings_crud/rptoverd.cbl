@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rptoverd.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 08-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-TODAY           PIC X(08).
+       01 WS-ID              PIC 9(10).
+       01 WS-PEOPLE-LNAME    PIC X(25).
+       01 WS-PEOPLE-FNAME    PIC X(25).
+       01 WS-BOOK-NAME       PIC X(50).
+       01 WS-END-DATE        PIC X(08).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-EOF-SWITCH    PIC X   VALUE "n".
+           88 WS-EOF-N             VALUE "n".
+           88 WS-EOF-Y             VALUE "Y".
+
+       01 WS-OUT-HDR.
+           05 FILLER          PIC X(10) VALUE "id".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "borrower".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(50) VALUE "book name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(08) VALUE "due".
+
+       01 WS-OUT-SEPARATION-LINE.
+           05 FILLER          PIC X(10) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(50) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(08) VALUE ALL "-".
+
+       01 WS-OUT-LINE.
+           05 WS-OUT-ID          PIC X(10).
+           05 FILLER             PIC X(03) VALUE " | ".
+           05 WS-OUT-BORROWER    PIC X(25).
+           05 FILLER             PIC X(03) VALUE " | ".
+           05 WS-OUT-BOOK-NAME   PIC X(50).
+           05 FILLER             PIC X(03) VALUE " | ".
+           05 WS-OUT-END-DATE    PIC X(08).
+
+       EXEC SQL
+           DECLARE overdue_cursor CURSOR FOR
+               SELECT
+                   borrowings.id,
+                   people.last_name,
+                   books.name,
+                   borrowings.end_date
+               FROM borrowings
+               INNER JOIN people ON borrowings.people_id = people.id
+               INNER JOIN books ON borrowings.book_id = books.id
+               WHERE borrowings.returned_date = '00000000'
+                 AND borrowings.end_date < :WS-TODAY
+               ORDER BY borrowings.end_date
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Enter today's date (YYYYMMDD) : ".
+           ACCEPT WS-TODAY.
+
+       EXEC SQL OPEN overdue_cursor END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Overdue report error SQLCODE: " SQLCODE
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY WS-OUT-SEPARATION-LINE.
+           DISPLAY WS-OUT-HDR.
+           DISPLAY WS-OUT-SEPARATION-LINE.
+
+           PERFORM UNTIL WS-EOF-Y
+
+       EXEC SQL
+           FETCH overdue_cursor
+           INTO :WS-ID, :WS-PEOPLE-LNAME, :WS-BOOK-NAME, :WS-END-DATE
+       END-EXEC
+
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   MOVE WS-ID           TO WS-OUT-ID
+                   MOVE WS-PEOPLE-LNAME TO WS-OUT-BORROWER
+                   MOVE WS-BOOK-NAME    TO WS-OUT-BOOK-NAME
+                   MOVE WS-END-DATE     TO WS-OUT-END-DATE
+                   DISPLAY WS-OUT-LINE
+               END-IF
+
+           END-PERFORM.
+
+           DISPLAY WS-OUT-SEPARATION-LINE.
+
+       EXEC SQL CLOSE overdue_cursor END-EXEC.
+
+           EXIT PROGRAM.
