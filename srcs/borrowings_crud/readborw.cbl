@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. readborw.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 08-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-ID             PIC 9(10).
+       01 WS-PEOPLE-ID       PIC 9(10).
+       01 WS-BOOK-ID         PIC 9(10).
+       01 WS-START-DATE      PIC X(08).
+       01 WS-END-DATE        PIC X(08).
+       01 WS-RETURNED-DATE   PIC X(08).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01 LK-ID              PIC 9(10).
+       01 LK-PEOPLE-ID        PIC 9(10).
+       01 LK-BOOK-ID          PIC 9(10).
+       01 LK-START-DATE       PIC X(08).
+       01 LK-END-DATE         PIC X(08).
+       01 LK-RETURNED-DATE    PIC X(08).
+       COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-ID,
+                                LK-PEOPLE-ID,
+                                LK-BOOK-ID,
+                                LK-START-DATE,
+                                LK-END-DATE,
+                                LK-RETURNED-DATE,
+                                LK-RETURN-VALUE.
+
+           MOVE LK-ID TO WS-ID.
+
+       EXEC SQL
+           SELECT
+               people_id,
+               book_id,
+               start_date,
+               end_date,
+               returned_date
+           INTO
+               :WS-PEOPLE-ID,
+               :WS-BOOK-ID,
+               :WS-START-DATE,
+               :WS-END-DATE,
+               :WS-RETURNED-DATE
+           FROM borrowings
+           WHERE id = :WS-ID
+       END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET LK-RETURN-OK TO TRUE
+               WHEN +100
+                   SET LK-RETURN-NOT-FOUND TO TRUE
+               WHEN OTHER
+                   DISPLAY "Error : " SQLCODE
+                   SET LK-RETURN-ERROR TO TRUE
+           END-EVALUATE.
+
+           MOVE WS-PEOPLE-ID TO LK-PEOPLE-ID.
+           MOVE WS-BOOK-ID TO LK-BOOK-ID.
+           MOVE WS-START-DATE TO LK-START-DATE.
+           MOVE WS-END-DATE TO LK-END-DATE.
+           MOVE WS-RETURNED-DATE TO LK-RETURNED-DATE.
+
+           EXIT PROGRAM.
