@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. retnborw.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 08-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-ID              PIC 9(10).
+       01 WS-RETURNED-DATE    PIC X(08).
+       01 WS-BOOK-ID          PIC 9(10).
+       01 WS-HOLD-ID          PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-DULL-PEOPLE-ID   PIC 9(10).
+       01 WS-DULL-START-DATE  PIC X(08).
+       01 WS-DULL-END-DATE    PIC X(08).
+       01 WS-DULL-RETURNED    PIC X(08).
+
+       01 WS-HOLD-FOUND-SWITCH PIC X(01).
+           88 WS-HOLD-FOUND           VALUE "Y".
+           88 WS-HOLD-NOT-FOUND       VALUE "N".
+
+       LINKAGE SECTION.
+       01 LK-ID               PIC 9(10).
+       01 LK-RETURNED-DATE     PIC X(08).
+       COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-ID,
+                                LK-RETURNED-DATE,
+                                LK-RETURN-VALUE.
+
+           PERFORM 0100-EXIT-IF-NOT-RETURNABLE-BEGIN
+              THRU 0100-EXIT-IF-NOT-RETURNABLE-END.
+
+           PERFORM 0200-RETURN-BEGIN
+              THRU 0200-RETURN-END.
+
+           EXIT PROGRAM.
+
+       0100-EXIT-IF-NOT-RETURNABLE-BEGIN.
+           CALL "readborw" USING
+               LK-ID
+               WS-DULL-PEOPLE-ID
+               WS-BOOK-ID
+               WS-DULL-START-DATE
+               WS-DULL-END-DATE
+               WS-DULL-RETURNED
+               LK-RETURN-VALUE
+           END-CALL.
+
+           IF NOT LK-RETURN-OK THEN
+               EXIT PROGRAM
+           END-IF.
+
+           IF WS-DULL-RETURNED NOT = "00000000"
+               SET LK-RETURN-ALREADY-HERE TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0100-EXIT-IF-NOT-RETURNABLE-END.
+
+       0200-RETURN-BEGIN.
+           MOVE LK-ID TO WS-ID.
+           MOVE LK-RETURNED-DATE TO WS-RETURNED-DATE.
+       EXEC SQL
+           UPDATE borrowings
+           SET returned_date = :WS-RETURNED-DATE
+           WHERE id = :WS-ID
+       END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET LK-RETURN-ERROR TO TRUE
+       EXEC SQL ROLLBACK END-EXEC
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 0220-FIND-OLDEST-HOLD-BEGIN
+              THRU 0220-FIND-OLDEST-HOLD-END.
+
+           PERFORM 0240-RELEASE-COPY-BEGIN
+              THRU 0240-RELEASE-COPY-END.
+
+      *    flagging the oldest outstanding hold as fulfilled is just
+      *    notice that a copy is now ready for that patron to pick up
+      *    via creaborw -- it does not withhold the copy from the
+      *    count above, since nothing else ever gives it back
+           IF WS-HOLD-FOUND
+               PERFORM 0230-FULFILL-HOLD-BEGIN
+                  THRU 0230-FULFILL-HOLD-END
+           END-IF.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET LK-RETURN-OK TO TRUE
+       EXEC SQL COMMIT END-EXEC
+               WHEN OTHER
+                   SET LK-RETURN-ERROR TO TRUE
+       EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+       0200-RETURN-END.
+
+       0220-FIND-OLDEST-HOLD-BEGIN.
+       EXEC SQL
+           SELECT id
+           INTO :WS-HOLD-ID
+           FROM holds
+           WHERE book_id = :WS-BOOK-ID
+             AND fulfilled_date = '00000000'
+           ORDER BY requested_date
+           LIMIT 1
+       END-EXEC.
+
+           IF SQLCODE = 0
+               SET WS-HOLD-FOUND TO TRUE
+           ELSE
+               SET WS-HOLD-NOT-FOUND TO TRUE
+           END-IF.
+       0220-FIND-OLDEST-HOLD-END.
+
+       0230-FULFILL-HOLD-BEGIN.
+       EXEC SQL
+           UPDATE holds
+           SET fulfilled_date = :WS-RETURNED-DATE
+           WHERE id = :WS-HOLD-ID
+       END-EXEC.
+       0230-FULFILL-HOLD-END.
+
+       0240-RELEASE-COPY-BEGIN.
+       EXEC SQL
+           UPDATE books
+           SET copies_available = copies_available + 1
+           WHERE id = :WS-BOOK-ID
+       END-EXEC.
+       0240-RELEASE-COPY-END.
