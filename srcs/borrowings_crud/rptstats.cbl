@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rptstats.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY sepline.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-TOTAL-BOOKS        PIC 9(07).
+       01 WS-TOTAL-COPIES       PIC 9(07).
+       01 WS-TOTAL-PEOPLE       PIC 9(07).
+       01 WS-ACTIVE-BORROWERS   PIC 9(07).
+       01 WS-ACTIVE-LOANS       PIC 9(07).
+       01 WS-OVERDUE-LOANS      PIC 9(07).
+       01 WS-TODAY              PIC X(08).
+       01 WS-OPEN-HOLDS         PIC 9(07).
+       01 WS-UNPAID-FINE-COUNT  PIC 9(07).
+       01 WS-UNPAID-FINE-TOTAL  PIC 9(07)V99.
+
+       01 WS-GROUP-NAME         PIC X(53).
+       01 WS-GROUP-COUNT        PIC 9(07).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-EOF-SWITCH    PIC X   VALUE "n".
+           88 WS-EOF-N             VALUE "n".
+           88 WS-EOF-Y             VALUE "Y".
+
+       EXEC SQL
+           DECLARE books_per_type_cursor CURSOR FOR
+               SELECT types.name, COUNT(books.id)
+               FROM types
+               INNER JOIN books ON books.type_id = types.id
+                   AND books.deleted_date = '00000000'
+               WHERE types.deleted_date = '00000000'
+               GROUP BY types.name
+               ORDER BY types.name
+       END-EXEC.
+
+       EXEC SQL
+           DECLARE books_per_author_cursor CURSOR FOR
+               SELECT
+                   TRIM(authors.last_name) || ', ' ||
+                       TRIM(authors.first_name),
+                   COUNT(books.id)
+               FROM authors
+               INNER JOIN books ON books.author_id = authors.id
+                   AND books.deleted_date = '00000000'
+               WHERE authors.deleted_date = '00000000'
+               GROUP BY authors.last_name, authors.first_name
+               ORDER BY authors.last_name, authors.first_name
+       END-EXEC.
+
+       EXEC SQL
+           DECLARE books_per_editor_cursor CURSOR FOR
+               SELECT editors.name, COUNT(books.id)
+               FROM editors
+               INNER JOIN books ON books.editor_id = editors.id
+                   AND books.deleted_date = '00000000'
+               WHERE editors.deleted_date = '00000000'
+               GROUP BY editors.name
+               ORDER BY editors.name
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Enter today's date (YYYYMMDD) : ".
+           ACCEPT WS-TODAY.
+
+           PERFORM 0100-COUNT-BOOKS-BEGIN
+              THRU 0100-COUNT-BOOKS-END.
+
+           PERFORM 0150-LIST-BOOKS-PER-TYPE-BEGIN
+              THRU 0150-LIST-BOOKS-PER-TYPE-END.
+
+           PERFORM 0160-LIST-BOOKS-PER-AUTHOR-BEGIN
+              THRU 0160-LIST-BOOKS-PER-AUTHOR-END.
+
+           PERFORM 0170-LIST-BOOKS-PER-EDITOR-BEGIN
+              THRU 0170-LIST-BOOKS-PER-EDITOR-END.
+
+           PERFORM 0200-COUNT-PEOPLE-BEGIN
+              THRU 0200-COUNT-PEOPLE-END.
+
+           PERFORM 0300-COUNT-LOANS-BEGIN
+              THRU 0300-COUNT-LOANS-END.
+
+           PERFORM 0400-COUNT-HOLDS-BEGIN
+              THRU 0400-COUNT-HOLDS-END.
+
+           PERFORM 0500-COUNT-FINES-BEGIN
+              THRU 0500-COUNT-FINES-END.
+
+           PERFORM 0600-DISPLAY-REPORT-BEGIN
+              THRU 0600-DISPLAY-REPORT-END.
+
+           EXIT PROGRAM.
+
+       0100-COUNT-BOOKS-BEGIN.
+       EXEC SQL
+           SELECT COUNT(*), COALESCE(SUM(copies_available), 0)
+           INTO :WS-TOTAL-BOOKS, :WS-TOTAL-COPIES
+           FROM books
+           WHERE deleted_date = '00000000'
+       END-EXEC.
+       0100-COUNT-BOOKS-END.
+
+       0150-LIST-BOOKS-PER-TYPE-BEGIN.
+           DISPLAY "Books per type          :".
+       EXEC SQL OPEN books_per_type_cursor END-EXEC.
+           SET WS-EOF-N TO TRUE.
+           PERFORM UNTIL WS-EOF-Y
+       EXEC SQL
+           FETCH books_per_type_cursor
+           INTO :WS-GROUP-NAME, :WS-GROUP-COUNT
+       END-EXEC
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   DISPLAY "    " WS-GROUP-NAME " : " WS-GROUP-COUNT
+               END-IF
+           END-PERFORM.
+       EXEC SQL CLOSE books_per_type_cursor END-EXEC.
+       0150-LIST-BOOKS-PER-TYPE-END.
+
+       0160-LIST-BOOKS-PER-AUTHOR-BEGIN.
+           DISPLAY "Books per author        :".
+       EXEC SQL OPEN books_per_author_cursor END-EXEC.
+           SET WS-EOF-N TO TRUE.
+           PERFORM UNTIL WS-EOF-Y
+       EXEC SQL
+           FETCH books_per_author_cursor
+           INTO :WS-GROUP-NAME, :WS-GROUP-COUNT
+       END-EXEC
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   DISPLAY "    " WS-GROUP-NAME " : " WS-GROUP-COUNT
+               END-IF
+           END-PERFORM.
+       EXEC SQL CLOSE books_per_author_cursor END-EXEC.
+       0160-LIST-BOOKS-PER-AUTHOR-END.
+
+       0170-LIST-BOOKS-PER-EDITOR-BEGIN.
+           DISPLAY "Books per editor        :".
+       EXEC SQL OPEN books_per_editor_cursor END-EXEC.
+           SET WS-EOF-N TO TRUE.
+           PERFORM UNTIL WS-EOF-Y
+       EXEC SQL
+           FETCH books_per_editor_cursor
+           INTO :WS-GROUP-NAME, :WS-GROUP-COUNT
+       END-EXEC
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   DISPLAY "    " WS-GROUP-NAME " : " WS-GROUP-COUNT
+               END-IF
+           END-PERFORM.
+       EXEC SQL CLOSE books_per_editor_cursor END-EXEC.
+       0170-LIST-BOOKS-PER-EDITOR-END.
+
+       0200-COUNT-PEOPLE-BEGIN.
+       EXEC SQL
+           SELECT COUNT(*)
+           INTO :WS-TOTAL-PEOPLE
+           FROM people
+       END-EXEC.
+       0200-COUNT-PEOPLE-END.
+
+       0300-COUNT-LOANS-BEGIN.
+       EXEC SQL
+           SELECT COUNT(*)
+           INTO :WS-ACTIVE-LOANS
+           FROM borrowings
+           WHERE returned_date = '00000000'
+       END-EXEC.
+
+       EXEC SQL
+           SELECT COUNT(DISTINCT people_id)
+           INTO :WS-ACTIVE-BORROWERS
+           FROM borrowings
+           WHERE returned_date = '00000000'
+       END-EXEC.
+
+       EXEC SQL
+           SELECT COUNT(*)
+           INTO :WS-OVERDUE-LOANS
+           FROM borrowings
+           WHERE returned_date = '00000000'
+             AND end_date < :WS-TODAY
+       END-EXEC.
+       0300-COUNT-LOANS-END.
+
+       0400-COUNT-HOLDS-BEGIN.
+       EXEC SQL
+           SELECT COUNT(*)
+           INTO :WS-OPEN-HOLDS
+           FROM holds
+           WHERE fulfilled_date = '00000000'
+       END-EXEC.
+       0400-COUNT-HOLDS-END.
+
+       0500-COUNT-FINES-BEGIN.
+       EXEC SQL
+           SELECT COUNT(*), COALESCE(SUM(amount_due), 0)
+           INTO :WS-UNPAID-FINE-COUNT, :WS-UNPAID-FINE-TOTAL
+           FROM fines
+           WHERE paid_date = '00000000'
+       END-EXEC.
+       0500-COUNT-FINES-END.
+
+       0600-DISPLAY-REPORT-BEGIN.
+           DISPLAY WS-SEPARATION-LINE.
+           DISPLAY "Library statistics".
+           DISPLAY WS-SEPARATION-LINE.
+           DISPLAY "Books in catalog        : " WS-TOTAL-BOOKS.
+           DISPLAY "Copies available        : " WS-TOTAL-COPIES.
+           DISPLAY "Registered patrons      : " WS-TOTAL-PEOPLE.
+           DISPLAY "Active borrowers        : " WS-ACTIVE-BORROWERS.
+           DISPLAY "Active loans            : " WS-ACTIVE-LOANS.
+           DISPLAY "Overdue loans           : " WS-OVERDUE-LOANS.
+           DISPLAY "Open holds              : " WS-OPEN-HOLDS.
+           DISPLAY "Unpaid fines (count)    : " WS-UNPAID-FINE-COUNT.
+           DISPLAY "Unpaid fines (total)    : " WS-UNPAID-FINE-TOTAL.
+           DISPLAY WS-SEPARATION-LINE.
+       0600-DISPLAY-REPORT-END.
