@@ -4,58 +4,69 @@
        DATE-WRITTEN. 05-06-2025 (fr).
        DATE-COMPILED. null.
 
-       DATA DIVISION. 
-       
+       DATA DIVISION.
+
        WORKING-STORAGE SECTION.
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
        01  WS-PERSON-ID         PIC 9(10).
        01  WS-PERSON-LASTNAME   PIC X(25).
        01  WS-PERSON-FIRSTNAME  PIC X(25).
-       
+       01  WS-PERSON-PHONE      PIC X(15).
+       01  WS-PERSON-EMAIL      PIC X(40).
+
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-
-       LINKAGE SECTION. 
+       LINKAGE SECTION.
        01  LK-PERSON-ID         PIC 9(10).
        01  LK-PERSON-LASTNAME   PIC X(25).
        01  LK-PERSON-FIRSTNAME  PIC X(25).
-       
+       01  LK-PERSON-PHONE      PIC X(15).
+       01  LK-PERSON-EMAIL      PIC X(40).
+       COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
 
        PROCEDURE DIVISION USING LK-PERSON-ID,
                                 LK-PERSON-LASTNAME,
-                                LK-PERSON-FIRSTNAME. 
-       
-       MOVE LK-PERSON-ID TO WS-PERSON-ID.
-       
-       EXEC SQL 
-          SELECT last_name, first_name 
-          INTO :WS-PERSON-LASTNAME, :WS-PERSON-FIRSTNAME 
-          FROM people
-          WHERE id = :WS-PERSON-ID
-       END-EXEC.
-              
+                                LK-PERSON-FIRSTNAME,
+                                LK-PERSON-PHONE,
+                                LK-PERSON-EMAIL,
+                                LK-RETURN-VALUE.
 
-       IF SQLCODE = 0
-          DISPLAY "Reading successful."
-          DISPLAY "Lastname : " WS-PERSON-LASTNAME
-          SPACES WITH NO ADVANCING 
-                  "Firstname : " WS-PERSON-FIRSTNAME
-          
-       
-       ELSE
-          DISPLAY "Reading error SQLCODE: " SQLCODE
-          EXEC SQL 
-           ROLLBACK 
-          END-EXEC 
+           PERFORM 0100-READ-BEGIN
+              THRU 0100-READ-END.
 
-       END-IF.
+           EXIT PROGRAM.
 
-       MOVE WS-PERSON-LASTNAME TO LK-PERSON-LASTNAME.
-       MOVE WS-PERSON-FIRSTNAME TO LK-PERSON-FIRSTNAME.
+       0100-READ-BEGIN.
+           MOVE LK-PERSON-ID TO WS-PERSON-ID.
+       EXEC SQL
+           SELECT last_name, first_name, phone_number, email_address
+           INTO :WS-PERSON-LASTNAME, :WS-PERSON-FIRSTNAME,
+               :WS-PERSON-PHONE, :WS-PERSON-EMAIL
+           FROM people
+           WHERE id = :WS-PERSON-ID
+       END-EXEC.
 
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET LK-RETURN-OK TO TRUE
+                   DISPLAY "Reading successful."
+                   DISPLAY "Lastname : " WS-PERSON-LASTNAME
+                   SPACES WITH NO ADVANCING
+                           "Firstname : " WS-PERSON-FIRSTNAME
+                   DISPLAY "Phone : " WS-PERSON-PHONE
+                   SPACES WITH NO ADVANCING
+                           "Email : " WS-PERSON-EMAIL
+               WHEN +100
+                   SET LK-RETURN-NOT-FOUND TO TRUE
+               WHEN OTHER
+                   SET LK-RETURN-ERROR TO TRUE
+           END-EVALUATE.
 
-       EXIT PROGRAM.
-       
\ No newline at end of file
+           MOVE WS-PERSON-LASTNAME TO LK-PERSON-LASTNAME.
+           MOVE WS-PERSON-FIRSTNAME TO LK-PERSON-FIRSTNAME.
+           MOVE WS-PERSON-PHONE TO LK-PERSON-PHONE.
+           MOVE WS-PERSON-EMAIL TO LK-PERSON-EMAIL.
+       0100-READ-END.
