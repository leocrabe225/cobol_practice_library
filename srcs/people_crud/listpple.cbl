@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. listpple.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-PERSON-ID         PIC 9(10).
+       01 WS-PERSON-LASTNAME   PIC X(25).
+       01 WS-PERSON-FIRSTNAME  PIC X(25).
+       01 WS-PERSON-PHONE      PIC X(15).
+       01 WS-PERSON-EMAIL      PIC X(40).
+       01 WS-PERSON-VERSION    PIC 9(05).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-EOF-SWITCH    PIC X   VALUE "n".
+           88 WS-EOF-N             VALUE "n".
+           88 WS-EOF-Y             VALUE "Y".
+
+       01 WS-MATCH-COUNT   PIC 9(05) VALUE 0.
+
+       01 WS-SORT-CHOICE   PIC X(01).
+           88 WS-SORT-BY-LASTNAME  VALUE "L".
+           88 WS-SORT-BY-FIRSTNAME VALUE "F".
+
+       01 WS-OUT-HDR.
+           05 FILLER          PIC X(10) VALUE "id".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "last name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "first name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(15) VALUE "phone".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(40) VALUE "email".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(07) VALUE "version".
+
+       01 WS-OUT-SEPARATION-LINE.
+           05 FILLER          PIC X(10) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(15) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(40) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(07) VALUE ALL "-".
+
+       01 WS-OUT-LINE.
+           05 WS-OUT-ID           PIC X(10).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-LASTNAME     PIC X(25).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-FIRSTNAME    PIC X(25).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-PHONE        PIC X(15).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-EMAIL        PIC X(40).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-VERSION      PIC X(07).
+
+       EXEC SQL
+           DECLARE people_list_cursor_lname CURSOR FOR
+               SELECT id, last_name, first_name, phone_number,
+                   email_address, version
+               FROM people
+               ORDER BY last_name, first_name
+       END-EXEC.
+
+       EXEC SQL
+           DECLARE people_list_cursor_fname CURSOR FOR
+               SELECT id, last_name, first_name, phone_number,
+                   email_address, version
+               FROM people
+               ORDER BY first_name, last_name
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Sort by (L)ast name or (F)irst name? "
+                   NO ADVANCING.
+           ACCEPT WS-SORT-CHOICE.
+
+           IF WS-SORT-BY-FIRSTNAME
+               EXEC SQL OPEN people_list_cursor_fname END-EXEC
+           ELSE
+               EXEC SQL OPEN people_list_cursor_lname END-EXEC
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "People list error SQLCODE: " SQLCODE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-Y
+
+               IF WS-SORT-BY-FIRSTNAME
+       EXEC SQL
+           FETCH people_list_cursor_fname
+           INTO :WS-PERSON-ID, :WS-PERSON-LASTNAME,
+               :WS-PERSON-FIRSTNAME, :WS-PERSON-PHONE,
+               :WS-PERSON-EMAIL, :WS-PERSON-VERSION
+       END-EXEC
+               ELSE
+       EXEC SQL
+           FETCH people_list_cursor_lname
+           INTO :WS-PERSON-ID, :WS-PERSON-LASTNAME,
+               :WS-PERSON-FIRSTNAME, :WS-PERSON-PHONE,
+               :WS-PERSON-EMAIL, :WS-PERSON-VERSION
+       END-EXEC
+               END-IF
+
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   ADD 1 TO WS-MATCH-COUNT
+                   IF WS-MATCH-COUNT = 1
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                       DISPLAY WS-OUT-HDR
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                   END-IF
+                   MOVE WS-PERSON-ID        TO WS-OUT-ID
+                   MOVE WS-PERSON-LASTNAME  TO WS-OUT-LASTNAME
+                   MOVE WS-PERSON-FIRSTNAME TO WS-OUT-FIRSTNAME
+                   MOVE WS-PERSON-PHONE     TO WS-OUT-PHONE
+                   MOVE WS-PERSON-EMAIL     TO WS-OUT-EMAIL
+                   MOVE WS-PERSON-VERSION   TO WS-OUT-VERSION
+                   DISPLAY WS-OUT-LINE
+               END-IF
+
+           END-PERFORM.
+
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "There are no patrons in the database."
+           ELSE
+               DISPLAY WS-OUT-SEPARATION-LINE
+           END-IF.
+
+           IF WS-SORT-BY-FIRSTNAME
+               EXEC SQL CLOSE people_list_cursor_fname END-EXEC
+           ELSE
+               EXEC SQL CLOSE people_list_cursor_lname END-EXEC
+           END-IF.
+
+           EXIT PROGRAM.
