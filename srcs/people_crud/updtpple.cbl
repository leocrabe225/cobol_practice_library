@@ -4,7 +4,7 @@
        DATE-WRITTEN. 05-06-2025 (fr).
        DATE-COMPILED. null.
 
-       DATA DIVISION. 
+       DATA DIVISION.
 
        WORKING-STORAGE SECTION.
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
@@ -12,71 +12,85 @@
        01  WS-PERSON-ID         PIC 9(10).
        01  WS-PERSON-LASTNAME   PIC X(25).
        01  WS-PERSON-FIRSTNAME  PIC X(25).
-       
+       01  WS-PERSON-PHONE      PIC X(15).
+       01  WS-PERSON-EMAIL      PIC X(40).
+       01  WS-PERSON-VERSION    PIC 9(05).
+       01  WS-TODAY-DATE        PIC X(08).
+
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-
-       LINKAGE SECTION. 
+       LINKAGE SECTION.
        01  LK-PERSON-ID         PIC 9(10).
        01  LK-PERSON-LASTNAME   PIC X(25).
        01  LK-PERSON-FIRSTNAME  PIC X(25).
-
+       01  LK-PERSON-PHONE      PIC X(15).
+       01  LK-PERSON-EMAIL      PIC X(40).
+       01  LK-PERSON-VERSION    PIC 9(05).
+       COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
 
        PROCEDURE DIVISION USING LK-PERSON-ID,
                                 LK-PERSON-LASTNAME,
-                                LK-PERSON-FIRSTNAME.
-       
-       MOVE LK-PERSON-ID TO WS-PERSON-ID.
-       MOVE LK-PERSON-LASTNAME TO WS-PERSON-LASTNAME.
-       MOVE LK-PERSON-FIRSTNAME TO WS-PERSON-FIRSTNAME.
-
-
-       EXEC SQL 
-          SELECT id
-          INTO :WS-PERSON-ID
-          FROM people
-          WHERE id = :WS-PERSON-ID
+                                LK-PERSON-FIRSTNAME,
+                                LK-PERSON-PHONE,
+                                LK-PERSON-EMAIL,
+                                LK-PERSON-VERSION,
+                                LK-RETURN-VALUE.
+
+           PERFORM 0100-EXIT-IF-NOT-HERE-BEGIN
+              THRU 0100-EXIT-IF-NOT-HERE-END.
+
+           PERFORM 0200-UPDATE-BEGIN
+              THRU 0200-UPDATE-END.
+
+           EXIT PROGRAM.
+
+       0100-EXIT-IF-NOT-HERE-BEGIN.
+           MOVE LK-PERSON-ID TO WS-PERSON-ID.
+       EXEC SQL
+           SELECT id
+           INTO :WS-PERSON-ID
+           FROM people
+           WHERE id = :WS-PERSON-ID
        END-EXEC.
-       
 
-       EVALUATE SQLCODE 
-           
-           WHEN +100
-               DISPLAY "There is no one to update in the database."
-           
-           WHEN 0
-             
-               EXEC SQL 
-               UPDATE people
-               SET last_name = :WS-PERSON-LASTNAME, 
-               first_name = :WS-PERSON-FIRSTNAME
-               
-               WHERE id = :WS-PERSON-ID
-               END-EXEC
-               EXEC SQL COMMIT END-EXEC
-               
-       END-EVALUATE.
-
-
-       IF SQLCODE = 0
-          DISPLAY "Update successful."
-          DISPLAY "Lastname : " WS-PERSON-LASTNAME
-          SPACES WITH NO ADVANCING 
-                  "Firstname : " WS-PERSON-FIRSTNAME
-         
-       ELSE
-          DISPLAY "Update error SQLCODE: " SQLCODE
-          EXEC SQL 
-           ROLLBACK 
-          END-EXEC 
-
-       END-IF.
-
-       MOVE WS-PERSON-ID TO LK-PERSON-ID.
-       MOVE WS-PERSON-LASTNAME TO LK-PERSON-LASTNAME.
-       MOVE WS-PERSON-FIRSTNAME TO LK-PERSON-FIRSTNAME.
+           IF SQLCODE NOT = 0
+               SET LK-RETURN-NOT-FOUND TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0100-EXIT-IF-NOT-HERE-END.
+
+       0200-UPDATE-BEGIN.
+           MOVE LK-PERSON-LASTNAME  TO WS-PERSON-LASTNAME.
+           MOVE LK-PERSON-FIRSTNAME TO WS-PERSON-FIRSTNAME.
+           MOVE LK-PERSON-PHONE     TO WS-PERSON-PHONE.
+           MOVE LK-PERSON-EMAIL     TO WS-PERSON-EMAIL.
+           MOVE LK-PERSON-VERSION   TO WS-PERSON-VERSION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+       EXEC SQL
+           UPDATE people
+           SET last_name = :WS-PERSON-LASTNAME,
+               first_name = :WS-PERSON-FIRSTNAME,
+               phone_number = :WS-PERSON-PHONE,
+               email_address = :WS-PERSON-EMAIL,
+               version = version + 1,
+               updated_at = :WS-TODAY-DATE
+           WHERE id = :WS-PERSON-ID
+             AND version = :WS-PERSON-VERSION
+       END-EXEC.
 
-       EXIT PROGRAM.
-       
\ No newline at end of file
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF SQLERRD(3) = 0
+                       SET LK-RETURN-CONFLICT TO TRUE
+       EXEC SQL ROLLBACK END-EXEC
+                   ELSE
+                       SET LK-RETURN-OK TO TRUE
+       EXEC SQL COMMIT END-EXEC
+                   END-IF
+               WHEN OTHER
+                   SET LK-RETURN-ERROR TO TRUE
+       EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+       0200-UPDATE-END.
