@@ -4,66 +4,80 @@
        DATE-WRITTEN. 05-06-2025 (fr).
        DATE-COMPILED. null.
 
-       DATA DIVISION. 
-
+       DATA DIVISION.
 
        WORKING-STORAGE SECTION.
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
        01  WS-PERSON-LASTNAME   PIC X(25).
        01  WS-PERSON-FIRSTNAME  PIC X(25).
+       01  WS-PERSON-PHONE      PIC X(15).
+       01  WS-PERSON-EMAIL      PIC X(40).
+       01  WS-PERSON-ID         PIC 9(10).
 
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       LINKAGE SECTION. 
+       LINKAGE SECTION.
        01  LK-PERSON-LASTNAME   PIC X(25).
        01  LK-PERSON-FIRSTNAME  PIC X(25).
-        
-
-       PROCEDURE DIVISION USING LK-PERSON-LASTNAME, LK-PERSON-FIRSTNAME. 
-       
-       MOVE LK-PERSON-LASTNAME TO WS-PERSON-LASTNAME.
-       MOVE LK-PERSON-FIRSTNAME TO WS-PERSON-FIRSTNAME.
-
-       
-       EXEC SQL 
-          SELECT last_name, first_name 
-          INTO :WS-PERSON-LASTNAME, :WS-PERSON-FIRSTNAME 
-          FROM people
-          WHERE last_name = :WS-PERSON-LASTNAME 
-          AND first_name = :WS-PERSON-FIRSTNAME
+       01  LK-PERSON-PHONE      PIC X(15).
+       01  LK-PERSON-EMAIL      PIC X(40).
+       01  LK-PERSON-ID         PIC 9(10).
+       COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-PERSON-LASTNAME,
+                                LK-PERSON-FIRSTNAME,
+                                LK-PERSON-PHONE,
+                                LK-PERSON-EMAIL,
+                                LK-PERSON-ID,
+                                LK-RETURN-VALUE.
+
+           PERFORM 0100-EXIT-IF-ALREADY-HERE-BEGIN
+              THRU 0100-EXIT-IF-ALREADY-HERE-END.
+
+           PERFORM 0200-CREATE-BEGIN
+              THRU 0200-CREATE-END.
+
+           EXIT PROGRAM.
+
+       0100-EXIT-IF-ALREADY-HERE-BEGIN.
+           MOVE LK-PERSON-LASTNAME  TO WS-PERSON-LASTNAME.
+           MOVE LK-PERSON-FIRSTNAME TO WS-PERSON-FIRSTNAME.
+       EXEC SQL
+           SELECT id
+           INTO :WS-PERSON-ID
+           FROM people
+           WHERE last_name = :WS-PERSON-LASTNAME
+             AND first_name = :WS-PERSON-FIRSTNAME
        END-EXEC.
-       
-       EVALUATE SQLCODE 
-           
-           WHEN +100
-              EXEC SQL
-              INSERT INTO people (last_name, first_name)
-              VALUES (:WS-PERSON-LASTNAME, :WS-PERSON-FIRSTNAME)
-              END-EXEC
-              EXEC SQL COMMIT END-EXEC
-           
-           WHEN 0
-              DISPLAY "This person is already in the database."
-
-       END-EVALUATE.
-
 
-       IF SQLCODE = 0
-          DISPLAY "Insertion successful."
-
-       ELSE
-          DISPLAY "Insertion error SQLCODE: " SQLCODE
-          EXEC SQL 
-           ROLLBACK 
-          END-EXEC 
-
-       END-IF.
-
-
-       MOVE WS-PERSON-LASTNAME TO LK-PERSON-LASTNAME.
-       MOVE WS-PERSON-FIRSTNAME TO LK-PERSON-FIRSTNAME.
+           IF SQLCODE = 0
+               SET LK-RETURN-ALREADY-HERE TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0100-EXIT-IF-ALREADY-HERE-END.
+
+       0200-CREATE-BEGIN.
+           MOVE LK-PERSON-PHONE TO WS-PERSON-PHONE.
+           MOVE LK-PERSON-EMAIL TO WS-PERSON-EMAIL.
+       EXEC SQL
+           INSERT INTO people
+               (last_name, first_name, phone_number, email_address)
+           VALUES (:WS-PERSON-LASTNAME, :WS-PERSON-FIRSTNAME,
+               :WS-PERSON-PHONE, :WS-PERSON-EMAIL)
+           RETURNING id
+           INTO :WS-PERSON-ID
+       END-EXEC.
 
-       EXIT PROGRAM.
\ No newline at end of file
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET LK-RETURN-OK TO TRUE
+                   MOVE WS-PERSON-ID TO LK-PERSON-ID
+       EXEC SQL COMMIT END-EXEC
+               WHEN OTHER
+                   SET LK-RETURN-ERROR TO TRUE
+       EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+       0200-CREATE-END.
