@@ -4,44 +4,59 @@
        DATE-WRITTEN. 05-06-2025 (fr).
        DATE-COMPILED. null.
 
-       DATA DIVISION. 
+       DATA DIVISION.
 
        WORKING-STORAGE SECTION.
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
        01  WS-PERSON-ID         PIC 9(10).
-       
+
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-
-       LINKAGE SECTION. 
+       LINKAGE SECTION.
        01  LK-PERSON-ID         PIC 9(10).
+       COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-PERSON-ID,
+                                LK-RETURN-VALUE.
 
+           PERFORM 0100-EXIT-IF-NOT-HERE-BEGIN
+              THRU 0100-EXIT-IF-NOT-HERE-END.
 
-       PROCEDURE DIVISION USING LK-PERSON-ID.
-      
-       MOVE LK-PERSON-ID TO WS-PERSON-ID.
+           PERFORM 0200-DELETE-BEGIN
+              THRU 0200-DELETE-END.
 
+           EXIT PROGRAM.
+
+       0100-EXIT-IF-NOT-HERE-BEGIN.
+           MOVE LK-PERSON-ID TO WS-PERSON-ID.
        EXEC SQL
-          DELETE FROM people 
-          WHERE id = :WS-PERSON-ID  
+           SELECT id
+           INTO :WS-PERSON-ID
+           FROM people
+           WHERE id = :WS-PERSON-ID
        END-EXEC.
-       EXEC SQL COMMIT END-EXEC.
-       
-       IF SQLCODE = 0
-          DISPLAY "Delete successful."
-       
-       ELSE
-          DISPLAY "Delete error SQLCODE: " SQLCODE
-          EXEC SQL 
-           ROLLBACK 
-          END-EXEC 
-
-       END-IF.
-
-       MOVE WS-PERSON-ID TO LK-PERSON-ID.
-
-       EXIT PROGRAM.
-       
\ No newline at end of file
+
+           IF SQLCODE NOT = 0
+               SET LK-RETURN-NOT-FOUND TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0100-EXIT-IF-NOT-HERE-END.
+
+       0200-DELETE-BEGIN.
+       EXEC SQL
+           DELETE FROM people
+           WHERE id = :WS-PERSON-ID
+       END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET LK-RETURN-OK TO TRUE
+       EXEC SQL COMMIT END-EXEC
+               WHEN OTHER
+                   SET LK-RETURN-ERROR TO TRUE
+       EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+       0200-DELETE-END.
