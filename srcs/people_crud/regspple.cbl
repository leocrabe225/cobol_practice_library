@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. regspple.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PERSON-LASTNAME   PIC X(25).
+       01  WS-PERSON-FIRSTNAME  PIC X(25).
+       01  WS-PERSON-PHONE      PIC X(15).
+       01  WS-PERSON-EMAIL      PIC X(40).
+       01  WS-PERSON-ID         PIC 9(10).
+
+       01 WS-AT-COUNT           PIC 9(02) VALUE 0.
+
+       COPY retstatu REPLACING ==:PREFIX:== BY ==WS==.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "--- New Patron Registration ---".
+
+           PERFORM 0100-ASK-LASTNAME-BEGIN
+              THRU 0100-ASK-LASTNAME-END.
+
+           PERFORM 0200-ASK-FIRSTNAME-BEGIN
+              THRU 0200-ASK-FIRSTNAME-END.
+
+           PERFORM 0300-ASK-PHONE-BEGIN
+              THRU 0300-ASK-PHONE-END.
+
+           PERFORM 0400-ASK-EMAIL-BEGIN
+              THRU 0400-ASK-EMAIL-END.
+
+           CALL "creapple" USING
+                WS-PERSON-LASTNAME
+                WS-PERSON-FIRSTNAME
+                WS-PERSON-PHONE
+                WS-PERSON-EMAIL
+                WS-PERSON-ID
+                WS-RETURN-VALUE
+           END-CALL.
+
+           EVALUATE TRUE
+               WHEN WS-RETURN-OK
+                   DISPLAY "Welcome! Your new patron id is : "
+                           WS-PERSON-ID
+                   DISPLAY "Please keep this id for future visits."
+               WHEN WS-RETURN-ALREADY-HERE
+                   DISPLAY
+                   "A patron with that name is already registered."
+               WHEN WS-RETURN-ERROR
+                   DISPLAY "Registration error - please see a "
+                           "librarian."
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       0100-ASK-LASTNAME-BEGIN.
+           MOVE SPACE TO WS-PERSON-LASTNAME.
+           DISPLAY "Enter your lastname : "
+           ACCEPT WS-PERSON-LASTNAME
+
+           PERFORM UNTIL WS-PERSON-LASTNAME NOT = SPACE
+               DISPLAY "Lastname cannot be blank. Enter your "
+                       "lastname : "
+               ACCEPT WS-PERSON-LASTNAME
+           END-PERFORM.
+       0100-ASK-LASTNAME-END.
+
+       0200-ASK-FIRSTNAME-BEGIN.
+           MOVE SPACE TO WS-PERSON-FIRSTNAME.
+           DISPLAY "Enter your firstname : "
+           ACCEPT WS-PERSON-FIRSTNAME
+
+           PERFORM UNTIL WS-PERSON-FIRSTNAME NOT = SPACE
+               DISPLAY "Firstname cannot be blank. Enter your "
+                       "firstname : "
+               ACCEPT WS-PERSON-FIRSTNAME
+           END-PERFORM.
+       0200-ASK-FIRSTNAME-END.
+
+       0300-ASK-PHONE-BEGIN.
+           MOVE SPACE TO WS-PERSON-PHONE.
+           DISPLAY "Enter your phone number : "
+           ACCEPT WS-PERSON-PHONE
+
+           PERFORM UNTIL WS-PERSON-PHONE NOT = SPACE
+               DISPLAY "Phone number cannot be blank. Enter your "
+                       "phone number : "
+               ACCEPT WS-PERSON-PHONE
+           END-PERFORM.
+       0300-ASK-PHONE-END.
+
+       0400-ASK-EMAIL-BEGIN.
+           MOVE SPACE TO WS-PERSON-EMAIL.
+           DISPLAY "Enter your email address : "
+           ACCEPT WS-PERSON-EMAIL
+           MOVE 0 TO WS-AT-COUNT
+           INSPECT WS-PERSON-EMAIL TALLYING WS-AT-COUNT FOR ALL "@"
+
+           PERFORM UNTIL WS-AT-COUNT > 0
+               DISPLAY "Email must contain an '@'. Enter your "
+                       "email address : "
+               ACCEPT WS-PERSON-EMAIL
+               MOVE 0 TO WS-AT-COUNT
+               INSPECT WS-PERSON-EMAIL TALLYING WS-AT-COUNT
+                   FOR ALL "@"
+           END-PERFORM.
+       0400-ASK-EMAIL-END.
