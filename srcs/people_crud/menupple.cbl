@@ -8,9 +8,13 @@
 
        WORKING-STORAGE SECTION.
        COPY crudstr.
+       COPY retstatu REPLACING ==:PREFIX:== BY ==WS==.
        01  WS-PERSON-LASTNAME   PIC X(25).
        01  WS-PERSON-FIRSTNAME  PIC X(25).
+       01  WS-PERSON-PHONE      PIC X(15).
+       01  WS-PERSON-EMAIL      PIC X(40).
        01  WS-PERSON-ID         PIC 9(10).
+       01  WS-PERSON-VERSION    PIC 9(05).
 
        01 WS-QUIT      PIC X   VALUE "n".
            88 WS-QUIT-N        VALUE "n".
@@ -18,6 +22,21 @@
 
        01 WS-CRUD   PIC X(10).
 
+       01 WS-HISTORY-STRING PIC X(10) VALUE "HISTORY".
+       01 WS-REGISTER-STRING PIC X(10) VALUE "REGISTER".
+
+       01 WS-USER-RESPONSE         PIC X.
+           88 WS-USER-RESPONSE-N           VALUE "n".
+           88 WS-USER-RESPONSE-Y           VALUE "Y".
+
+       01 WS-DELETE-BATCH-MAX      PIC 9(02) VALUE 20.
+       01 WS-DELETE-BATCH-COUNT    PIC 9(02) VALUE 0.
+       01 WS-DELETE-BATCH-INDEX    PIC 9(02).
+       01 WS-DELETE-BATCH-TABLE.
+           05 WS-DELETE-BATCH-ID   OCCURS 20 TIMES PIC 9(10).
+       01 WS-DEP-COUNT             PIC 9(05).
+       01 WS-DEP-COUNT-TOTAL       PIC 9(05).
+
        PROCEDURE DIVISION.
        
 
@@ -30,7 +49,10 @@
                    WS-READ-STRING " / " 
                    WS-UPDATE-STRING " / "
                    WS-DELETE-STRING " / "
-                   WS-QUIT-STRING 
+                   WS-LIST-STRING " / "
+                   WS-HISTORY-STRING " / "
+                   WS-REGISTER-STRING " / "
+                   WS-QUIT-STRING
       
            ACCEPT WS-CRUD
            
@@ -41,46 +63,111 @@
                    ACCEPT WS-PERSON-LASTNAME
                    DISPLAY "Enter person's firstname  : "
                    ACCEPT WS-PERSON-FIRSTNAME
+                   DISPLAY "Enter person's phone number : "
+                   ACCEPT WS-PERSON-PHONE
+                   DISPLAY "Enter person's email address : "
+                   ACCEPT WS-PERSON-EMAIL
 
-                   CALL "creapple" USING 
+                   CALL "creapple" USING
                         WS-PERSON-LASTNAME
                         WS-PERSON-FIRSTNAME
+                        WS-PERSON-PHONE
+                        WS-PERSON-EMAIL
+                        WS-PERSON-ID
+                        WS-RETURN-VALUE
                    END-CALL
-      
+
+                   EVALUATE TRUE
+                       WHEN WS-RETURN-OK
+                           DISPLAY "Insertion successful, id : "
+                                   WS-PERSON-ID
+                       WHEN WS-RETURN-ALREADY-HERE
+                           DISPLAY
+                           "This person is already in the database."
+                       WHEN WS-RETURN-ERROR
+                           DISPLAY "Insertion error."
+                   END-EVALUATE
+
+               WHEN WS-REGISTER-STRING
+                   CALL "regspple"
+
                WHEN WS-READ-STRING
                    DISPLAY "Enter person's id: "
                    ACCEPT WS-PERSON-ID
 
-                   CALL "readpple" USING 
+                   CALL "readpple" USING
                         WS-PERSON-ID
                         WS-PERSON-LASTNAME
                         WS-PERSON-FIRSTNAME
-                   END-CALL 
+                        WS-PERSON-PHONE
+                        WS-PERSON-EMAIL
+                        WS-RETURN-VALUE
+                   END-CALL
+
+                   EVALUATE TRUE
+                       WHEN WS-RETURN-NOT-FOUND
+                           DISPLAY "Record not found."
+                       WHEN WS-RETURN-ERROR
+                           DISPLAY "Reading error."
+                   END-EVALUATE
 
                WHEN WS-UPDATE-STRING
                    DISPLAY "Enter person's id: "
                    ACCEPT WS-PERSON-ID
-           
+
                    DISPLAY "Enter person's lastname : "
                    ACCEPT WS-PERSON-LASTNAME
                    DISPLAY "Enter person's firstname  : "
                    ACCEPT WS-PERSON-FIRSTNAME
+                   DISPLAY "Enter person's phone number : "
+                   ACCEPT WS-PERSON-PHONE
+                   DISPLAY "Enter person's email address : "
+                   ACCEPT WS-PERSON-EMAIL
+                   DISPLAY "Enter the current version number (see "
+                           "LIST) : "
+                   ACCEPT WS-PERSON-VERSION
 
                    CALL "updtpple" USING
                        WS-PERSON-ID
                        WS-PERSON-LASTNAME
                        WS-PERSON-FIRSTNAME
-                   END-CALL 
-                   
+                       WS-PERSON-PHONE
+                       WS-PERSON-EMAIL
+                       WS-PERSON-VERSION
+                       WS-RETURN-VALUE
+                   END-CALL
+
+                   EVALUATE TRUE
+                       WHEN WS-RETURN-OK
+                           DISPLAY "Patron was successfully updated."
+                       WHEN WS-RETURN-NOT-FOUND
+                           DISPLAY "Record not found."
+                       WHEN WS-RETURN-CONFLICT
+                           DISPLAY
+                           "Someone else updated this patron first - "
+                           "re-read it and try again."
+                       WHEN WS-RETURN-ERROR
+                           DISPLAY "Patron update error."
+                   END-EVALUATE
+
                WHEN WS-DELETE-STRING
+                   PERFORM 0800-COLLECT-DELETE-BATCH-BEGIN
+                      THRU 0800-COLLECT-DELETE-BATCH-END
+
+                   PERFORM 0900-CONFIRM-AND-DELETE-BATCH-BEGIN
+                      THRU 0900-CONFIRM-AND-DELETE-BATCH-END
+
+               WHEN WS-LIST-STRING
+                   CALL "listpple"
+
+               WHEN WS-HISTORY-STRING
                    DISPLAY "Enter person's id: "
                    ACCEPT WS-PERSON-ID
 
-                   CALL "deltpple" USING 
+                   CALL "rptborhi" USING
                        WS-PERSON-ID
                    END-CALL
-                   
-               
+
                WHEN WS-QUIT-STRING
                SET WS-QUIT-Y TO TRUE 
 
@@ -89,4 +176,85 @@
        END-PERFORM.
 
        EXIT PROGRAM.
-       
\ No newline at end of file
+
+       0800-COLLECT-DELETE-BATCH-BEGIN.
+           MOVE 0 TO WS-DELETE-BATCH-COUNT.
+
+           DISPLAY "Enter person's id: "
+           ACCEPT WS-PERSON-ID
+           ADD 1 TO WS-DELETE-BATCH-COUNT
+           MOVE WS-PERSON-ID
+               TO WS-DELETE-BATCH-ID(WS-DELETE-BATCH-COUNT)
+
+           MOVE SPACE TO WS-USER-RESPONSE
+           DISPLAY "Delete another patron in this batch? (Y/n) "
+                   NO ADVANCING
+           ACCEPT WS-USER-RESPONSE
+
+           PERFORM UNTIL NOT WS-USER-RESPONSE-Y
+               OR WS-DELETE-BATCH-COUNT = WS-DELETE-BATCH-MAX
+
+               DISPLAY "Enter person's id: "
+               ACCEPT WS-PERSON-ID
+               ADD 1 TO WS-DELETE-BATCH-COUNT
+               MOVE WS-PERSON-ID
+                   TO WS-DELETE-BATCH-ID(WS-DELETE-BATCH-COUNT)
+
+               MOVE SPACE TO WS-USER-RESPONSE
+               DISPLAY "Delete another patron in this batch? (Y/n) "
+                       NO ADVANCING
+               ACCEPT WS-USER-RESPONSE
+           END-PERFORM.
+       0800-COLLECT-DELETE-BATCH-END.
+
+       0900-CONFIRM-AND-DELETE-BATCH-BEGIN.
+           MOVE 0 TO WS-DEP-COUNT-TOTAL.
+           PERFORM VARYING WS-DELETE-BATCH-INDEX FROM 1 BY 1
+               UNTIL WS-DELETE-BATCH-INDEX > WS-DELETE-BATCH-COUNT
+
+               CALL "cntdpple" USING
+                   WS-DELETE-BATCH-ID(WS-DELETE-BATCH-INDEX)
+                   WS-DEP-COUNT
+               END-CALL
+
+               ADD WS-DEP-COUNT TO WS-DEP-COUNT-TOTAL
+           END-PERFORM.
+
+           DISPLAY "About to delete " WS-DELETE-BATCH-COUNT
+                   " patron(s), affecting " WS-DEP-COUNT-TOTAL
+                   " linked borrowing/hold record(s). Confirm? (Y/n) "
+                   NO ADVANCING.
+           MOVE SPACE TO WS-USER-RESPONSE.
+           ACCEPT WS-USER-RESPONSE.
+
+           IF NOT WS-USER-RESPONSE-Y
+               DISPLAY "Batch delete cancelled."
+               GO TO 0900-CONFIRM-AND-DELETE-BATCH-EXIT
+           END-IF.
+
+           PERFORM VARYING WS-DELETE-BATCH-INDEX FROM 1 BY 1
+               UNTIL WS-DELETE-BATCH-INDEX > WS-DELETE-BATCH-COUNT
+
+               MOVE WS-DELETE-BATCH-ID(WS-DELETE-BATCH-INDEX)
+                   TO WS-PERSON-ID
+
+               CALL "deltpple" USING
+                   WS-PERSON-ID
+                   WS-RETURN-VALUE
+               END-CALL
+
+               EVALUATE TRUE
+                   WHEN WS-RETURN-OK
+                       DISPLAY WS-PERSON-ID
+                               " : patron successfully deleted."
+                   WHEN WS-RETURN-NOT-FOUND
+                       DISPLAY WS-PERSON-ID
+                               " : record not found."
+                   WHEN WS-RETURN-ERROR
+                       DISPLAY WS-PERSON-ID
+                               " : deletion error."
+               END-EVALUATE
+
+           END-PERFORM.
+       0900-CONFIRM-AND-DELETE-BATCH-EXIT.
+       0900-CONFIRM-AND-DELETE-BATCH-END.
