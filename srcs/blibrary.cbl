@@ -17,11 +17,15 @@
        01 WS-EDITORS-STRING    PIC X(10) VALUE "EDITORS".
        01 WS-STATS-STRING      PIC X(10) VALUE "STATS".
        01 WS-FILE-STRING       PIC X(10) VALUE "FILE".
+       01 WS-EXPORT-STRING     PIC X(10) VALUE "EXPORT".
+       01 WS-CLOSE-STRING      PIC X(10) VALUE "CLOSE".
+       01 WS-MERGE-STRING      PIC X(10) VALUE "MERGE".
        01 WS-QUIT-STRING       PIC X(10) VALUE "QUIT".
 
        01 WS-USER-INPUT        PIC X(10).
 
        01 WS-IN-FILE-NAME      PIC X(20).
+       01 WS-OUT-FILE-NAME     PIC X(20).
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -49,7 +53,7 @@
                    WHEN WS-BOOKS-STRING
                        CALL "menubook"
                    WHEN WS-BORROWINGS-STRING
-                       PERFORM NO-OP
+                       CALL "menuborw"
                    WHEN WS-PEOPLE-STRING
                        CALL "menupple"
                    WHEN WS-TYPES-STRING
@@ -59,10 +63,17 @@
                    WHEN WS-EDITORS-STRING
                        CALL "menuedit"
                    WHEN WS-STATS-STRING
-                       PERFORM NO-OP
+                       CALL "rptstats"
                    WHEN WS-FILE-STRING
                        PERFORM 0300-READFILE-BEGIN
                           THRU 0300-READFILE-END
+                   WHEN WS-EXPORT-STRING
+                       PERFORM 0400-WRITEFILE-BEGIN
+                          THRU 0400-WRITEFILE-END
+                   WHEN WS-CLOSE-STRING
+                       CALL "batcopyr"
+                   WHEN WS-MERGE-STRING
+                       CALL "mrgedupe"
                END-EVALUATE
            END-PERFORM.
        0100-MAIN-MENU-END.
@@ -86,9 +97,16 @@
                   " - Interact directly with editors".
            DISPLAY FUNCTION TRIM(WS-STATS-STRING) 
                   " - Get some stats".
-           DISPLAY FUNCTION TRIM(WS-FILE-STRING) 
+           DISPLAY FUNCTION TRIM(WS-FILE-STRING)
                   " - Input file into library".
-           DISPLAY FUNCTION TRIM(WS-QUIT-STRING) 
+           DISPLAY FUNCTION TRIM(WS-EXPORT-STRING)
+                  " - Export the catalog to a flat file".
+           DISPLAY FUNCTION TRIM(WS-CLOSE-STRING)
+                  " - End-of-day batch close (reconcile copy counts)".
+           DISPLAY FUNCTION TRIM(WS-MERGE-STRING)
+                  " - Merge a duplicate author, editor, type or "
+                  "patron record".
+           DISPLAY FUNCTION TRIM(WS-QUIT-STRING)
                   " - Quit program".
        0200-DISPLAY-MAIN-MENU-END.
 
@@ -100,10 +118,16 @@
            END-CALL.
        0300-READFILE-END.
 
+       0400-WRITEFILE-BEGIN.
+           DISPLAY "What file do you want to export the catalog to?".
+           ACCEPT WS-OUT-FILE-NAME.
+           CALL 'writfile' USING
+               WS-OUT-FILE-NAME
+           END-CALL.
+       0400-WRITEFILE-END.
+
        9900-DISCONNECT-SQL-BEGIN.
        EXEC SQL
            DISCONNECT ALL
        END-EXEC.
        9900-DISCONNECT-SQL-END.
-
-       NO-OP.
