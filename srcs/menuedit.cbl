@@ -11,11 +11,14 @@
        COPY retstatu REPLACING ==:PREFIX:== BY ==WS==.
 
        01 WS-USER-INPUT       PIC X(10).
+       01 WS-RESTORE-STRING   PIC X(10) VALUE "RESTORE".
 
        01 WS-USER-NAME-INPUT  PIC X(25).
        01 WS-USER-NAME-INPUT-2 PIC X(25).
        01 WS-ID               PIC 9(10).
 
+       01 WS-COMMIT-SWITCH    PIC X(01) VALUE "Y".
+
        01 WS-OUT-HDR.
            05 WS-OUT-HDR-ID   PIC X(10) VALUE "id".
            05 FILLER          PIC X(03) VALUE " | ".
@@ -59,6 +62,11 @@
                    WHEN WS-DELETE-STRING
                        PERFORM 0600-DELETE-EDITOR-BEGIN
                           THRU 0600-DELETE-EDITOR-END
+                   WHEN WS-LIST-STRING
+                       CALL "listedit"
+                   WHEN WS-RESTORE-STRING
+                       PERFORM 0700-RESTORE-EDITOR-BEGIN
+                          THRU 0700-RESTORE-EDITOR-END
                END-EVALUATE
            END-PERFORM.
        0100-MENU-EDIT-END.
@@ -69,6 +77,8 @@
                    WS-READ-STRING   " / "
                    WS-UPDATE-STRING " / "
                    WS-DELETE-STRING " / "
+                   WS-LIST-STRING " / "
+                   WS-RESTORE-STRING " / "
                    WS-QUIT-STRING ".".
            DISPLAY WS-SEPARATION-LINE.
        0200-DISPLAY-MENU-EDIT-END.
@@ -79,6 +89,7 @@
            ACCEPT WS-USER-NAME-INPUT.
            CALL "creaedit" USING
                WS-USER-NAME-INPUT
+               WS-COMMIT-SWITCH
                WS-RETURN-VALUE
            END-CALL.
            EVALUATE TRUE
@@ -176,7 +187,28 @@
                    DISPLAY "Was successfully deleted."
                WHEN WS-RETURN-NOT-FOUND
                    DISPLAY "Record not found."
+               WHEN WS-RETURN-HAS-DEPENDENCIES
+                   DISPLAY "Cannot delete: editor is still linked "
+                           "to one or more books."
                WHEN WS-RETURN-ERROR
                    DISPLAY "Read/Delete error."
            END-EVALUATE.
-       0600-DELETE-EDITOR-END.
\ No newline at end of file
+       0600-DELETE-EDITOR-END.
+
+       0700-RESTORE-EDITOR-BEGIN.
+           DISPLAY "What is the id of the editor to restore? "
+                   NO ADVANCING.
+           ACCEPT WS-ID.
+           CALL "rstredit" USING
+               WS-ID
+               WS-RETURN-VALUE
+           END-CALL.
+           EVALUATE TRUE
+               WHEN WS-RETURN-OK
+                   DISPLAY "Was successfully restored."
+               WHEN WS-RETURN-NOT-FOUND
+                   DISPLAY "Record not found."
+               WHEN WS-RETURN-ERROR
+                   DISPLAY "Restore error."
+           END-EVALUATE.
+       0700-RESTORE-EDITOR-END.
\ No newline at end of file
