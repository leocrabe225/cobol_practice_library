@@ -36,7 +36,8 @@
                    :WS-ID
                FROM
                    editors
-               WHERE name=:WS-NAME;
+               WHERE UPPER(name) = UPPER(TRIM(:WS-NAME)) AND
+                     deleted_date = '00000000';
            END-EXEC.
 
            EVALUATE SQLCODE
