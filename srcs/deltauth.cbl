@@ -12,36 +12,60 @@
        01  WS-AUTHOR-ID         PIC 9(10).
        01  WS-AUTHOR-LASTNAME   PIC X(25).
        01  WS-AUTHOR-FIRSTNAME  PIC X(25).
-       
+       01  WS-BOOK-COUNT        PIC 9(05).
+       01  WS-TODAY-DATE        PIC X(08).
+
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
 
-       LINKAGE SECTION. 
+       LINKAGE SECTION.
        01  LK-AUTHOR-ID         PIC 9(10).
        01  LK-AUTHOR-LASTNAME   PIC X(25).
        01  LK-AUTHOR-FIRSTNAME  PIC X(25).
 
 
-       PROCEDURE DIVISION.
-      
-       DISPLAY "Enter author's id: ".
-       ACCEPT WS-AUTHOR-ID.
+       PROCEDURE DIVISION USING LK-AUTHOR-ID.
+
+       MOVE LK-AUTHOR-ID TO WS-AUTHOR-ID.
 
        EXEC SQL
-          DELETE FROM authors 
-          WHERE id = :WS-AUTHOR-ID  
+          SELECT COUNT(*)
+          INTO :WS-BOOK-COUNT
+          FROM books
+          WHERE author_id = :WS-AUTHOR-ID
+            AND deleted_date = '00000000'
        END-EXEC.
 
-       IF SQLCODE = 0
-          DISPLAY "Delete successful."
-       
+       IF WS-BOOK-COUNT > 0
+          DISPLAY "Cannot delete: this author is still linked to "
+                  WS-BOOK-COUNT " book(s)."
        ELSE
-          DISPLAY "Delete error SQLCODE: " SQLCODE
-          EXEC SQL 
-           ROLLBACK 
-          END-EXEC 
+          MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+          EXEC SQL
+             UPDATE authors
+             SET deleted_date = :WS-TODAY-DATE
+             WHERE id = :WS-AUTHOR-ID
+               AND deleted_date = '00000000'
+          END-EXEC
+
+          IF SQLCODE = 0
+             DISPLAY "Delete successful."
+             EXEC SQL
+              COMMIT
+             END-EXEC
+             CALL "wrtaudit" USING
+                 "AUTHOR"
+                 WS-AUTHOR-ID
+                 "DELETE"
+             END-CALL
+          ELSE
+             DISPLAY "Delete error SQLCODE: " SQLCODE
+             EXEC SQL
+              ROLLBACK
+             END-EXEC
+          END-IF
        END-IF.
 
        MOVE WS-AUTHOR-ID TO LK-AUTHOR-ID.
