@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cntdauth.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-AUTHOR-ID        PIC 9(10).
+       01 WS-BOOK-COUNT       PIC 9(05).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01 LK-AUTHOR-ID        PIC 9(10).
+       01 LK-BOOK-COUNT       PIC 9(05).
+
+       PROCEDURE DIVISION USING LK-AUTHOR-ID,
+                                LK-BOOK-COUNT.
+
+           MOVE LK-AUTHOR-ID TO WS-AUTHOR-ID.
+       EXEC SQL
+           SELECT COUNT(*)
+           INTO :WS-BOOK-COUNT
+           FROM books
+           WHERE author_id = :WS-AUTHOR-ID
+             AND deleted_date = '00000000'
+       END-EXEC.
+
+           MOVE WS-BOOK-COUNT TO LK-BOOK-COUNT.
+
+           EXIT PROGRAM.
