@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. listauth.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-ID              PIC 9(10).
+       01 WS-LASTNAME        PIC X(25).
+       01 WS-FIRSTNAME       PIC X(25).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-EOF-SWITCH    PIC X   VALUE "n".
+           88 WS-EOF-N             VALUE "n".
+           88 WS-EOF-Y             VALUE "Y".
+
+       01 WS-MATCH-COUNT   PIC 9(05) VALUE 0.
+
+       01 WS-SORT-CHOICE   PIC X(01).
+           88 WS-SORT-BY-LASTNAME  VALUE "L".
+           88 WS-SORT-BY-FIRSTNAME VALUE "F".
+
+       01 WS-OUT-HDR.
+           05 FILLER          PIC X(10) VALUE "id".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "last name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "first name".
+
+       01 WS-OUT-SEPARATION-LINE.
+           05 FILLER          PIC X(10) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+
+       01 WS-OUT-LINE.
+           05 WS-OUT-ID           PIC X(10).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-LASTNAME     PIC X(25).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-FIRSTNAME    PIC X(25).
+
+       EXEC SQL
+           DECLARE author_list_cursor_lname CURSOR FOR
+               SELECT id, last_name, first_name
+               FROM authors
+               WHERE deleted_date = '00000000'
+               ORDER BY last_name, first_name
+       END-EXEC.
+
+       EXEC SQL
+           DECLARE author_list_cursor_fname CURSOR FOR
+               SELECT id, last_name, first_name
+               FROM authors
+               WHERE deleted_date = '00000000'
+               ORDER BY first_name, last_name
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Sort by (L)ast name or (F)irst name? "
+                   NO ADVANCING.
+           ACCEPT WS-SORT-CHOICE.
+
+           IF WS-SORT-BY-FIRSTNAME
+               EXEC SQL OPEN author_list_cursor_fname END-EXEC
+           ELSE
+               EXEC SQL OPEN author_list_cursor_lname END-EXEC
+           END-IF.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Author list error SQLCODE: " SQLCODE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-Y
+
+               IF WS-SORT-BY-FIRSTNAME
+       EXEC SQL
+           FETCH author_list_cursor_fname
+           INTO :WS-ID, :WS-LASTNAME, :WS-FIRSTNAME
+       END-EXEC
+               ELSE
+       EXEC SQL
+           FETCH author_list_cursor_lname
+           INTO :WS-ID, :WS-LASTNAME, :WS-FIRSTNAME
+       END-EXEC
+               END-IF
+
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   ADD 1 TO WS-MATCH-COUNT
+                   IF WS-MATCH-COUNT = 1
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                       DISPLAY WS-OUT-HDR
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                   END-IF
+                   MOVE WS-ID        TO WS-OUT-ID
+                   MOVE WS-LASTNAME  TO WS-OUT-LASTNAME
+                   MOVE WS-FIRSTNAME TO WS-OUT-FIRSTNAME
+                   DISPLAY WS-OUT-LINE
+               END-IF
+
+           END-PERFORM.
+
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "There are no authors in the database."
+           ELSE
+               DISPLAY WS-OUT-SEPARATION-LINE
+           END-IF.
+
+           IF WS-SORT-BY-FIRSTNAME
+               EXEC SQL CLOSE author_list_cursor_fname END-EXEC
+           ELSE
+               EXEC SQL CLOSE author_list_cursor_lname END-EXEC
+           END-IF.
+
+           EXIT PROGRAM.
