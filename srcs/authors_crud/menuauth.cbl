@@ -8,9 +8,24 @@
 
        WORKING-STORAGE SECTION.
        COPY crudstr.
+       01 WS-RESTORE-STRING  PIC X(10) VALUE "RESTORE".
+       01 WS-SEARCH-STRING   PIC X(10) VALUE "SEARCH".
        01  WS-AUTHOR-LASTNAME   PIC X(25).
        01  WS-AUTHOR-FIRSTNAME  PIC X(25).
        01  WS-AUTHOR-ID         PIC 9(10).
+       01  WS-SEARCH-TEXT       PIC X(25).
+
+       01 WS-USER-RESPONSE         PIC X.
+           88 WS-USER-RESPONSE-N           VALUE "n".
+           88 WS-USER-RESPONSE-Y           VALUE "Y".
+
+       01 WS-DELETE-BATCH-MAX      PIC 9(02) VALUE 20.
+       01 WS-DELETE-BATCH-COUNT    PIC 9(02) VALUE 0.
+       01 WS-DELETE-BATCH-INDEX    PIC 9(02).
+       01 WS-DELETE-BATCH-TABLE.
+           05 WS-DELETE-BATCH-ID   OCCURS 20 TIMES PIC 9(10).
+       01 WS-DEP-COUNT             PIC 9(05).
+       01 WS-DEP-COUNT-TOTAL       PIC 9(05).
 
        01 WS-QUIT      PIC X   VALUE "n".
            88 WS-QUIT-N        VALUE "n".
@@ -18,6 +33,8 @@
 
        01 WS-CRUD   PIC X(10).
 
+       01 WS-COMMIT-SWITCH   PIC X(01) VALUE "Y".
+
        COPY retstatu REPLACING ==:PREFIX:== BY ==WS==.
 
 
@@ -33,7 +50,10 @@
                    WS-READ-STRING " / " 
                    WS-UPDATE-STRING " / "
                    WS-DELETE-STRING " / "
-                   WS-QUIT-STRING 
+                   WS-LIST-STRING " / "
+                   WS-RESTORE-STRING " / "
+                   WS-SEARCH-STRING " / "
+                   WS-QUIT-STRING
       
            ACCEPT WS-CRUD
            
@@ -45,9 +65,10 @@
                    DISPLAY "Enter author's firstname  : "
                    ACCEPT WS-AUTHOR-FIRSTNAME
 
-                   CALL "creaauth" USING 
+                   CALL "creaauth" USING
                         WS-AUTHOR-LASTNAME
                         WS-AUTHOR-FIRSTNAME
+                        WS-COMMIT-SWITCH
                         WS-RETURN-VALUE
                    END-CALL
 
@@ -102,19 +123,105 @@
                    END-CALL 
                    
                WHEN WS-DELETE-STRING
-                   DISPLAY "Enter author's id: "
+                   PERFORM 0800-COLLECT-DELETE-BATCH-BEGIN
+                      THRU 0800-COLLECT-DELETE-BATCH-END
+
+                   PERFORM 0900-CONFIRM-AND-DELETE-BATCH-BEGIN
+                      THRU 0900-CONFIRM-AND-DELETE-BATCH-END
+
+               WHEN WS-LIST-STRING
+                   CALL "listauth"
+
+               WHEN WS-RESTORE-STRING
+                   DISPLAY "Enter the id of the author to restore: "
                    ACCEPT WS-AUTHOR-ID
 
-                   CALL "deltauth" USING 
+                   CALL "rstrauth" USING
                        WS-AUTHOR-ID
                    END-CALL
-                   
-               
+
+               WHEN WS-SEARCH-STRING
+                   DISPLAY "Enter a name or partial name to search "
+                           "(partial match ok): "
+                   ACCEPT WS-SEARCH-TEXT
+
+                   CALL "srchauth" USING
+                        WS-SEARCH-TEXT
+                   END-CALL
+
                WHEN WS-QUIT-STRING
-               SET WS-QUIT-Y TO TRUE 
+               SET WS-QUIT-Y TO TRUE
 
            END-EVALUATE
 
        END-PERFORM.
 
-       EXIT PROGRAM.
\ No newline at end of file
+       EXIT PROGRAM.
+
+       0800-COLLECT-DELETE-BATCH-BEGIN.
+           MOVE 0 TO WS-DELETE-BATCH-COUNT.
+
+           DISPLAY "Enter author's id: "
+           ACCEPT WS-AUTHOR-ID
+           ADD 1 TO WS-DELETE-BATCH-COUNT
+           MOVE WS-AUTHOR-ID
+               TO WS-DELETE-BATCH-ID(WS-DELETE-BATCH-COUNT)
+
+           MOVE SPACE TO WS-USER-RESPONSE
+           DISPLAY "Delete another author in this batch? (Y/n) "
+                   NO ADVANCING
+           ACCEPT WS-USER-RESPONSE
+
+           PERFORM UNTIL NOT WS-USER-RESPONSE-Y
+               OR WS-DELETE-BATCH-COUNT = WS-DELETE-BATCH-MAX
+
+               DISPLAY "Enter author's id: "
+               ACCEPT WS-AUTHOR-ID
+               ADD 1 TO WS-DELETE-BATCH-COUNT
+               MOVE WS-AUTHOR-ID
+                   TO WS-DELETE-BATCH-ID(WS-DELETE-BATCH-COUNT)
+
+               MOVE SPACE TO WS-USER-RESPONSE
+               DISPLAY "Delete another author in this batch? (Y/n) "
+                       NO ADVANCING
+               ACCEPT WS-USER-RESPONSE
+           END-PERFORM.
+       0800-COLLECT-DELETE-BATCH-END.
+
+       0900-CONFIRM-AND-DELETE-BATCH-BEGIN.
+           MOVE 0 TO WS-DEP-COUNT-TOTAL.
+           PERFORM VARYING WS-DELETE-BATCH-INDEX FROM 1 BY 1
+               UNTIL WS-DELETE-BATCH-INDEX > WS-DELETE-BATCH-COUNT
+
+               CALL "cntdauth" USING
+                   WS-DELETE-BATCH-ID(WS-DELETE-BATCH-INDEX)
+                   WS-DEP-COUNT
+               END-CALL
+
+               ADD WS-DEP-COUNT TO WS-DEP-COUNT-TOTAL
+           END-PERFORM.
+
+           DISPLAY "About to delete " WS-DELETE-BATCH-COUNT
+                   " author(s), affecting " WS-DEP-COUNT-TOTAL
+                   " linked book(s). Confirm? (Y/n) " NO ADVANCING.
+           MOVE SPACE TO WS-USER-RESPONSE.
+           ACCEPT WS-USER-RESPONSE.
+
+           IF NOT WS-USER-RESPONSE-Y
+               DISPLAY "Batch delete cancelled."
+               GO TO 0900-CONFIRM-AND-DELETE-BATCH-EXIT
+           END-IF.
+
+           PERFORM VARYING WS-DELETE-BATCH-INDEX FROM 1 BY 1
+               UNTIL WS-DELETE-BATCH-INDEX > WS-DELETE-BATCH-COUNT
+
+               MOVE WS-DELETE-BATCH-ID(WS-DELETE-BATCH-INDEX)
+                   TO WS-AUTHOR-ID
+
+               CALL "deltauth" USING
+                   WS-AUTHOR-ID
+               END-CALL
+
+           END-PERFORM.
+       0900-CONFIRM-AND-DELETE-BATCH-EXIT.
+       0900-CONFIRM-AND-DELETE-BATCH-END.
\ No newline at end of file
