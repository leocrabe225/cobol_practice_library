@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rstrauth.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  WS-AUTHOR-ID         PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+
+       LINKAGE SECTION.
+       01  LK-AUTHOR-ID         PIC 9(10).
+
+       PROCEDURE DIVISION USING LK-AUTHOR-ID.
+
+       MOVE LK-AUTHOR-ID TO WS-AUTHOR-ID.
+
+       EXEC SQL
+          SELECT id
+          INTO :WS-AUTHOR-ID
+          FROM authors
+          WHERE id = :WS-AUTHOR-ID
+            AND deleted_date <> '00000000'
+       END-EXEC.
+
+       EVALUATE SQLCODE
+
+           WHEN +100
+               DISPLAY "There is no deleted author with that id."
+
+           WHEN 0
+               EXEC SQL
+                  UPDATE authors
+                  SET deleted_date = '00000000'
+                  WHERE id = :WS-AUTHOR-ID
+               END-EXEC
+
+               IF SQLCODE = 0
+                  DISPLAY "Restore successful."
+                  EXEC SQL COMMIT END-EXEC
+                  CALL "wrtaudit" USING
+                      "AUTHOR"
+                      WS-AUTHOR-ID
+                      "RESTORE"
+                  END-CALL
+               ELSE
+                  DISPLAY "Restore error SQLCODE: " SQLCODE
+                  EXEC SQL ROLLBACK END-EXEC
+               END-IF
+
+       END-EVALUATE.
+
+       MOVE WS-AUTHOR-ID TO LK-AUTHOR-ID.
+
+       EXIT PROGRAM.
