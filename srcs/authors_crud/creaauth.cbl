@@ -4,7 +4,7 @@
        DATE-WRITTEN. 03-06-2025 (fr).
        DATE-COMPILED. null.
 
-       DATA DIVISION. 
+       DATA DIVISION.
 
 
        WORKING-STORAGE SECTION.
@@ -12,59 +12,71 @@
 
        01  WS-AUTHOR-LASTNAME   PIC X(25).
        01  WS-AUTHOR-FIRSTNAME  PIC X(25).
+       01  WS-AUTHOR-ID         PIC 9(10).
 
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       LINKAGE SECTION. 
+       LINKAGE SECTION.
        01  LK-AUTHOR-LASTNAME   PIC X(25).
        01  LK-AUTHOR-FIRSTNAME  PIC X(25).
-        
-
-       PROCEDURE DIVISION USING LK-AUTHOR-LASTNAME, LK-AUTHOR-FIRSTNAME. 
-       
-       MOVE LK-AUTHOR-LASTNAME TO WS-AUTHOR-LASTNAME.
-       MOVE LK-AUTHOR-FIRSTNAME TO WS-AUTHOR-FIRSTNAME.
-
-       
-       EXEC SQL 
-          SELECT last_name, first_name 
-          INTO :WS-AUTHOR-LASTNAME, :WS-AUTHOR-FIRSTNAME 
-          FROM authors
-          WHERE last_name = :WS-AUTHOR-LASTNAME 
-          AND first_name = :WS-AUTHOR-FIRSTNAME
-       END-EXEC.
-       
-       EVALUATE SQLCODE 
-           
-           WHEN +100
-              EXEC SQL
-              INSERT INTO authors (last_name, first_name)
-              VALUES (:WS-AUTHOR-LASTNAME, :WS-AUTHOR-FIRSTNAME)
-              END-EXEC
-              EXEC SQL COMMIT END-EXEC
-           
-           WHEN 0
-              DISPLAY "This author is already in the database."
+       01  LK-COMMIT-SWITCH     PIC X(01).
+
+       COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
 
-       END-EVALUATE.
+       PROCEDURE DIVISION USING LK-AUTHOR-LASTNAME,
+                                LK-AUTHOR-FIRSTNAME,
+                                LK-COMMIT-SWITCH,
+                                LK-RETURN-VALUE.
 
+           PERFORM 0100-EXIT-IF-ALREADY-HERE-BEGIN
+              THRU 0100-EXIT-IF-ALREADY-HERE-END.
 
-       IF SQLCODE = 0
-          DISPLAY "Insertion successful."
+           PERFORM 0200-CREATE-BEGIN
+              THRU 0200-CREATE-END.
 
-       ELSE
-          DISPLAY "Insertion error SQLCODE: " SQLCODE
-          EXEC SQL 
-           ROLLBACK 
-          END-EXEC 
+           EXIT PROGRAM.
 
-       END-IF.
+       0100-EXIT-IF-ALREADY-HERE-BEGIN.
+           CALL "readauth" USING
+               LK-AUTHOR-LASTNAME
+               LK-AUTHOR-FIRSTNAME
+               WS-AUTHOR-ID
+               LK-RETURN-VALUE
+           END-CALL.
 
+           IF NOT LK-RETURN-NOT-FOUND THEN
+               SET LK-RETURN-ALREADY-HERE TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0100-EXIT-IF-ALREADY-HERE-END.
 
-       MOVE WS-AUTHOR-LASTNAME TO LK-AUTHOR-LASTNAME.
-       MOVE WS-AUTHOR-FIRSTNAME TO LK-AUTHOR-FIRSTNAME.
+       0200-CREATE-BEGIN.
+           MOVE LK-AUTHOR-LASTNAME TO WS-AUTHOR-LASTNAME.
+           MOVE LK-AUTHOR-FIRSTNAME TO WS-AUTHOR-FIRSTNAME.
 
-       EXIT PROGRAM.
+       EXEC SQL
+           INSERT INTO authors (last_name, first_name)
+           VALUES (:WS-AUTHOR-LASTNAME, :WS-AUTHOR-FIRSTNAME)
+           RETURNING id INTO :WS-AUTHOR-ID
+       END-EXEC.
 
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET LK-RETURN-OK TO TRUE
+                   IF LK-COMMIT-SWITCH = "Y" THEN
+       EXEC SQL COMMIT END-EXEC
+                       CALL "wrtaudit" USING
+                           "AUTHOR"
+                           WS-AUTHOR-ID
+                           "CREATE"
+                       END-CALL
+                   END-IF
+               WHEN OTHER
+                   SET LK-RETURN-ERROR TO TRUE
+                   IF LK-COMMIT-SWITCH = "Y" THEN
+       EXEC SQL ROLLBACK END-EXEC
+                   END-IF
+           END-EVALUATE.
+       0200-CREATE-END.
