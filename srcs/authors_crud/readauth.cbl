@@ -37,8 +37,9 @@
           SELECT id
           INTO :WS-AUTHOR-ID
           FROM authors
-          WHERE last_name = :WS-AUTHOR-LASTNAME AND
-                first_name = :WS-AUTHOR-FIRSTNAME
+          WHERE UPPER(last_name) = UPPER(TRIM(:WS-AUTHOR-LASTNAME)) AND
+                UPPER(first_name) = UPPER(TRIM(:WS-AUTHOR-FIRSTNAME)) AND
+                deleted_date = '00000000'
        END-EXEC.
 
        EVALUATE SQLCODE
