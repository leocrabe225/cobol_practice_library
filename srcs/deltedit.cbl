@@ -7,23 +7,34 @@
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
        01 WS-ID               PIC 9(10).
+       01 WS-BOOK-COUNT       PIC 9(05).
+       01 WS-TODAY-DATE       PIC X(08).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
        LINKAGE SECTION.
        01 LK-NAME             PIC X(25).
+       01 LK-ID                PIC 9(10).
        COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
 
-       PROCEDURE DIVISION USING LK-NAME.
+       PROCEDURE DIVISION USING LK-NAME,
+                                LK-ID,
+                                LK-RETURN-VALUE.
 
            PERFORM 0100-EXIT-IF-NOT-HERE-BEGIN
               THRU 0100-EXIT-IF-NOT-HERE-END.
 
+           PERFORM 0150-EXIT-IF-HAS-DEPENDENCIES-BEGIN
+              THRU 0150-EXIT-IF-HAS-DEPENDENCIES-END.
+
            PERFORM 0200-DELETE-BEGIN
               THRU 0200-DELETE-END.
-      
+
            EXIT PROGRAM.
 
        0100-EXIT-IF-NOT-HERE-BEGIN.
@@ -32,15 +43,32 @@
                WS-ID
                LK-RETURN-VALUE
            END-CALL.
-           
+
            IF NOT LK-RETURN-OK THEN
                 EXIT PROGRAM
            END-IF.
        0100-EXIT-IF-NOT-HERE-END.
 
+       0150-EXIT-IF-HAS-DEPENDENCIES-BEGIN.
+       EXEC SQL
+           SELECT COUNT(*)
+           INTO :WS-BOOK-COUNT
+           FROM books
+           WHERE editor_id = :WS-ID
+             AND deleted_date = '00000000'
+       END-EXEC.
+
+           IF WS-BOOK-COUNT > 0
+               SET LK-RETURN-HAS-DEPENDENCIES TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0150-EXIT-IF-HAS-DEPENDENCIES-END.
+
        0200-DELETE-BEGIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
        EXEC SQL
-           DELETE FROM editors
+           UPDATE editors
+           SET deleted_date = :WS-TODAY-DATE
            WHERE id=:WS-ID;
        END-EXEC.
            
@@ -48,9 +76,16 @@
                WHEN 0
                    SET LK-RETURN-OK TO TRUE
        EXEC SQL COMMIT END-EXEC
+                   CALL "wrtaudit" USING
+                       "EDITOR"
+                       WS-ID
+                       "DELETE"
+                   END-CALL
                WHEN OTHER
                    SET LK-RETURN-ERROR TO TRUE
        EXEC SQL ROLLBACK END-EXEC
            END-EVALUATE.
+
+           MOVE WS-ID TO LK-ID.
        0200-DELETE-END.
            
\ No newline at end of file
