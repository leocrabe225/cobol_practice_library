@@ -18,7 +18,7 @@
        LINKAGE SECTION.
        01 LK-OLD-NAME            PIC X(25).
        01 LK-NEW-NAME            PIC X(25).
-       01 LK-ID                  PIC 9(25).
+       01 LK-ID                  PIC 9(10).
        COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
 
        PROCEDURE DIVISION USING LK-OLD-NAME,
@@ -59,6 +59,11 @@
                WHEN 0
                    SET LK-RETURN-OK TO TRUE
        EXEC SQL COMMIT END-EXEC
+                   CALL "wrtaudit" USING
+                       "EDITOR"
+                       LK-ID
+                       "UPDATE"
+                   END-CALL
                WHEN OTHER
                    SET LK-RETURN-ERROR TO TRUE
        EXEC SQL ROLLBACK END-EXEC
