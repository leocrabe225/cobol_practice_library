@@ -17,9 +17,11 @@
 
        LINKAGE SECTION.
        01 LK-NAME             PIC X(25).
+       01 LK-COMMIT-SWITCH    PIC X(01).
        COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
 
        PROCEDURE DIVISION USING LK-NAME
+                                LK-COMMIT-SWITCH
                                 LK-RETURN-VALUE.
 
            PERFORM 0100-EXIT-IF-ALREADY-HERE-BEGIN
@@ -46,18 +48,28 @@
        0200-CREATE-BEGIN.
            MOVE LK-NAME TO WS-NAME.
        EXEC SQL
-           INSERT INTO editors 
+           INSERT INTO editors
                (name)
            VALUES
-               (:WS-NAME);
+               (:WS-NAME)
+           RETURNING id INTO :WS-ID
        END-EXEC.
 
            EVALUATE SQLCODE
                WHEN 0
                    SET LK-RETURN-OK TO TRUE
+                   IF LK-COMMIT-SWITCH = "Y" THEN
        EXEC SQL COMMIT END-EXEC
+                       CALL "wrtaudit" USING
+                           "EDITOR"
+                           WS-ID
+                           "CREATE"
+                       END-CALL
+                   END-IF
                WHEN OTHER
                    SET LK-RETURN-ERROR TO TRUE
+                   IF LK-COMMIT-SWITCH = "Y" THEN
        EXEC SQL ROLLBACK END-EXEC
+                   END-IF
            END-EVALUATE.
        0200-CREATE-END.
