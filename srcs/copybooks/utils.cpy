@@ -0,0 +1,6 @@
+      ******************************************************************
+      *    UTILS - general-purpose working-storage bundle (menu
+      *    literals + separation line) for programs that need both.
+      ******************************************************************
+       COPY crudstr.
+       COPY sepline.
