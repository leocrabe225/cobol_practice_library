@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    RETSTATU - standard CRUD return-status field.
+      *    COPY with REPLACING ==:PREFIX:== BY ==LK== (linkage) or
+      *    ==WS== (working-storage) so callers and callees share the
+      *    same set of condition names.
+      ******************************************************************
+       01  :PREFIX:-RETURN-VALUE            PIC X(02).
+           88 :PREFIX:-RETURN-OK                  VALUE "OK".
+           88 :PREFIX:-RETURN-NOT-FOUND           VALUE "NF".
+           88 :PREFIX:-RETURN-ALREADY-HERE        VALUE "AH".
+           88 :PREFIX:-RETURN-ERROR               VALUE "ER".
+           88 :PREFIX:-RETURN-LIMIT-REACHED       VALUE "LR".
+           88 :PREFIX:-RETURN-HAS-DEPENDENCIES    VALUE "HD".
+           88 :PREFIX:-RETURN-CONFLICT            VALUE "CO".
