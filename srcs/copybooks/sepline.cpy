@@ -0,0 +1,5 @@
+      ******************************************************************
+      *    SEPLINE - standard separation line used to frame menus and
+      *    report output across the whole application.
+      ******************************************************************
+       01  WS-SEPARATION-LINE        PIC X(60) VALUE ALL "-".
