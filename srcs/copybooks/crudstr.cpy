@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    CRUDSTR - menu option literals shared by every *_crud menu.
+      ******************************************************************
+       01  WS-CREATE-STRING          PIC X(10) VALUE "CREATE".
+       01  WS-READ-STRING            PIC X(10) VALUE "READ".
+       01  WS-UPDATE-STRING          PIC X(10) VALUE "UPDATE".
+       01  WS-DELETE-STRING          PIC X(10) VALUE "DELETE".
+       01  WS-LIST-STRING            PIC X(10) VALUE "LIST".
+       01  WS-RETURN-STRING          PIC X(10) VALUE "RETURN".
+       01  WS-QUIT-STRING            PIC X(10) VALUE "QUIT".
