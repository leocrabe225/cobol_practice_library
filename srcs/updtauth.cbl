@@ -38,6 +38,7 @@
           INTO :WS-AUTHOR-ID
           FROM authors
           WHERE id = :WS-AUTHOR-ID
+            AND deleted_date = '00000000'
        END-EXEC.
        
 
@@ -56,7 +57,12 @@
                WHERE id = :WS-AUTHOR-ID
                END-EXEC
                EXEC SQL COMMIT END-EXEC
-               
+               CALL "wrtaudit" USING
+                   "AUTHOR"
+                   WS-AUTHOR-ID
+                   "UPDATE"
+               END-CALL
+
        END-EVALUATE.
 
 
