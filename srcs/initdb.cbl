@@ -4,22 +4,52 @@
        DATE-WRITTEN. 03-06-2025 (fr).
        DATE-COMPILED. null.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL F-DBCONFIG
+               ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DBCONFIG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD F-DBCONFIG
+           VALUE OF FILE-ID IS WS-DBCONFIG-FILE-NAME.
+       01 F-DBCONFIG-RCD.
+           05 F-DBCONFIG-USERNAME  PIC X(30).
+           05 F-DBCONFIG-PASSWD    PIC X(30).
+           05 F-DBCONFIG-DBNAME    PIC X(10).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-DBCONFIG-FILE-NAME  PIC X(40)
+               VALUE "config/db.cfg".
+       01  WS-DBCONFIG-STATUS     PIC X(02).
+           88 WS-DBCONFIG-STATUS-OK        VALUE "00".
+           88 WS-DBCONFIG-STATUS-OPEN-ERROR VALUE "05".
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  USERNAME               PIC X(30) VALUE "cobol".
        01  PASSWD                 PIC X(30) VALUE "mdp".
        01  DBNAME                 PIC X(10) VALUE "test_table".
+       01  WS-SCHEMA-VERSION      PIC 9(05) VALUE 13.
+       01  WS-DB-SCHEMA-VERSION   PIC 9(05).
        EXEC SQL END DECLARE SECTION END-EXEC.
-       
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
        PROCEDURE DIVISION.
-          
+
+           PERFORM 0050-READ-DBCONFIG-BEGIN
+              THRU 0050-READ-DBCONFIG-END.
+
            PERFORM 0100-CONNECT-SQL-BEGIN
               THRU 0100-CONNECT-SQL-END.
 
+           PERFORM 0150-CREATE-SCHEMA-VERSION-TABLE-BEGIN
+              THRU 0150-CREATE-SCHEMA-VERSION-TABLE-END.
+
            PERFORM 0200-CREATE-AUTHORS-TABLE-BEGIN
               THRU 0200-CREATE-AUTHORS-TABLE-END.
 
@@ -32,14 +62,57 @@
            PERFORM 0500-CREATE-PEOPLE-TABLE-BEGIN
               THRU 0500-CREATE-PEOPLE-TABLE-END.
 
+           PERFORM 0700-CREATE-BOOKS-TABLE-BEGIN
+              THRU 0700-CREATE-BOOKS-TABLE-END.
+
            PERFORM 0600-CREATE-BORROWINGS-TABLE-BEGIN
               THRU 0600-CREATE-BORROWINGS-TABLE-END.
 
-           PERFORM 0700-CREATE-BOOKS-TABLE-BEGIN
-              THRU 0700-CREATE-BOOKS-TABLE-END.
+           PERFORM 0605-ALTER-BORROWINGS-TABLE-BEGIN
+              THRU 0605-ALTER-BORROWINGS-TABLE-END.
+
+           PERFORM 0750-CREATE-BOOKS-AUTHORS-TABLE-BEGIN
+              THRU 0750-CREATE-BOOKS-AUTHORS-TABLE-END.
+
+           PERFORM 0760-CREATE-HOLDS-TABLE-BEGIN
+              THRU 0760-CREATE-HOLDS-TABLE-END.
+
+           PERFORM 0765-CREATE-AUDIT-LOG-TABLE-BEGIN
+              THRU 0765-CREATE-AUDIT-LOG-TABLE-END.
+
+           PERFORM 0767-CREATE-FINES-TABLE-BEGIN
+              THRU 0767-CREATE-FINES-TABLE-END.
+
+           PERFORM 0770-CHECK-SCHEMA-VERSION-BEGIN
+              THRU 0770-CHECK-SCHEMA-VERSION-END.
 
            EXIT PROGRAM.
 
+       0050-READ-DBCONFIG-BEGIN.
+           OPEN INPUT F-DBCONFIG.
+
+           IF WS-DBCONFIG-STATUS-OPEN-ERROR
+               DISPLAY
+                   "No " WS-DBCONFIG-FILE-NAME
+                   " found, using built-in defaults."
+           ELSE
+               READ F-DBCONFIG
+                   AT END
+                       DISPLAY
+                           WS-DBCONFIG-FILE-NAME
+                           " is empty, using built-in defaults."
+               END-READ
+
+               IF WS-DBCONFIG-STATUS-OK
+                   MOVE F-DBCONFIG-USERNAME TO USERNAME
+                   MOVE F-DBCONFIG-PASSWD   TO PASSWD
+                   MOVE F-DBCONFIG-DBNAME   TO DBNAME
+               END-IF
+
+               CLOSE F-DBCONFIG
+           END-IF.
+       0050-READ-DBCONFIG-END.
+
        0100-CONNECT-SQL-BEGIN.
            DISPLAY "Connecting to PostgreSQL...".
 
@@ -68,6 +141,15 @@
                )
            END-EXEC.
 
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+
+           EXEC SQL
+               ALTER TABLE authors
+               ADD COLUMN IF NOT EXISTS
+                   deleted_date CHAR(8) NOT NULL DEFAULT '00000000'
+           END-EXEC.
+
            PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
               THRU 0800-ERROR-CHECK-AND-COMMIT-END.
 
@@ -82,6 +164,15 @@
                )
            END-EXEC.
 
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+
+           EXEC SQL
+               ALTER TABLE editors
+               ADD COLUMN IF NOT EXISTS
+                   deleted_date CHAR(8) NOT NULL DEFAULT '00000000'
+           END-EXEC.
+
            PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
               THRU 0800-ERROR-CHECK-AND-COMMIT-END.
 
@@ -97,7 +188,25 @@
            END-EXEC.
            PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
               THRU 0800-ERROR-CHECK-AND-COMMIT-END.
-           
+
+           EXEC SQL
+               ALTER TABLE types
+               ADD COLUMN IF NOT EXISTS
+                   deleted_date CHAR(8) NOT NULL DEFAULT '00000000'
+           END-EXEC.
+
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+
+           EXEC SQL
+               ALTER TABLE types
+               ADD COLUMN IF NOT EXISTS
+                   loan_period_days INT NOT NULL DEFAULT 14
+           END-EXEC.
+
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+
            DISPLAY "Types table is available.".
        0400-CREATE-TYPES-TABLE-END.
 
@@ -110,6 +219,28 @@
                )
            END-EXEC.
 
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+
+           EXEC SQL
+               ALTER TABLE people
+               ADD COLUMN IF NOT EXISTS
+                   phone_number CHAR(15) NOT NULL DEFAULT ' ',
+               ADD COLUMN IF NOT EXISTS
+                   email_address CHAR(40) NOT NULL DEFAULT ' '
+           END-EXEC.
+
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+
+           EXEC SQL
+               ALTER TABLE people
+               ADD COLUMN IF NOT EXISTS
+                   version INT NOT NULL DEFAULT 1,
+               ADD COLUMN IF NOT EXISTS
+                   updated_at CHAR(8) NOT NULL DEFAULT '00000000'
+           END-EXEC.
+
            PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
               THRU 0800-ERROR-CHECK-AND-COMMIT-END.
 
@@ -121,8 +252,10 @@
                CREATE TABLE IF NOT EXISTS borrowings (
                    id SERIAL PRIMARY KEY,
                    people_id SERIAL REFERENCES people(id),
+                   book_id SERIAL REFERENCES books(id),
                    start_date CHAR(8) NOT NULL,
-                   end_date CHAR(8) NOT NULL
+                   end_date CHAR(8) NOT NULL,
+                   returned_date CHAR(8) NOT NULL DEFAULT '00000000'
                )
            END-EXEC.
 
@@ -132,6 +265,17 @@
            DISPLAY "Borrowings table is available.".
        0600-CREATE-BORROWINGS-TABLE-END.
 
+       0605-ALTER-BORROWINGS-TABLE-BEGIN.
+           EXEC SQL
+               ALTER TABLE borrowings
+               ADD COLUMN IF NOT EXISTS
+                   renewal_count INTEGER NOT NULL DEFAULT 0
+           END-EXEC.
+
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+       0605-ALTER-BORROWINGS-TABLE-END.
+
        0700-CREATE-BOOKS-TABLE-BEGIN.
            EXEC SQL
                CREATE TABLE IF NOT EXISTS books (
@@ -141,16 +285,201 @@
                    year CHAR(04) NOT NULL,
                    author_id SERIAL REFERENCES authors(id),
                    editor_id SERIAL REFERENCES editors(id),
-                   type_id SERIAL REFERENCES types(id)
+                   type_id SERIAL REFERENCES types(id),
+                   copies_total INT NOT NULL DEFAULT 1,
+                   copies_available INT NOT NULL DEFAULT 1
                )
            END-EXEC.
 
            PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
               THRU 0800-ERROR-CHECK-AND-COMMIT-END.
-           
+
+           EXEC SQL
+               ALTER TABLE books
+               ADD COLUMN IF NOT EXISTS
+                   deleted_date CHAR(8) NOT NULL DEFAULT '00000000'
+           END-EXEC.
+
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+
+           EXEC SQL
+               ALTER TABLE books
+               ADD COLUMN IF NOT EXISTS
+                   shelf_location CHAR(10) NOT NULL DEFAULT ' '
+           END-EXEC.
+
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+
+           EXEC SQL
+               ALTER TABLE books
+               ADD COLUMN IF NOT EXISTS
+                   language CHAR(20) NOT NULL DEFAULT ' '
+           END-EXEC.
+
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+
+           EXEC SQL
+               ALTER TABLE books
+               ADD COLUMN IF NOT EXISTS
+                   series_name CHAR(50) NOT NULL DEFAULT ' '
+           END-EXEC.
+
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+
+           EXEC SQL
+               ALTER TABLE books
+               ADD COLUMN IF NOT EXISTS
+                   volume_number INT NOT NULL DEFAULT 0
+           END-EXEC.
+
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+
+           EXEC SQL
+               ALTER TABLE books
+               ADD COLUMN IF NOT EXISTS
+                   withdrawn_date CHAR(8) NOT NULL DEFAULT '00000000'
+           END-EXEC.
+
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+
+           EXEC SQL
+               ALTER TABLE books
+               ADD COLUMN IF NOT EXISTS
+                   version INT NOT NULL DEFAULT 1,
+               ADD COLUMN IF NOT EXISTS
+                   updated_at CHAR(8) NOT NULL DEFAULT '00000000'
+           END-EXEC.
+
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+
            DISPLAY "Books table is available.".
        0700-CREATE-BOOKS-TABLE-END.
 
+       0750-CREATE-BOOKS-AUTHORS-TABLE-BEGIN.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS books_authors (
+                   book_id SERIAL REFERENCES books(id),
+                   author_id SERIAL REFERENCES authors(id)
+               )
+           END-EXEC.
+
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+
+           DISPLAY "Books_authors table is available.".
+       0750-CREATE-BOOKS-AUTHORS-TABLE-END.
+
+       0760-CREATE-HOLDS-TABLE-BEGIN.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS holds (
+                   id SERIAL PRIMARY KEY,
+                   book_id SERIAL REFERENCES books(id),
+                   people_id SERIAL REFERENCES people(id),
+                   requested_date CHAR(8) NOT NULL,
+                   fulfilled_date CHAR(8) NOT NULL DEFAULT '00000000'
+               )
+           END-EXEC.
+
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+
+           DISPLAY "Holds table is available.".
+       0760-CREATE-HOLDS-TABLE-END.
+
+       0765-CREATE-AUDIT-LOG-TABLE-BEGIN.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS audit_log (
+                   id SERIAL PRIMARY KEY,
+                   entity_name CHAR(10) NOT NULL,
+                   entity_id INT NOT NULL,
+                   action CHAR(10) NOT NULL,
+                   changed_date CHAR(8) NOT NULL
+               )
+           END-EXEC.
+
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+
+           DISPLAY "Audit_log table is available.".
+       0765-CREATE-AUDIT-LOG-TABLE-END.
+
+       0767-CREATE-FINES-TABLE-BEGIN.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS fines (
+                   id SERIAL PRIMARY KEY,
+                   borrowing_id SERIAL REFERENCES borrowings(id),
+                   amount_due NUMERIC(7,2) NOT NULL,
+                   assessed_date CHAR(8) NOT NULL,
+                   paid_date CHAR(8) NOT NULL DEFAULT '00000000'
+               )
+           END-EXEC.
+
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+
+           DISPLAY "Fines table is available.".
+       0767-CREATE-FINES-TABLE-END.
+
+       0150-CREATE-SCHEMA-VERSION-TABLE-BEGIN.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS schema_version (
+                   id SERIAL PRIMARY KEY,
+                   version INT NOT NULL
+               )
+           END-EXEC.
+
+           PERFORM 0800-ERROR-CHECK-AND-COMMIT-BEGIN
+              THRU 0800-ERROR-CHECK-AND-COMMIT-END.
+       0150-CREATE-SCHEMA-VERSION-TABLE-END.
+
+       0770-CHECK-SCHEMA-VERSION-BEGIN.
+           EXEC SQL
+               SELECT version
+               INTO :WS-DB-SCHEMA-VERSION
+               FROM schema_version
+               WHERE id = 1
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN +100
+                   DISPLAY
+                       "Initializing schema at version "
+                       WS-SCHEMA-VERSION "."
+                   EXEC SQL
+                       INSERT INTO schema_version (id, version)
+                       VALUES (1, :WS-SCHEMA-VERSION)
+                   END-EXEC
+               WHEN 0
+                   IF WS-DB-SCHEMA-VERSION < WS-SCHEMA-VERSION
+                       DISPLAY
+                           "Upgrading schema from version "
+                           WS-DB-SCHEMA-VERSION " to "
+                           WS-SCHEMA-VERSION "."
+                       EXEC SQL
+                           UPDATE schema_version
+                           SET version = :WS-SCHEMA-VERSION
+                           WHERE id = 1
+                       END-EXEC
+                   ELSE
+                       DISPLAY
+                           "Schema is at version "
+                           WS-DB-SCHEMA-VERSION ", up to date."
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Schema version check error SQLCODE: "
+                           SQLCODE
+           END-EVALUATE.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+       0770-CHECK-SCHEMA-VERSION-END.
+
        0800-ERROR-CHECK-AND-COMMIT-BEGIN.
            IF SQLCODE NOT = 0
                DISPLAY "Connection error SQLCODE: " SQLCODE
