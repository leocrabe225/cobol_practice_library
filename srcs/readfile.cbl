@@ -11,6 +11,14 @@
                ASSIGN TO DISK
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-F-STATUS.
+           SELECT OPTIONAL F-REJECT
+               ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-R-STATUS.
+           SELECT OPTIONAL F-CHECKPOINT
+               ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD F-INPUT
@@ -24,15 +32,70 @@
            05 F-IN-YEAR          PIC 9(04).
            05 F-IN-EDIT-NAME     PIC X(25).
 
+       FD F-REJECT
+           VALUE OF FILE-ID IS WS-REJECT-FILE-NAME.
+       01 F-REJECT-RCD           PIC X(140).
+
+       FD F-CHECKPOINT
+           VALUE OF FILE-ID IS WS-CHECKPOINT-FILE-NAME.
+       01 F-CHECKPOINT-RCD        PIC 9(08).
+
        WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 WS-DUP-ISBN          PIC X(13).
+       01 WS-DUP-ISBN-ID       PIC 9(10).
+       01 WS-BOOK-ID           PIC 9(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
        01 WS-F-STATUS         PIC X(2).
            88 WS-F-STATUS-OK           VALUE '00'.
            88 WS-F-STATUS-OPEN-ERROR   VALUE '05'.
            88 WS-F-STATUS-EOF          VALUE '10'.
-           
+
+       01 WS-R-STATUS         PIC X(2).
+           88 WS-R-STATUS-OK           VALUE '00'.
+
+       01 WS-CKPT-STATUS      PIC X(2).
+           88 WS-CKPT-STATUS-OK        VALUE '00'.
+
        01 WS-FOLDER-NAME      PIC X(20) VALUE "input/".
        01 WS-FILE-NAME        PIC X(40).
 
+       01 WS-REJECT-FOLDER-NAME PIC X(20) VALUE "reject/".
+       01 WS-REJECT-FILE-NAME   PIC X(40).
+
+       01 WS-CHECKPOINT-FOLDER-NAME PIC X(20) VALUE "checkpoint/".
+       01 WS-CHECKPOINT-FILE-NAME   PIC X(40).
+
+       01 WS-LINE-COUNT       PIC 9(08) VALUE 0.
+       01 WS-RESUME-COUNT     PIC 9(08) VALUE 0.
+
+       01 WS-READ-COUNT       PIC 9(08) VALUE 0.
+       01 WS-INSERT-COUNT     PIC 9(08) VALUE 0.
+       01 WS-SKIP-COUNT       PIC 9(08) VALUE 0.
+
+       01 WS-RESUME-ANSWER    PIC X   VALUE "n".
+           88 WS-RESUME-ANSWER-Y       VALUE "Y".
+
+       01 WS-MIN-YEAR          PIC 9(04) VALUE 1450.
+       01 WS-MAX-YEAR          PIC 9(04).
+       01 WS-TODAY-DATE        PIC 9(08).
+
+       01 WS-REJECT-SWITCH    PIC X   VALUE "n".
+           88 WS-REJECT-N              VALUE "n".
+           88 WS-REJECT-Y              VALUE "Y".
+
+       01 WS-TYPE-CREATED-SWITCH PIC X VALUE "n".
+           88 WS-TYPE-CREATED-Y        VALUE "Y".
+       01 WS-AUTH-CREATED-SWITCH PIC X VALUE "n".
+           88 WS-AUTH-CREATED-Y        VALUE "Y".
+       01 WS-EDIT-CREATED-SWITCH PIC X VALUE "n".
+           88 WS-EDIT-CREATED-Y        VALUE "Y".
+
+       01 WS-COMMIT-SWITCH    PIC X(01) VALUE "N".
+
        01 WS-ISBN          PIC X(13).
        01 WS-BOOK-NAME     PIC X(50).
        01 WS-AUTH-NAME     PIC X(25).
@@ -40,6 +103,12 @@
        01 WS-TYPE          PIC X(20).
        01 WS-YEAR          PIC 9(04).
        01 WS-EDIT-NAME     PIC X(25).
+       01 WS-COPIES-TOTAL  PIC 9(05) VALUE 1.
+       01 WS-SHELF-LOCATION PIC X(10) VALUE SPACE.
+       01 WS-LANGUAGE       PIC X(20) VALUE SPACE.
+       01 WS-SERIES-NAME    PIC X(50) VALUE SPACE.
+       01 WS-VOLUME-NUMBER  PIC 9(05) VALUE 0.
+       01 WS-DEFAULT-LOAN-DAYS PIC 9(03) VALUE 14.
 
        01 WS-TYPE-ID       PIC 9(10).
        01 WS-AUTHOR-ID     PIC 9(10).
@@ -54,7 +123,13 @@
 
            STRING WS-FOLDER-NAME LK-FILE-NAME DELIMITED BY SPACE
            INTO WS-FILE-NAME.
-           
+
+           STRING WS-REJECT-FOLDER-NAME LK-FILE-NAME DELIMITED BY SPACE
+           INTO WS-REJECT-FILE-NAME.
+
+           STRING WS-CHECKPOINT-FOLDER-NAME LK-FILE-NAME DELIMITED BY SPACE
+           INTO WS-CHECKPOINT-FILE-NAME.
+
            OPEN INPUT F-INPUT.
 
            IF WS-F-STATUS-OPEN-ERROR THEN
@@ -63,33 +138,178 @@
                EXIT PROGRAM
            END-IF.
 
+           OPEN OUTPUT F-REJECT.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+           MOVE WS-TODAY-DATE(1:4) TO WS-MAX-YEAR.
+
+           PERFORM 0650-READ-CHECKPOINT-BEGIN
+              THRU 0650-READ-CHECKPOINT-END.
+
            PERFORM UNTIL WS-F-STATUS-EOF
                READ F-INPUT
                    NOT AT END
-                       PERFORM 0200-PUT-LINE-IN-DB-BEGIN
-                          THRU 0200-PUT-LINE-IN-DB-END
+                       ADD 1 TO WS-LINE-COUNT
+                       IF WS-LINE-COUNT > WS-RESUME-COUNT THEN
+                           ADD 1 TO WS-READ-COUNT
+                           PERFORM 0200-PUT-LINE-IN-DB-BEGIN
+                              THRU 0200-PUT-LINE-IN-DB-END
+                           PERFORM 0700-WRITE-CHECKPOINT-BEGIN
+                              THRU 0700-WRITE-CHECKPOINT-END
+                       END-IF
                END-READ
            END-PERFORM
 
            CLOSE F-INPUT.
-           
+           CLOSE F-REJECT.
+
+           MOVE 0 TO WS-LINE-COUNT.
+           PERFORM 0700-WRITE-CHECKPOINT-BEGIN
+              THRU 0700-WRITE-CHECKPOINT-END.
+
            DISPLAY "File successfully inserted."
+           DISPLAY WS-READ-COUNT   " line(s) read, "
+                   WS-INSERT-COUNT " book(s) inserted, "
+                   WS-SKIP-COUNT   " line(s) skipped.".
 
            EXIT PROGRAM.
 
        0200-PUT-LINE-IN-DB-BEGIN.
 
-           PERFORM 0300-PUT-TYPE-BEGIN
-              THRU 0300-PUT-TYPE-END.
+           SET WS-REJECT-N TO TRUE.
+           MOVE "n" TO WS-TYPE-CREATED-SWITCH.
+           MOVE "n" TO WS-AUTH-CREATED-SWITCH.
+           MOVE "n" TO WS-EDIT-CREATED-SWITCH.
+
+           PERFORM 0250-VALIDATE-YEAR-BEGIN
+              THRU 0250-VALIDATE-YEAR-END.
+
+           IF WS-REJECT-N THEN
+               PERFORM 0275-CHECK-DUPLICATE-ISBN-BEGIN
+                  THRU 0275-CHECK-DUPLICATE-ISBN-END
+           END-IF.
+
+           IF WS-REJECT-N THEN
+               PERFORM 0300-PUT-TYPE-BEGIN
+                  THRU 0300-PUT-TYPE-END
+           END-IF.
+
+           IF WS-REJECT-N THEN
+               PERFORM 0400-PUT-AUTHOR-BEGIN
+                  THRU 0400-PUT-AUTHOR-END
+           END-IF.
+
+           IF WS-REJECT-N THEN
+               PERFORM 0500-PUT-EDITOR-BEGIN
+                  THRU 0500-PUT-EDITOR-END
+           END-IF.
+
+           IF WS-REJECT-N THEN
+               PERFORM 0600-PUT-BOOK-BEGIN
+                  THRU 0600-PUT-BOOK-END
+           END-IF.
 
-           PERFORM 0400-PUT-AUTHOR-BEGIN
-              THRU 0400-PUT-AUTHOR-END.
+           IF WS-REJECT-N THEN
+               EXEC SQL COMMIT END-EXEC
+               PERFORM 0290-WRITE-AUDIT-ENTRIES-BEGIN
+                  THRU 0290-WRITE-AUDIT-ENTRIES-END
+           END-IF.
 
-           PERFORM 0500-PUT-EDITOR-BEGIN
-              THRU 0500-PUT-EDITOR-END.
-      
        0200-PUT-LINE-IN-DB-END.
 
+      *    written only after the whole line's own commit above, so
+      *    a rejected line never leaves an audit trail for rows that
+      *    end up rolled back
+       0290-WRITE-AUDIT-ENTRIES-BEGIN.
+           IF WS-TYPE-CREATED-Y
+               CALL "wrtaudit" USING
+                   "TYPE"
+                   WS-TYPE-ID
+                   "CREATE"
+               END-CALL
+           END-IF.
+
+           IF WS-AUTH-CREATED-Y
+               CALL "wrtaudit" USING
+                   "AUTHOR"
+                   WS-AUTHOR-ID
+                   "CREATE"
+               END-CALL
+           END-IF.
+
+           IF WS-EDIT-CREATED-Y
+               CALL "wrtaudit" USING
+                   "EDITOR"
+                   WS-EDITOR-ID
+                   "CREATE"
+               END-CALL
+           END-IF.
+
+       EXEC SQL
+           SELECT id
+           INTO :WS-BOOK-ID
+           FROM books
+           WHERE isbn = :WS-ISBN
+             AND deleted_date = '00000000'
+       END-EXEC.
+
+           IF SQLCODE = 0
+               CALL "wrtaudit" USING
+                   "BOOK"
+                   WS-BOOK-ID
+                   "CREATE"
+               END-CALL
+           END-IF.
+       0290-WRITE-AUDIT-ENTRIES-END.
+
+       0250-VALIDATE-YEAR-BEGIN.
+           IF F-IN-YEAR NOT NUMERIC THEN
+               MOVE F-IN-ISBN TO WS-ISBN
+               MOVE F-IN-BOOK-NAME TO WS-BOOK-NAME
+               DISPLAY "Invalid (non-numeric) year for book "
+                       FUNCTION TRIM(WS-BOOK-NAME)
+                       ", rejecting line."
+               WRITE F-REJECT-RCD FROM F-IN-RCD
+               ADD 1 TO WS-SKIP-COUNT
+               SET WS-REJECT-Y TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE F-IN-YEAR TO WS-YEAR.
+           IF WS-YEAR < WS-MIN-YEAR OR WS-YEAR > WS-MAX-YEAR THEN
+               MOVE F-IN-ISBN TO WS-ISBN
+               MOVE F-IN-BOOK-NAME TO WS-BOOK-NAME
+               DISPLAY "Year " WS-YEAR " out of range for book "
+                       FUNCTION TRIM(WS-BOOK-NAME)
+                       ", rejecting line."
+               WRITE F-REJECT-RCD FROM F-IN-RCD
+               ADD 1 TO WS-SKIP-COUNT
+               SET WS-REJECT-Y TO TRUE
+           END-IF.
+       0250-VALIDATE-YEAR-END.
+
+       0275-CHECK-DUPLICATE-ISBN-BEGIN.
+           MOVE F-IN-ISBN TO WS-DUP-ISBN.
+       EXEC SQL
+           SELECT id
+           INTO :WS-DUP-ISBN-ID
+           FROM books
+           WHERE isbn = :WS-DUP-ISBN
+             AND deleted_date = '00000000'
+       END-EXEC.
+
+           IF SQLCODE = 0
+               MOVE F-IN-ISBN TO WS-ISBN
+               MOVE F-IN-BOOK-NAME TO WS-BOOK-NAME
+               DISPLAY "Duplicate ISBN " FUNCTION TRIM(WS-ISBN)
+                       " for book " FUNCTION TRIM(WS-BOOK-NAME)
+                       ", rejecting line."
+               WRITE F-REJECT-RCD FROM F-IN-RCD
+               ADD 1 TO WS-SKIP-COUNT
+               SET WS-REJECT-Y TO TRUE
+           END-IF.
+       0275-CHECK-DUPLICATE-ISBN-END.
+
        0300-PUT-TYPE-BEGIN.
            MOVE F-IN-ISBN TO WS-ISBN.
            MOVE F-IN-BOOK-NAME TO WS-BOOK-NAME.
@@ -108,6 +328,8 @@
                WHEN WS-RETURN-NOT-FOUND
                    CALL "creatype" USING
                        WS-TYPE
+                       WS-DEFAULT-LOAN-DAYS
+                       WS-COMMIT-SWITCH
                        WS-RETURN-VALUE
                    END-CALL
                    EVALUATE TRUE
@@ -123,6 +345,8 @@
                            IF NOT WS-RETURN-OK THEN
                                PERFORM 1000-ERROR-LEAVE-BEGIN
                                   THRU 1000-ERROR-LEAVE-END
+                           ELSE
+                               MOVE "Y" TO WS-TYPE-CREATED-SWITCH
                            END-IF
                    END-EVALUATE
                WHEN WS-RETURN-ERROR
@@ -144,6 +368,7 @@
                    CALL "creaauth" USING
                        WS-AUTH-NAME
                        WS-AUTH-FNAME
+                       WS-COMMIT-SWITCH
                        WS-RETURN-VALUE
                    END-CALL
                    EVALUATE TRUE
@@ -160,6 +385,8 @@
                            IF NOT WS-RETURN-OK THEN
                                PERFORM 1000-ERROR-LEAVE-BEGIN
                                   THRU 1000-ERROR-LEAVE-END
+                           ELSE
+                               MOVE "Y" TO WS-AUTH-CREATED-SWITCH
                            END-IF
                    END-EVALUATE
                WHEN WS-RETURN-ERROR
@@ -179,6 +406,7 @@
                WHEN WS-RETURN-NOT-FOUND
                    CALL "creaedit" USING
                        WS-EDIT-NAME
+                       WS-COMMIT-SWITCH
                        WS-RETURN-VALUE
                    END-CALL
                    EVALUATE TRUE
@@ -194,6 +422,8 @@
                            IF NOT WS-RETURN-OK THEN
                                PERFORM 1000-ERROR-LEAVE-BEGIN
                                   THRU 1000-ERROR-LEAVE-END
+                           ELSE
+                               MOVE "Y" TO WS-EDIT-CREATED-SWITCH
                            END-IF
                    END-EVALUATE
                WHEN WS-RETURN-ERROR
@@ -202,7 +432,84 @@
            END-EVALUATE.
        0500-PUT-EDITOR-END.
 
+       0600-PUT-BOOK-BEGIN.
+           CALL "creabook" USING
+               WS-ISBN
+               WS-BOOK-NAME
+               WS-YEAR
+               WS-AUTHOR-ID
+               WS-EDITOR-ID
+               WS-TYPE-ID
+               WS-COPIES-TOTAL
+               WS-SHELF-LOCATION
+               WS-LANGUAGE
+               WS-SERIES-NAME
+               WS-VOLUME-NUMBER
+               WS-COMMIT-SWITCH
+               WS-RETURN-VALUE
+           END-CALL.
+
+           EVALUATE TRUE
+               WHEN WS-RETURN-OK
+                   ADD 1 TO WS-INSERT-COUNT
+               WHEN WS-RETURN-ERROR
+                   PERFORM 1000-ERROR-LEAVE-BEGIN
+                      THRU 1000-ERROR-LEAVE-END
+               WHEN WS-RETURN-ALREADY-HERE
+                   DISPLAY "Book " FUNCTION TRIM(WS-BOOK-NAME)
+                      " (or its isbn) is already in the database, "
+                      "rejecting line."
+                   WRITE F-REJECT-RCD FROM F-IN-RCD
+                   ADD 1 TO WS-SKIP-COUNT
+                   SET WS-REJECT-Y TO TRUE
+           END-EVALUATE.
+       0600-PUT-BOOK-END.
+
+       0650-READ-CHECKPOINT-BEGIN.
+           OPEN INPUT F-CHECKPOINT.
+
+           IF WS-CKPT-STATUS-OK THEN
+               READ F-CHECKPOINT
+                   AT END
+                       MOVE 0 TO WS-RESUME-COUNT
+                   NOT AT END
+                       MOVE F-CHECKPOINT-RCD TO WS-RESUME-COUNT
+               END-READ
+               CLOSE F-CHECKPOINT
+               IF WS-RESUME-COUNT > 0 THEN
+                   DISPLAY "A checkpoint was found with "
+                           WS-RESUME-COUNT
+                           " already-processed line(s). Resume from "
+                           "there? (Y/n) "
+                           WITH NO ADVANCING
+                   MOVE SPACE TO WS-RESUME-ANSWER
+                   ACCEPT WS-RESUME-ANSWER
+                   IF NOT WS-RESUME-ANSWER-Y
+                      AND WS-RESUME-ANSWER NOT = SPACE
+                       MOVE 0 TO WS-RESUME-COUNT
+                       DISPLAY "Restarting from the beginning of "
+                               "the file."
+                   ELSE
+                       DISPLAY "Resuming, skipping "
+                               WS-RESUME-COUNT
+                               " already-processed line(s)."
+                   END-IF
+               END-IF
+           END-IF.
+       0650-READ-CHECKPOINT-END.
+
+       0700-WRITE-CHECKPOINT-BEGIN.
+           MOVE WS-LINE-COUNT TO F-CHECKPOINT-RCD.
+           OPEN OUTPUT F-CHECKPOINT.
+           WRITE F-CHECKPOINT-RCD.
+           CLOSE F-CHECKPOINT.
+       0700-WRITE-CHECKPOINT-END.
+
        1000-ERROR-LEAVE-BEGIN.
-           DISPLAY "Error while reading file".
-           EXIT PROGRAM.
+           DISPLAY "Error on line for book " FUNCTION TRIM(WS-BOOK-NAME)
+                   ", rejecting line and continuing."
+           EXEC SQL ROLLBACK END-EXEC.
+           WRITE F-REJECT-RCD FROM F-IN-RCD.
+           ADD 1 TO WS-SKIP-COUNT.
+           SET WS-REJECT-Y TO TRUE.
        1000-ERROR-LEAVE-END.
