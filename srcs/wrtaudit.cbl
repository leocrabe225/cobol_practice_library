@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. wrtaudit.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  WS-ENTITY-NAME       PIC X(10).
+       01  WS-ENTITY-ID         PIC 9(10).
+       01  WS-ACTION            PIC X(10).
+       01  WS-TODAY-DATE        PIC X(08).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01  LK-ENTITY-NAME       PIC X(10).
+       01  LK-ENTITY-ID         PIC 9(10).
+       01  LK-ACTION            PIC X(10).
+
+       PROCEDURE DIVISION USING LK-ENTITY-NAME,
+                                LK-ENTITY-ID,
+                                LK-ACTION.
+
+       MOVE LK-ENTITY-NAME TO WS-ENTITY-NAME.
+       MOVE LK-ENTITY-ID   TO WS-ENTITY-ID.
+       MOVE LK-ACTION      TO WS-ACTION.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+
+       EXEC SQL
+          INSERT INTO audit_log
+              (entity_name, entity_id, action, changed_date)
+          VALUES
+              (:WS-ENTITY-NAME, :WS-ENTITY-ID, :WS-ACTION,
+               :WS-TODAY-DATE)
+       END-EXEC.
+
+       IF SQLCODE = 0
+          EXEC SQL COMMIT END-EXEC
+       ELSE
+          DISPLAY "Audit log insert error SQLCODE: " SQLCODE
+          EXEC SQL ROLLBACK END-EXEC
+       END-IF.
+
+       EXIT PROGRAM.
