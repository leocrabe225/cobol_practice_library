@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. writfile.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL F-OUTPUT
+               ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-F-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD F-OUTPUT
+           VALUE OF FILE-ID IS WS-FILE-NAME.
+       01 F-OUT-RCD.
+           05 F-OUT-ISBN          PIC X(13).
+           05 F-OUT-BOOK-NAME     PIC X(38).
+           05 F-OUT-AUTH-NAME     PIC X(22).
+           05 F-OUT-AUTH-FNAME    PIC X(22).
+           05 F-OUT-TYPE          PIC X(16).
+           05 F-OUT-YEAR          PIC 9(04).
+           05 F-OUT-EDIT-NAME     PIC X(25).
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-ISBN            PIC X(13).
+       01 WS-BOOK-NAME       PIC X(50).
+       01 WS-AUTH-FNAME      PIC X(25).
+       01 WS-AUTH-LNAME      PIC X(25).
+       01 WS-EDIT-NAME       PIC X(25).
+       01 WS-TYPE-NAME       PIC X(20).
+       01 WS-YEAR            PIC X(04).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-F-STATUS         PIC X(2).
+           88 WS-F-STATUS-OK           VALUE '00'.
+
+       01 WS-FOLDER-NAME      PIC X(20) VALUE "output/".
+       01 WS-FILE-NAME        PIC X(40).
+
+       01 WS-WRITE-COUNT      PIC 9(08) VALUE 0.
+
+       01 WS-EOF-SWITCH    PIC X   VALUE "n".
+           88 WS-EOF-N             VALUE "n".
+           88 WS-EOF-Y             VALUE "Y".
+
+       EXEC SQL
+           DECLARE book_export_cursor CURSOR FOR
+               SELECT
+                   books.isbn,
+                   books.name,
+                   authors.last_name,
+                   authors.first_name,
+                   types.name,
+                   books.year,
+                   editors.name
+               FROM books
+               INNER JOIN authors ON books.author_id = authors.id
+               INNER JOIN editors ON books.editor_id = editors.id
+               INNER JOIN types ON books.type_id = types.id
+               WHERE books.deleted_date = '00000000'
+               ORDER BY books.id
+       END-EXEC.
+
+       LINKAGE SECTION.
+       01 LK-FILE-NAME        PIC X(20).
+
+       PROCEDURE DIVISION USING LK-FILE-NAME.
+
+           STRING WS-FOLDER-NAME LK-FILE-NAME DELIMITED BY SPACE
+           INTO WS-FILE-NAME.
+
+           OPEN OUTPUT F-OUTPUT.
+
+       EXEC SQL OPEN book_export_cursor END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Book export error SQLCODE: " SQLCODE
+               CLOSE F-OUTPUT
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-Y
+
+       EXEC SQL
+           FETCH book_export_cursor
+           INTO :WS-ISBN, :WS-BOOK-NAME, :WS-AUTH-LNAME,
+               :WS-AUTH-FNAME, :WS-TYPE-NAME, :WS-YEAR, :WS-EDIT-NAME
+       END-EXEC
+
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   MOVE WS-ISBN       TO F-OUT-ISBN
+                   MOVE WS-BOOK-NAME  TO F-OUT-BOOK-NAME
+                   MOVE WS-AUTH-LNAME TO F-OUT-AUTH-NAME
+                   MOVE WS-AUTH-FNAME TO F-OUT-AUTH-FNAME
+                   MOVE WS-TYPE-NAME  TO F-OUT-TYPE
+                   MOVE WS-YEAR       TO F-OUT-YEAR
+                   MOVE WS-EDIT-NAME  TO F-OUT-EDIT-NAME
+                   WRITE F-OUT-RCD
+                   ADD 1 TO WS-WRITE-COUNT
+               END-IF
+
+           END-PERFORM.
+
+       EXEC SQL CLOSE book_export_cursor END-EXEC.
+
+           CLOSE F-OUTPUT.
+
+           DISPLAY "File successfully exported."
+           DISPLAY WS-WRITE-COUNT " book(s) written.".
+
+           EXIT PROGRAM.
