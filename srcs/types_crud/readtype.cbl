@@ -34,7 +34,8 @@
           SELECT id 
           INTO :WS-TYPE-ID 
           FROM types
-          WHERE name = :WS-TYPE-NAME
+          WHERE UPPER(name) = UPPER(TRIM(:WS-TYPE-NAME)) AND
+                deleted_date = '00000000'
        END-EXEC.
               
 
