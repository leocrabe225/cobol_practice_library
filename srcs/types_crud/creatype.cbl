@@ -11,22 +11,27 @@
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
        01  WS-TYPE-NAME   PIC X(20).
+       01  WS-TYPE-ID     PIC 9(10).
+       01  WS-LOAN-PERIOD-DAYS PIC 9(03).
 
        EXEC SQL END DECLARE SECTION END-EXEC.
 
-       01  WS-TYPE-ID     PIC 9(10).
-
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       LINKAGE SECTION. 
+       LINKAGE SECTION.
        01  LK-TYPE-NAME   PIC X(20).
-       
+       01  LK-LOAN-PERIOD-DAYS PIC 9(03).
+       01  LK-COMMIT-SWITCH PIC X(01).
+
        COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
 
        PROCEDURE DIVISION USING LK-TYPE-NAME,
-                                LK-RETURN-VALUE. 
-       
+                                LK-LOAN-PERIOD-DAYS,
+                                LK-COMMIT-SWITCH,
+                                LK-RETURN-VALUE.
+
        MOVE LK-TYPE-NAME TO WS-TYPE-NAME.
+       MOVE LK-LOAN-PERIOD-DAYS TO WS-LOAN-PERIOD-DAYS.
 
        
        CALL 'readtype' USING
@@ -44,17 +49,27 @@
        END-EVALUATE.
 
        EXEC SQL
-           INSERT INTO types (name)
-           VALUES (:WS-TYPE-NAME)
+           INSERT INTO types (name, loan_period_days)
+           VALUES (:WS-TYPE-NAME, :WS-LOAN-PERIOD-DAYS)
+           RETURNING id INTO :WS-TYPE-ID
        END-EXEC
 
        EVALUATE SQLCODE
            WHEN 0
                SET LK-RETURN-OK TO TRUE
-               EXEC SQL COMMIT END-EXEC
+               IF LK-COMMIT-SWITCH = "Y" THEN
+                   EXEC SQL COMMIT END-EXEC
+                   CALL "wrtaudit" USING
+                       "TYPE"
+                       WS-TYPE-ID
+                       "CREATE"
+                   END-CALL
+               END-IF
            WHEN OTHER
                SET LK-RETURN-ERROR TO TRUE
-               EXEC SQL ROLLBACK END-EXEC
+               IF LK-COMMIT-SWITCH = "Y" THEN
+                   EXEC SQL ROLLBACK END-EXEC
+               END-IF
        END-EVALUATE.
 
        MOVE WS-TYPE-NAME TO LK-TYPE-NAME.
