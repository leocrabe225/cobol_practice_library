@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rstrtype.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  WS-TYPE-ID           PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+
+       LINKAGE SECTION.
+       01  LK-TYPE-ID           PIC 9(10).
+
+       PROCEDURE DIVISION USING LK-TYPE-ID.
+
+       MOVE LK-TYPE-ID TO WS-TYPE-ID.
+
+       EXEC SQL
+          SELECT id
+          INTO :WS-TYPE-ID
+          FROM types
+          WHERE id = :WS-TYPE-ID
+            AND deleted_date <> '00000000'
+       END-EXEC.
+
+       EVALUATE SQLCODE
+
+           WHEN +100
+               DISPLAY "There is no deleted book type with that id."
+
+           WHEN 0
+               EXEC SQL
+                  UPDATE types
+                  SET deleted_date = '00000000'
+                  WHERE id = :WS-TYPE-ID
+               END-EXEC
+
+               IF SQLCODE = 0
+                  DISPLAY "Restore successful."
+                  EXEC SQL COMMIT END-EXEC
+                  CALL "wrtaudit" USING
+                      "TYPE"
+                      WS-TYPE-ID
+                      "RESTORE"
+                  END-CALL
+               ELSE
+                  DISPLAY "Restore error SQLCODE: " SQLCODE
+                  EXEC SQL ROLLBACK END-EXEC
+               END-IF
+
+       END-EVALUATE.
+
+       MOVE WS-TYPE-ID TO LK-TYPE-ID.
+
+       EXIT PROGRAM.
