@@ -11,7 +11,9 @@
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
        01  WS-TYPE-ID          PIC 9(10).
-       
+       01  WS-BOOK-COUNT       PIC 9(05).
+       01  WS-TODAY-DATE       PIC X(08).
+
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -26,20 +28,41 @@
        MOVE LK-TYPE-ID TO WS-TYPE-ID.
 
        EXEC SQL
-          DELETE FROM types 
-          WHERE id = :WS-TYPE-ID  
+          SELECT COUNT(*)
+          INTO :WS-BOOK-COUNT
+          FROM books
+          WHERE type_id = :WS-TYPE-ID
+            AND deleted_date = '00000000'
        END-EXEC.
-       EXEC SQL COMMIT END-EXEC.
-       
-       IF SQLCODE = 0
-          DISPLAY "Delete successful."
-       
+
+       IF WS-BOOK-COUNT > 0
+          DISPLAY "Cannot delete: this type is still linked to "
+                  WS-BOOK-COUNT " book(s)."
        ELSE
-          DISPLAY "Delete error SQLCODE: " SQLCODE
-          EXEC SQL 
-           ROLLBACK 
-          END-EXEC 
+          MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+          EXEC SQL
+             UPDATE types
+             SET deleted_date = :WS-TODAY-DATE
+             WHERE id = :WS-TYPE-ID
+               AND deleted_date = '00000000'
+          END-EXEC
 
+          IF SQLCODE = 0
+             DISPLAY "Delete successful."
+             EXEC SQL
+              COMMIT
+             END-EXEC
+             CALL "wrtaudit" USING
+                 "TYPE"
+                 WS-TYPE-ID
+                 "DELETE"
+             END-CALL
+          ELSE
+             DISPLAY "Delete error SQLCODE: " SQLCODE
+             EXEC SQL
+              ROLLBACK
+             END-EXEC
+          END-IF
        END-IF.
 
        MOVE WS-TYPE-ID TO LK-TYPE-ID.
