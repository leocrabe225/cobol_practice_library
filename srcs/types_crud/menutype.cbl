@@ -10,6 +10,9 @@
        COPY crudstr.
        01  WS-TYPE-NAME         PIC X(20).
        01  WS-TYPE-ID           PIC 9(10).
+       01  WS-LOAN-PERIOD-DAYS  PIC 9(03).
+       01  WS-RESTORE-STRING    PIC X(10) VALUE "RESTORE".
+       01  WS-DEFAULT-LOAN-DAYS PIC 9(03) VALUE 14.
 
        01 WS-QUIT      PIC X   VALUE "n".
            88 WS-QUIT-N        VALUE "n".
@@ -17,6 +20,8 @@
 
        01 WS-CRUD   PIC X(10).
 
+       01 WS-COMMIT-SWITCH   PIC X(01) VALUE "Y".
+
        COPY retstatu REPLACING ==:PREFIX:== BY ==WS==.
 
        PROCEDURE DIVISION.
@@ -31,7 +36,9 @@
                    WS-READ-STRING " / " 
                    WS-UPDATE-STRING " / "
                    WS-DELETE-STRING " / "
-                   WS-QUIT-STRING 
+                   WS-LIST-STRING " / "
+                   WS-RESTORE-STRING " / "
+                   WS-QUIT-STRING
 
            ACCEPT WS-CRUD
            
@@ -40,9 +47,19 @@
                WHEN WS-CREATE-STRING
                    DISPLAY "Enter the book type : "
                    ACCEPT WS-TYPE-NAME
+                   DISPLAY "Enter the loan period in days (blank for "
+                           "14) : "
+                   MOVE 0 TO WS-LOAN-PERIOD-DAYS
+                   ACCEPT WS-LOAN-PERIOD-DAYS
+
+                   IF WS-LOAN-PERIOD-DAYS = 0
+                       MOVE WS-DEFAULT-LOAN-DAYS TO WS-LOAN-PERIOD-DAYS
+                   END-IF
 
-                   CALL "creatype" USING 
+                   CALL "creatype" USING
                         WS-TYPE-NAME
+                        WS-LOAN-PERIOD-DAYS
+                        WS-COMMIT-SWITCH
                         WS-RETURN-VALUE
                    END-CALL
 
@@ -80,25 +97,38 @@
                WHEN WS-UPDATE-STRING
                    DISPLAY "Enter the book type id: "
                    ACCEPT WS-TYPE-ID
-           
+
                    DISPLAY "Enter the book type : "
                    ACCEPT WS-TYPE-NAME
+                   DISPLAY "Enter the loan period in days : "
+                   ACCEPT WS-LOAN-PERIOD-DAYS
 
                    CALL "updttype" USING
                        WS-TYPE-ID
                        WS-TYPE-NAME
-                   END-CALL 
+                       WS-LOAN-PERIOD-DAYS
+                   END-CALL
                    
                WHEN WS-DELETE-STRING
                    DISPLAY "Enter the book type id: "
                    ACCEPT WS-TYPE-ID
 
 
-                   CALL "delttype" USING 
+                   CALL "delttype" USING
                        WS-TYPE-ID
                    END-CALL
-                   
-               
+
+               WHEN WS-LIST-STRING
+                   CALL "listtype"
+
+               WHEN WS-RESTORE-STRING
+                   DISPLAY "Enter the id of the book type to restore: "
+                   ACCEPT WS-TYPE-ID
+
+                   CALL "rstrtype" USING
+                       WS-TYPE-ID
+                   END-CALL
+
                WHEN WS-QUIT-STRING
                SET WS-QUIT-Y TO TRUE 
 
