@@ -12,30 +12,35 @@
 
        01  WS-TYPE-ID          PIC 9(10).
        01  WS-TYPE-NAME        PIC X(20).
-       
+       01  WS-LOAN-PERIOD-DAYS PIC 9(03).
+
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
 
-       LINKAGE SECTION. 
+       LINKAGE SECTION.
        01  LK-TYPE-ID         PIC 9(10).
        01  LK-TYPE-NAME       PIC X(20).
-       
+       01  LK-LOAN-PERIOD-DAYS PIC 9(03).
+
 
        PROCEDURE DIVISION USING LK-TYPE-ID,
-                                LK-TYPE-NAME.
+                                LK-TYPE-NAME,
+                                LK-LOAN-PERIOD-DAYS.
 
 
        MOVE LK-TYPE-ID TO WS-TYPE-ID.
        MOVE LK-TYPE-NAME TO WS-TYPE-NAME.
+       MOVE LK-LOAN-PERIOD-DAYS TO WS-LOAN-PERIOD-DAYS.
 
 
        EXEC SQL 
           SELECT id
           INTO :WS-TYPE-ID
           FROM types
-          WHERE id = :WS-TYPE-ID
+          WHERE id = :WS-TYPE-ID AND
+                deleted_date = '00000000'
        END-EXEC.
        
 
@@ -46,30 +51,38 @@
            
            WHEN 0
              
-              EXEC SQL 
+              EXEC SQL
               UPDATE types
-              SET name = :WS-TYPE-NAME 
+              SET name = :WS-TYPE-NAME,
+                  loan_period_days = :WS-LOAN-PERIOD-DAYS
               WHERE id = :WS-TYPE-ID
               END-EXEC
               EXEC SQL COMMIT END-EXEC
-               
+              CALL "wrtaudit" USING
+                  "TYPE"
+                  WS-TYPE-ID
+                  "UPDATE"
+              END-CALL
+
        END-EVALUATE.
 
 
        IF SQLCODE = 0
           DISPLAY "Update successful."
           DISPLAY "Book type : " WS-TYPE-NAME
-         
+          DISPLAY "Loan period (days) : " WS-LOAN-PERIOD-DAYS
+
        ELSE
           DISPLAY "Update error SQLCODE: " SQLCODE
-          EXEC SQL 
-           ROLLBACK 
-          END-EXEC 
+          EXEC SQL
+           ROLLBACK
+          END-EXEC
 
        END-IF.
 
        MOVE WS-TYPE-ID TO LK-TYPE-ID.
        MOVE WS-TYPE-NAME TO LK-TYPE-NAME.
+       MOVE WS-LOAN-PERIOD-DAYS TO LK-LOAN-PERIOD-DAYS.
 
        EXIT PROGRAM.
        
