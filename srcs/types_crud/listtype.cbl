@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. listtype.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-TYPE-ID          PIC 9(10).
+       01 WS-TYPE-NAME        PIC X(20).
+       01 WS-LOAN-PERIOD-DAYS PIC 9(03).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-EOF-SWITCH    PIC X   VALUE "n".
+           88 WS-EOF-N             VALUE "n".
+           88 WS-EOF-Y             VALUE "Y".
+
+       01 WS-MATCH-COUNT   PIC 9(05) VALUE 0.
+
+       01 WS-OUT-HDR.
+           05 FILLER          PIC X(10) VALUE "id".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(20) VALUE "book type".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(10) VALUE "loan days".
+
+       01 WS-OUT-SEPARATION-LINE.
+           05 FILLER          PIC X(10) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(20) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(10) VALUE ALL "-".
+
+       01 WS-OUT-LINE.
+           05 WS-OUT-ID           PIC X(10).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-TYPE-NAME    PIC X(20).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-LOAN-DAYS    PIC X(10).
+
+       EXEC SQL
+           DECLARE type_list_cursor CURSOR FOR
+               SELECT id, name, loan_period_days
+               FROM types
+               WHERE deleted_date = '00000000'
+               ORDER BY name
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       EXEC SQL OPEN type_list_cursor END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Type list error SQLCODE: " SQLCODE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-Y
+
+       EXEC SQL
+           FETCH type_list_cursor
+           INTO :WS-TYPE-ID, :WS-TYPE-NAME, :WS-LOAN-PERIOD-DAYS
+       END-EXEC
+
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   ADD 1 TO WS-MATCH-COUNT
+                   IF WS-MATCH-COUNT = 1
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                       DISPLAY WS-OUT-HDR
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                   END-IF
+                   MOVE WS-TYPE-ID          TO WS-OUT-ID
+                   MOVE WS-TYPE-NAME        TO WS-OUT-TYPE-NAME
+                   MOVE WS-LOAN-PERIOD-DAYS TO WS-OUT-LOAN-DAYS
+                   DISPLAY WS-OUT-LINE
+               END-IF
+
+           END-PERFORM.
+
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "There are no book types in the database."
+           ELSE
+               DISPLAY WS-OUT-SEPARATION-LINE
+           END-IF.
+
+       EXEC SQL CLOSE type_list_cursor END-EXEC.
+
+           EXIT PROGRAM.
