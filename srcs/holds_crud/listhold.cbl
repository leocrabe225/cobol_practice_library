@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. listhold.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-ID               PIC 9(10).
+       01 WS-BOOK-NAME         PIC X(50).
+       01 WS-FIRST-NAME        PIC X(25).
+       01 WS-LAST-NAME         PIC X(25).
+       01 WS-REQUESTED-DATE    PIC X(08).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-EOF-SWITCH    PIC X   VALUE "n".
+           88 WS-EOF-N             VALUE "n".
+           88 WS-EOF-Y             VALUE "Y".
+
+       01 WS-MATCH-COUNT   PIC 9(05) VALUE 0.
+
+       01 WS-OUT-HDR.
+           05 FILLER          PIC X(10) VALUE "id".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "book".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "last_name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "first_name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(08) VALUE "requested".
+
+       01 WS-OUT-SEPARATION-LINE.
+           05 FILLER          PIC X(10) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(08) VALUE ALL "-".
+
+       01 WS-OUT-LINE.
+           05 WS-OUT-ID             PIC X(10).
+           05 FILLER                PIC X(03) VALUE " | ".
+           05 WS-OUT-BOOK-NAME      PIC X(25).
+           05 FILLER                PIC X(03) VALUE " | ".
+           05 WS-OUT-LAST-NAME      PIC X(25).
+           05 FILLER                PIC X(03) VALUE " | ".
+           05 WS-OUT-FIRST-NAME     PIC X(25).
+           05 FILLER                PIC X(03) VALUE " | ".
+           05 WS-OUT-REQUESTED-DATE PIC X(08).
+
+       EXEC SQL
+           DECLARE hold_list_cursor CURSOR FOR
+               SELECT
+                   holds.id,
+                   books.name,
+                   people.last_name,
+                   people.first_name,
+                   holds.requested_date
+               FROM holds
+               INNER JOIN books ON holds.book_id = books.id
+               INNER JOIN people ON holds.people_id = people.id
+               WHERE holds.fulfilled_date = '00000000'
+               ORDER BY holds.requested_date
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       EXEC SQL OPEN hold_list_cursor END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Hold list error SQLCODE: " SQLCODE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-Y
+
+       EXEC SQL
+           FETCH hold_list_cursor
+           INTO :WS-ID, :WS-BOOK-NAME, :WS-LAST-NAME,
+               :WS-FIRST-NAME, :WS-REQUESTED-DATE
+       END-EXEC
+
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   ADD 1 TO WS-MATCH-COUNT
+                   IF WS-MATCH-COUNT = 1
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                       DISPLAY WS-OUT-HDR
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                   END-IF
+                   MOVE WS-ID             TO WS-OUT-ID
+                   MOVE WS-BOOK-NAME      TO WS-OUT-BOOK-NAME
+                   MOVE WS-LAST-NAME      TO WS-OUT-LAST-NAME
+                   MOVE WS-FIRST-NAME     TO WS-OUT-FIRST-NAME
+                   MOVE WS-REQUESTED-DATE TO WS-OUT-REQUESTED-DATE
+                   DISPLAY WS-OUT-LINE
+               END-IF
+
+           END-PERFORM.
+
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "There are no open holds in the database."
+           ELSE
+               DISPLAY WS-OUT-SEPARATION-LINE
+           END-IF.
+
+       EXEC SQL CLOSE hold_list_cursor END-EXEC.
+
+           EXIT PROGRAM.
