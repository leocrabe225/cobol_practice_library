@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. creahold.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-ID               PIC 9(10).
+       01 WS-PEOPLE-ID        PIC 9(10).
+       01 WS-BOOK-ID          PIC 9(10).
+       01 WS-REQUESTED-DATE   PIC X(08).
+       01 WS-COPIES-AVAILABLE PIC 9(05).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01 LK-PEOPLE-ID        PIC 9(10).
+       01 LK-BOOK-ID          PIC 9(10).
+       01 LK-REQUESTED-DATE   PIC X(08).
+       01 LK-ID               PIC 9(10).
+       COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-PEOPLE-ID,
+                                LK-BOOK-ID,
+                                LK-REQUESTED-DATE,
+                                LK-ID,
+                                LK-RETURN-VALUE.
+
+           PERFORM 0100-EXIT-IF-NO-PEOPLE-BEGIN
+              THRU 0100-EXIT-IF-NO-PEOPLE-END.
+
+           PERFORM 0150-EXIT-IF-NO-BOOK-BEGIN
+              THRU 0150-EXIT-IF-NO-BOOK-END.
+
+           PERFORM 0175-EXIT-IF-COPIES-AVAILABLE-BEGIN
+              THRU 0175-EXIT-IF-COPIES-AVAILABLE-END.
+
+           PERFORM 0180-EXIT-IF-ALREADY-HELD-BEGIN
+              THRU 0180-EXIT-IF-ALREADY-HELD-END.
+
+           PERFORM 0200-CREATE-BEGIN
+              THRU 0200-CREATE-END.
+
+           EXIT PROGRAM.
+
+       0100-EXIT-IF-NO-PEOPLE-BEGIN.
+           MOVE LK-PEOPLE-ID TO WS-PEOPLE-ID.
+       EXEC SQL
+           SELECT id
+           INTO :WS-PEOPLE-ID
+           FROM people
+           WHERE id = :WS-PEOPLE-ID
+       END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET LK-RETURN-NOT-FOUND TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0100-EXIT-IF-NO-PEOPLE-END.
+
+       0150-EXIT-IF-NO-BOOK-BEGIN.
+           MOVE LK-BOOK-ID TO WS-BOOK-ID.
+       EXEC SQL
+           SELECT id
+           INTO :WS-BOOK-ID
+           FROM books
+           WHERE id = :WS-BOOK-ID
+             AND withdrawn_date = '00000000'
+             AND deleted_date = '00000000'
+       END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET LK-RETURN-NOT-FOUND TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0150-EXIT-IF-NO-BOOK-END.
+
+       0175-EXIT-IF-COPIES-AVAILABLE-BEGIN.
+       EXEC SQL
+           SELECT copies_available
+           INTO :WS-COPIES-AVAILABLE
+           FROM books
+           WHERE id = :WS-BOOK-ID
+       END-EXEC.
+
+           IF WS-COPIES-AVAILABLE NOT = 0
+               SET LK-RETURN-CONFLICT TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0175-EXIT-IF-COPIES-AVAILABLE-END.
+
+       0180-EXIT-IF-ALREADY-HELD-BEGIN.
+       EXEC SQL
+           SELECT id
+           INTO :WS-ID
+           FROM holds
+           WHERE book_id = :WS-BOOK-ID
+             AND people_id = :WS-PEOPLE-ID
+             AND fulfilled_date = '00000000'
+       END-EXEC.
+
+           IF SQLCODE = 0
+               SET LK-RETURN-ALREADY-HERE TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0180-EXIT-IF-ALREADY-HELD-END.
+
+       0200-CREATE-BEGIN.
+           MOVE LK-REQUESTED-DATE TO WS-REQUESTED-DATE.
+       EXEC SQL
+           INSERT INTO holds (book_id, people_id, requested_date)
+           VALUES (:WS-BOOK-ID, :WS-PEOPLE-ID, :WS-REQUESTED-DATE)
+           RETURNING id
+           INTO :WS-ID
+       END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET LK-RETURN-OK TO TRUE
+                   MOVE WS-ID TO LK-ID
+       EXEC SQL COMMIT END-EXEC
+               WHEN OTHER
+                   SET LK-RETURN-ERROR TO TRUE
+       EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+       0200-CREATE-END.
