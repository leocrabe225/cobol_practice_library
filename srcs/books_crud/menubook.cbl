@@ -23,20 +23,44 @@
        
        01  WS-TYPE-NAME         PIC X(20).
        01  WS-TYPE-ID           PIC 9(10).
+       01  WS-DEFAULT-LOAN-DAYS PIC 9(03) VALUE 14.
        
        01  WS-EDITOR-NAME               PIC X(25).
        01  WS-EDITOR-ID                 PIC 9(10).
 
+       01  WS-COPIES-TOTAL              PIC 9(05).
+       01  WS-COPIES-AVAILABLE          PIC 9(05).
+       01  WS-SHELF-LOCATION            PIC X(10).
+       01  WS-LANGUAGE                  PIC X(20).
+       01  WS-SERIES-NAME               PIC X(50).
+       01  WS-VOLUME-NUMBER             PIC 9(05).
+       01  WS-VERSION                   PIC 9(05).
+
        01 WS-QUIT      PIC X   VALUE "n".
            88 WS-QUIT-N        VALUE "n".
            88 WS-QUIT-Y        VALUE "Y".
 
+       01 WS-COMMIT-SWITCH   PIC X(01) VALUE "Y".
+
        01 WS-CRUD   PIC X(10).
-       
+
+       01 WS-COAUTHOR-STRING PIC X(10) VALUE "COAUTHOR".
+       01 WS-RESTORE-STRING  PIC X(10) VALUE "RESTORE".
+       01 WS-WITHDRAW-STRING   PIC X(10) VALUE "WITHDRAW".
+       01 WS-UNWITHDRAW-STRING PIC X(10) VALUE "UNWITHDRAW".
+
        01 WS-USER-RESPONSE         PIC X.
            88 WS-USER-RESPONSE-N           VALUE "n".
            88 WS-USER-RESPONSE-Y           VALUE "Y".
 
+       01 WS-DELETE-BATCH-MAX      PIC 9(02) VALUE 20.
+       01 WS-DELETE-BATCH-COUNT    PIC 9(02) VALUE 0.
+       01 WS-DELETE-BATCH-INDEX    PIC 9(02).
+       01 WS-DELETE-BATCH-TABLE.
+           05 WS-DELETE-BATCH-NAME OCCURS 20 TIMES PIC X(50).
+       01 WS-DEP-COUNT             PIC 9(05).
+       01 WS-DEP-COUNT-TOTAL       PIC 9(05).
+
        01 WS-OUT-HDR.
            05 FILLER          PIC X(10) VALUE "id".
            05 FILLER          PIC X(03) VALUE " | ".
@@ -53,6 +77,8 @@
            05 FILLER          PIC X(25) VALUE "editor name".
            05 FILLER          PIC X(03) VALUE " | ".
            05 FILLER          PIC X(25) VALUE "type name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(11) VALUE "copies".
 
        01 WS-OUT-SEPARATION-LINE.
            05 FILLER          PIC X(10) VALUE ALL "-".
@@ -70,6 +96,8 @@
            05 FILLER          PIC X(25) VALUE ALL "-".
            05 FILLER          PIC X(03) VALUE "-*-".
            05 FILLER          PIC X(25) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(11) VALUE ALL "-".
 
        01 WS-OUT-LINE.
            05 WS-OUT-BOOK-ID       PIC X(10).
@@ -87,6 +115,8 @@
            05 WS-OUT-EDITOR-NAME   PIC X(25).
            05 FILLER               PIC X(03) VALUE " | ".
            05 WS-OUT-TYPE-NAME     PIC X(25).
+           05 FILLER               PIC X(03) VALUE " | ".
+           05 WS-OUT-COPIES        PIC X(11).
 
        PROCEDURE DIVISION.
        
@@ -96,12 +126,17 @@
        PERFORM UNTIL WS-QUIT-Y
 
            DISPLAY "Choose an operation : "
-           DISPLAY WS-CREATE-STRING " / " 
-                   WS-READ-STRING " / " 
+           DISPLAY WS-CREATE-STRING " / "
+                   WS-READ-STRING " / "
                    WS-UPDATE-STRING " / "
                    WS-DELETE-STRING " / "
-                   WS-QUIT-STRING 
-      
+                   WS-LIST-STRING " / "
+                   WS-COAUTHOR-STRING " / "
+                   WS-RESTORE-STRING " / "
+                   WS-WITHDRAW-STRING " / "
+                   WS-UNWITHDRAW-STRING " / "
+                   WS-QUIT-STRING
+
            ACCEPT WS-CRUD
            
            EVALUATE WS-CRUD
@@ -113,13 +148,23 @@
                    ACCEPT WS-BOOK-ISBN
                    DISPLAY "Enter book's release year : "
                    ACCEPT WS-BOOK-YEAR
-                   
+                   DISPLAY "Enter number of copies : "
+                   ACCEPT WS-COPIES-TOTAL
+                   DISPLAY "Enter book's shelf location : "
+                   ACCEPT WS-SHELF-LOCATION
+                   DISPLAY "Enter book's language : "
+                   ACCEPT WS-LANGUAGE
+                   DISPLAY "Enter book's series name : "
+                   ACCEPT WS-SERIES-NAME
+                   DISPLAY "Enter book's volume number : "
+                   ACCEPT WS-VOLUME-NUMBER
+
                    DISPLAY "Enter author's lastname : "
                    ACCEPT WS-AUTHOR-LASTNAME
                    DISPLAY "Enter author's firstname  : "
                    ACCEPT WS-AUTHOR-FIRSTNAME
-                   
-                   CALL "readauth" USING 
+
+                   CALL "readauth" USING
                         WS-AUTHOR-LASTNAME 
                         WS-AUTHOR-FIRSTNAME
                         WS-AUTHOR-ID
@@ -136,6 +181,7 @@
                                CALL "creaauth" USING
                                      WS-AUTHOR-LASTNAME 
                                      WS-AUTHOR-FIRSTNAME
+                                     WS-COMMIT-SWITCH
                                      WS-RETURN-VALUE
                                END-CALL 
 
@@ -182,6 +228,8 @@
                            IF WS-USER-RESPONSE-Y
                                CALL "creatype" USING
                                      WS-TYPE-NAME
+                                     WS-DEFAULT-LOAN-DAYS
+                                     WS-COMMIT-SWITCH
                                      WS-RETURN-VALUE
                                END-CALL 
 
@@ -223,6 +271,7 @@
                            IF WS-USER-RESPONSE-Y
                                CALL "creaedit" USING
                                      WS-EDITOR-NAME
+                                     WS-COMMIT-SWITCH
                                      WS-RETURN-VALUE
                                END-CALL 
                                
@@ -254,83 +303,317 @@
                        WS-AUTHOR-ID
                        WS-EDITOR-ID
                        WS-TYPE-ID
+                       WS-COPIES-TOTAL
+                       WS-SHELF-LOCATION
+                       WS-LANGUAGE
+                       WS-SERIES-NAME
+                       WS-VOLUME-NUMBER
+                       WS-COMMIT-SWITCH
                        WS-RETURN-VALUE
                    END-CALL
 
+                   EVALUATE TRUE
+                       WHEN WS-RETURN-OK
+                           DISPLAY "Book insert successful."
+                           CALL "readbook" USING
+                               WS-BOOK-NAME
+                               WS-BOOK-ID
+                               WS-BOOK-ISBN
+                               WS-BOOK-YEAR
+                               WS-AUTHOR-LASTNAME
+                               WS-AUTHOR-FIRSTNAME
+                               WS-EDITOR-NAME
+                               WS-TYPE-NAME
+                               WS-COPIES-TOTAL
+                               WS-COPIES-AVAILABLE
+                               WS-SHELF-LOCATION
+                               WS-LANGUAGE
+                               WS-SERIES-NAME
+                               WS-VOLUME-NUMBER
+                               WS-RETURN-VALUE
+                           END-CALL
+                           PERFORM 0700-ADD-COAUTHORS-BEGIN
+                              THRU 0700-ADD-COAUTHORS-END
+                       WHEN WS-RETURN-ALREADY-HERE
+                           DISPLAY
+                           "This book (or its isbn) is already in "
+                           "the database."
+                       WHEN WS-RETURN-ERROR
+                           DISPLAY
+                           "Book insert error: either the ISBN "
+                           "failed its check-digit validation, or "
+                           "the insert itself failed."
+                   END-EVALUATE
+
+               WHEN WS-COAUTHOR-STRING
+                   DISPLAY "Enter book's id: "
+                   ACCEPT WS-BOOK-ID
+
+                   CALL "listbkau" USING
+                       WS-BOOK-ID
+                   END-CALL
+
+                   PERFORM 0700-ADD-COAUTHORS-BEGIN
+                      THRU 0700-ADD-COAUTHORS-END
+
                WHEN WS-READ-STRING
-                   DISPLAY "Enter book's name: "
+                   DISPLAY
+                   "Enter a book name, author, or editor to search "
+                   "(partial match ok): "
                    ACCEPT WS-BOOK-NAME
-       
-                   CALL "readbook" USING 
+
+                   CALL "srchbook" USING
                         WS-BOOK-NAME
-                        WS-BOOK-ID
-                        WS-BOOK-ISBN,
-                        WS-BOOK-YEAR,
-                        WS-AUTHOR-LASTNAME,
-                        WS-AUTHOR-FIRSTNAME,
-                        WS-EDITOR-NAME,
-                        WS-TYPE-NAME,
+                   END-CALL
+               WHEN WS-UPDATE-STRING
+                   DISPLAY "Enter book's id: "
+                   ACCEPT WS-BOOK-ID
+
+                   DISPLAY "Enter book's new name : "
+                   ACCEPT WS-BOOK-NAME
+                   DISPLAY "Enter book's new isbn : "
+                   ACCEPT WS-BOOK-ISBN
+                   DISPLAY "Enter book's new release year : "
+                   ACCEPT WS-BOOK-YEAR
+                   DISPLAY "Enter book's new total copies : "
+                   ACCEPT WS-COPIES-TOTAL
+                   DISPLAY "Enter book's new shelf location : "
+                   ACCEPT WS-SHELF-LOCATION
+                   DISPLAY "Enter book's new language : "
+                   ACCEPT WS-LANGUAGE
+                   DISPLAY "Enter book's new series name : "
+                   ACCEPT WS-SERIES-NAME
+                   DISPLAY "Enter book's new volume number : "
+                   ACCEPT WS-VOLUME-NUMBER
+                   DISPLAY "Enter the current version number (see "
+                           "LIST) : "
+                   ACCEPT WS-VERSION
+
+                   DISPLAY "Enter author's lastname : "
+                   ACCEPT WS-AUTHOR-LASTNAME
+                   DISPLAY "Enter author's firstname  : "
+                   ACCEPT WS-AUTHOR-FIRSTNAME
+
+                   CALL "readauth" USING
+                        WS-AUTHOR-LASTNAME
+                        WS-AUTHOR-FIRSTNAME
+                        WS-AUTHOR-ID
                         WS-RETURN-VALUE
-                   END-CALL 
+                   END-CALL
 
                    EVALUATE TRUE
-                       WHEN WS-RETURN-OK
-                           PERFORM 0500-MOVE-BOOK-TO-OUT-LINE-BEGIN
-                              THRU 0500-MOVE-BOOK-TO-OUT-LINE-END
-                           PERFORM 0600-DISPLAY-OUT-LINE-BEGIN
-                              THRU 0600-DISPLAY-OUT-LINE-END
                        WHEN WS-RETURN-NOT-FOUND
-                           DISPLAY "Record not found"
+                           DISPLAY
+                           "Do you want to create an author ?"
+                           ACCEPT WS-USER-RESPONSE
+
+                           IF WS-USER-RESPONSE-Y
+                               CALL "creaauth" USING
+                                     WS-AUTHOR-LASTNAME
+                                     WS-AUTHOR-FIRSTNAME
+                                     WS-COMMIT-SWITCH
+                                     WS-RETURN-VALUE
+                               END-CALL
+
+                               IF  WS-RETURN-OK
+                               DISPLAY "Author added successfully"
+                                   CALL "readauth" USING
+                                        WS-AUTHOR-LASTNAME
+                                        WS-AUTHOR-FIRSTNAME
+                                        WS-AUTHOR-ID
+                                        WS-RETURN-VALUE
+                                   END-CALL
+                               END-IF
+
+                           ELSE
+                               EXIT PROGRAM
+                           END-IF
+
                        WHEN WS-RETURN-ERROR
-                           DISPLAY "Book read error"
+                           DISPLAY "Author Read/Create error."
                    END-EVALUATE
-      *
-      *        WHEN WS-UPDATE-STRING
-      *            DISPLAY "Enter book's id: "
-      *            ACCEPT WS-BOOK-ID
-      *    
-      *            DISPLAY "Enter book's name : "
-      *            ACCEPT WS-BOOK-NAME
-      *
-      *            CALL "updtbook" USING
-      *                WS-BOOK-ID
-      *                WS-BOOK-NAME
-      *            END-CALL 
-      *            
-               WHEN WS-DELETE-STRING
-                   DISPLAY "Enter book's name: "
-                   ACCEPT WS-BOOK-NAME
-       
-                   CALL "deltbook" USING 
+
+                   DISPLAY "Enter book's type"
+                   ACCEPT WS-TYPE-NAME
+
+                   CALL "readtype" USING
+                        WS-TYPE-NAME
+                        WS-TYPE-ID
+                        WS-RETURN-VALUE
+                   END-CALL
+
+                   EVALUATE TRUE
+                       WHEN WS-RETURN-NOT-FOUND
+                           MOVE SPACE TO WS-USER-RESPONSE
+                           DISPLAY
+                           "Do you want to create a type of book?"
+                           ACCEPT WS-USER-RESPONSE
+
+                           IF WS-USER-RESPONSE-Y
+                               CALL "creatype" USING
+                                     WS-TYPE-NAME
+                                     WS-DEFAULT-LOAN-DAYS
+                                     WS-COMMIT-SWITCH
+                                     WS-RETURN-VALUE
+                               END-CALL
+
+                               IF  WS-RETURN-OK
+                                DISPLAY "Book type added successfully"
+                                   CALL "readtype" USING
+                                       WS-TYPE-NAME
+                                       WS-TYPE-ID
+                                       WS-RETURN-VALUE
+                                   END-CALL
+                               END-IF
+
+                           ELSE
+                               EXIT PROGRAM
+                           END-IF
+
+                       WHEN WS-RETURN-ERROR
+                           DISPLAY "Types Read/Create error."
+                   END-EVALUATE
+
+                   DISPLAY "Enter editor's name : "
+                   ACCEPT WS-EDITOR-NAME
+                   CALL "readedit" USING
+                        WS-EDITOR-NAME
+                        WS-EDITOR-ID
+                        WS-RETURN-VALUE
+                   END-CALL
+
+                   EVALUATE TRUE
+                       WHEN WS-RETURN-NOT-FOUND
+                           DISPLAY
+                           "Do you want to create an editor ?"
+                           ACCEPT WS-USER-RESPONSE
+
+                           IF WS-USER-RESPONSE-Y
+                               CALL "creaedit" USING
+                                     WS-EDITOR-NAME
+                                     WS-COMMIT-SWITCH
+                                     WS-RETURN-VALUE
+                               END-CALL
+
+                               IF  WS-RETURN-OK
+                               DISPLAY "Editor added successfully"
+                                   CALL "readedit" USING
+                                       WS-EDITOR-NAME
+                                       WS-EDITOR-ID
+                                       WS-RETURN-VALUE
+                                   END-CALL
+                               END-IF
+
+                           ELSE
+                               EXIT PROGRAM
+                           END-IF
+
+                       WHEN WS-RETURN-ERROR
+                           DISPLAY "Editor Read/Create error."
+                   END-EVALUATE
+
+                   CALL "updtbook" USING
+                       WS-BOOK-ID
+                       WS-BOOK-ISBN
                        WS-BOOK-NAME
-                       WS-BOOK-ID,
-                       WS-BOOK-ISBN,
-                       WS-BOOK-YEAR,
-                       WS-AUTHOR-LASTNAME,
-                       WS-AUTHOR-FIRSTNAME,
-                       WS-EDITOR-NAME,
-                       WS-TYPE-NAME,
+                       WS-BOOK-YEAR
+                       WS-AUTHOR-ID
+                       WS-EDITOR-ID
+                       WS-TYPE-ID
+                       WS-COPIES-TOTAL
+                       WS-SHELF-LOCATION
+                       WS-LANGUAGE
+                       WS-SERIES-NAME
+                       WS-VOLUME-NUMBER
+                       WS-VERSION
                        WS-RETURN-VALUE
                    END-CALL
-                   
+
                    EVALUATE TRUE
                        WHEN WS-RETURN-OK
-                           PERFORM 0500-MOVE-BOOK-TO-OUT-LINE-BEGIN
-                              THRU 0500-MOVE-BOOK-TO-OUT-LINE-END
-                           DISPLAY WS-OUT-SEPARATION-LINE
-                           DISPLAY WS-OUT-HDR
-                           DISPLAY WS-OUT-SEPARATION-LINE
-                           DISPLAY WS-OUT-LINE
-                           DISPLAY WS-OUT-SEPARATION-LINE
-                           DISPLAY "Was successfully deleted."
+                           DISPLAY "Book was successfully updated."
                        WHEN WS-RETURN-NOT-FOUND
                            DISPLAY "Record not found."
+                       WHEN WS-RETURN-CONFLICT
+                           DISPLAY
+                           "Someone else updated this book first - "
+                           "re-read it and try again."
                        WHEN WS-RETURN-ERROR
-                           DISPLAY "Read/Delete error."
+                           DISPLAY "Book update error."
                    END-EVALUATE
+
+               WHEN WS-DELETE-STRING
+                   PERFORM 0800-COLLECT-DELETE-BATCH-BEGIN
+                      THRU 0800-COLLECT-DELETE-BATCH-END
+
+                   PERFORM 0900-CONFIRM-AND-DELETE-BATCH-BEGIN
+                      THRU 0900-CONFIRM-AND-DELETE-BATCH-END
                
+               WHEN WS-LIST-STRING
+                   CALL "listbook"
+
+               WHEN WS-RESTORE-STRING
+                   DISPLAY "Enter the id of the book to restore: "
+                   ACCEPT WS-BOOK-ID
+
+                   CALL "rstrbook" USING
+                       WS-BOOK-ID
+                       WS-RETURN-VALUE
+                   END-CALL
+
+                   EVALUATE TRUE
+                       WHEN WS-RETURN-OK
+                           DISPLAY "Book was successfully restored."
+                       WHEN WS-RETURN-NOT-FOUND
+                           DISPLAY
+                           "No deleted book with that id was found."
+                       WHEN WS-RETURN-ERROR
+                           DISPLAY "Restore error."
+                   END-EVALUATE
+
+               WHEN WS-WITHDRAW-STRING
+                   DISPLAY "Enter the id of the book to withdraw: "
+                   ACCEPT WS-BOOK-ID
+
+                   CALL "wthdbook" USING
+                       WS-BOOK-ID
+                       WS-RETURN-VALUE
+                   END-CALL
+
+                   EVALUATE TRUE
+                       WHEN WS-RETURN-OK
+                           DISPLAY "Book was successfully withdrawn."
+                       WHEN WS-RETURN-NOT-FOUND
+                           DISPLAY
+                           "No active book with that id was found."
+                       WHEN WS-RETURN-ERROR
+                           DISPLAY "Withdraw error."
+                   END-EVALUATE
+
+               WHEN WS-UNWITHDRAW-STRING
+                   DISPLAY
+                   "Enter the id of the book to bring back into "
+                   "circulation: "
+                   ACCEPT WS-BOOK-ID
+
+                   CALL "rstwbook" USING
+                       WS-BOOK-ID
+                       WS-RETURN-VALUE
+                   END-CALL
+
+                   EVALUATE TRUE
+                       WHEN WS-RETURN-OK
+                           DISPLAY "Book was successfully restored to "
+                                   "circulation."
+                       WHEN WS-RETURN-NOT-FOUND
+                           DISPLAY
+                           "No withdrawn book with that id was found."
+                       WHEN WS-RETURN-ERROR
+                           DISPLAY "Unwithdraw error."
+                   END-EVALUATE
+
                WHEN WS-QUIT-STRING
-               SET WS-QUIT-Y TO TRUE 
+               SET WS-QUIT-Y TO TRUE
 
            END-EVALUATE
 
@@ -356,3 +639,196 @@
            DISPLAY WS-OUT-LINE.
            DISPLAY WS-OUT-SEPARATION-LINE.
        0600-DISPLAY-OUT-LINE-END.
+
+       0700-ADD-COAUTHORS-BEGIN.
+           MOVE SPACE TO WS-USER-RESPONSE.
+           DISPLAY "Add a (co-)author to this book? (Y/n) "
+                   NO ADVANCING.
+           ACCEPT WS-USER-RESPONSE.
+
+           PERFORM UNTIL NOT WS-USER-RESPONSE-Y
+
+               DISPLAY "Enter co-author's lastname : "
+               ACCEPT WS-AUTHOR-LASTNAME
+               DISPLAY "Enter co-author's firstname  : "
+               ACCEPT WS-AUTHOR-FIRSTNAME
+
+               CALL "readauth" USING
+                    WS-AUTHOR-LASTNAME
+                    WS-AUTHOR-FIRSTNAME
+                    WS-AUTHOR-ID
+                    WS-RETURN-VALUE
+               END-CALL
+
+               EVALUATE TRUE
+                   WHEN WS-RETURN-NOT-FOUND
+                       DISPLAY
+                       "Do you want to create this author ?"
+                       ACCEPT WS-USER-RESPONSE
+
+                       IF WS-USER-RESPONSE-Y
+                           CALL "creaauth" USING
+                                 WS-AUTHOR-LASTNAME
+                                 WS-AUTHOR-FIRSTNAME
+                                 WS-COMMIT-SWITCH
+                                 WS-RETURN-VALUE
+                           END-CALL
+
+                           IF WS-RETURN-OK
+                               CALL "readauth" USING
+                                    WS-AUTHOR-LASTNAME
+                                    WS-AUTHOR-FIRSTNAME
+                                    WS-AUTHOR-ID
+                                    WS-RETURN-VALUE
+                               END-CALL
+                           END-IF
+                       END-IF
+
+                   WHEN WS-RETURN-ERROR
+                       DISPLAY "Author Read/Create error."
+               END-EVALUATE
+
+               IF WS-RETURN-OK
+                   CALL "creabkau" USING
+                       WS-BOOK-ID
+                       WS-AUTHOR-ID
+                       WS-COMMIT-SWITCH
+                       WS-RETURN-VALUE
+                   END-CALL
+
+                   EVALUATE TRUE
+                       WHEN WS-RETURN-OK
+                           DISPLAY "Co-author added."
+                       WHEN WS-RETURN-ALREADY-HERE
+                           DISPLAY
+                           "This author is already linked to the book."
+                       WHEN WS-RETURN-ERROR
+                           DISPLAY "Co-author link error."
+                   END-EVALUATE
+               END-IF
+
+               MOVE SPACE TO WS-USER-RESPONSE
+               DISPLAY "Add another co-author to this book? (Y/n) "
+                       NO ADVANCING
+               ACCEPT WS-USER-RESPONSE
+
+           END-PERFORM.
+       0700-ADD-COAUTHORS-END.
+
+       0800-COLLECT-DELETE-BATCH-BEGIN.
+           MOVE 0 TO WS-DELETE-BATCH-COUNT.
+
+           DISPLAY "Enter book's name: "
+           ACCEPT WS-BOOK-NAME
+           ADD 1 TO WS-DELETE-BATCH-COUNT
+           MOVE WS-BOOK-NAME
+               TO WS-DELETE-BATCH-NAME(WS-DELETE-BATCH-COUNT)
+
+           MOVE SPACE TO WS-USER-RESPONSE
+           DISPLAY "Delete another book in this batch? (Y/n) "
+                   NO ADVANCING
+           ACCEPT WS-USER-RESPONSE
+
+           PERFORM UNTIL NOT WS-USER-RESPONSE-Y
+               OR WS-DELETE-BATCH-COUNT = WS-DELETE-BATCH-MAX
+
+               DISPLAY "Enter book's name: "
+               ACCEPT WS-BOOK-NAME
+               ADD 1 TO WS-DELETE-BATCH-COUNT
+               MOVE WS-BOOK-NAME
+                   TO WS-DELETE-BATCH-NAME(WS-DELETE-BATCH-COUNT)
+
+               MOVE SPACE TO WS-USER-RESPONSE
+               DISPLAY "Delete another book in this batch? (Y/n) "
+                       NO ADVANCING
+               ACCEPT WS-USER-RESPONSE
+           END-PERFORM.
+       0800-COLLECT-DELETE-BATCH-END.
+
+       0900-CONFIRM-AND-DELETE-BATCH-BEGIN.
+           MOVE 0 TO WS-DEP-COUNT-TOTAL.
+           PERFORM VARYING WS-DELETE-BATCH-INDEX FROM 1 BY 1
+               UNTIL WS-DELETE-BATCH-INDEX > WS-DELETE-BATCH-COUNT
+
+               MOVE WS-DELETE-BATCH-NAME(WS-DELETE-BATCH-INDEX)
+                   TO WS-BOOK-NAME
+
+               CALL "readbook" USING
+                   WS-BOOK-NAME
+                   WS-BOOK-ID
+                   WS-BOOK-ISBN
+                   WS-BOOK-YEAR
+                   WS-AUTHOR-LASTNAME
+                   WS-AUTHOR-FIRSTNAME
+                   WS-EDITOR-NAME
+                   WS-TYPE-NAME
+                   WS-COPIES-TOTAL
+                   WS-COPIES-AVAILABLE
+                   WS-SHELF-LOCATION
+                   WS-LANGUAGE
+                   WS-SERIES-NAME
+                   WS-VOLUME-NUMBER
+                   WS-RETURN-VALUE
+               END-CALL
+
+               IF WS-RETURN-OK
+                   CALL "cntdbook" USING
+                       WS-BOOK-ID
+                       WS-DEP-COUNT
+                   END-CALL
+                   ADD WS-DEP-COUNT TO WS-DEP-COUNT-TOTAL
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "About to delete " WS-DELETE-BATCH-COUNT
+                   " book(s), affecting " WS-DEP-COUNT-TOTAL
+                   " linked borrowing/hold record(s). Confirm? (Y/n) "
+                   NO ADVANCING.
+           MOVE SPACE TO WS-USER-RESPONSE.
+           ACCEPT WS-USER-RESPONSE.
+
+           IF NOT WS-USER-RESPONSE-Y
+               DISPLAY "Batch delete cancelled."
+               GO TO 0900-CONFIRM-AND-DELETE-BATCH-EXIT
+           END-IF.
+
+           PERFORM VARYING WS-DELETE-BATCH-INDEX FROM 1 BY 1
+               UNTIL WS-DELETE-BATCH-INDEX > WS-DELETE-BATCH-COUNT
+
+               MOVE WS-DELETE-BATCH-NAME(WS-DELETE-BATCH-INDEX)
+                   TO WS-BOOK-NAME
+
+               CALL "deltbook" USING
+                   WS-BOOK-NAME
+                   WS-BOOK-ID,
+                   WS-BOOK-ISBN,
+                   WS-BOOK-YEAR,
+                   WS-AUTHOR-LASTNAME,
+                   WS-AUTHOR-FIRSTNAME,
+                   WS-EDITOR-NAME,
+                   WS-TYPE-NAME,
+                   WS-RETURN-VALUE
+               END-CALL
+
+               EVALUATE TRUE
+                   WHEN WS-RETURN-OK
+                       PERFORM 0500-MOVE-BOOK-TO-OUT-LINE-BEGIN
+                          THRU 0500-MOVE-BOOK-TO-OUT-LINE-END
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                       DISPLAY WS-OUT-HDR
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                       DISPLAY WS-OUT-LINE
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                       DISPLAY FUNCTION TRIM(WS-BOOK-NAME)
+                               " was successfully deleted."
+                   WHEN WS-RETURN-NOT-FOUND
+                       DISPLAY FUNCTION TRIM(WS-BOOK-NAME)
+                               " : record not found."
+                   WHEN WS-RETURN-ERROR
+                       DISPLAY FUNCTION TRIM(WS-BOOK-NAME)
+                               " : Read/Delete error."
+               END-EVALUATE
+
+           END-PERFORM.
+       0900-CONFIRM-AND-DELETE-BATCH-EXIT.
+       0900-CONFIRM-AND-DELETE-BATCH-END.
