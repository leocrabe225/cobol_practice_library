@@ -10,6 +10,8 @@
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
        01 WS-ISBN         PIC X(13).
+       01 WS-ISBN-ID      PIC 9(10).
+       01 WS-BOOK-ID      PIC 9(10).
        01 WS-NAME         PIC X(50).
        01 WS-YEAR         PIC X(04).
        01 WS-AUTHOR-ID    PIC 9(10).
@@ -19,10 +21,26 @@
        01 WS-EDITOR-NAME  PIC X(25).
        01 WS-TYPE-ID      PIC 9(10).
        01 WS-TYPE-NAME    PIC X(20).
+       01 WS-COPIES-TOTAL PIC 9(05).
+       01 WS-SHELF-LOCATION PIC X(10).
+       01 WS-LANGUAGE     PIC X(20).
+       01 WS-SERIES-NAME  PIC X(50).
+       01 WS-VOLUME-NUMBER PIC 9(05).
 
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        01 WS-DULL         PIC X(50).
+       01 WS-DULL-COPIES  PIC 9(05).
+
+       01 WS-MIN-YEAR      PIC 9(04) VALUE 1450.
+       01 WS-MAX-YEAR      PIC 9(04).
+       01 WS-YEAR-NUM      PIC 9(04).
+       01 WS-TODAY-DATE    PIC X(08).
+
+       01 WS-ISBN-WORK.
+           05 WS-ISBN-DIGIT    PIC 9(01) OCCURS 13 TIMES.
+       01 WS-ISBN-IDX          PIC 9(02).
+       01 WS-ISBN-SUM          PIC 9(05).
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -33,8 +51,14 @@
        01 LK-AUTHOR-ID   PIC 9(10).
        01 LK-EDITOR-ID   PIC 9(10).
        01 LK-TYPE-ID     PIC 9(10).
+       01 LK-COPIES-TOTAL PIC 9(05).
+       01 LK-SHELF-LOCATION PIC X(10).
+       01 LK-LANGUAGE     PIC X(20).
+       01 LK-SERIES-NAME  PIC X(50).
+       01 LK-VOLUME-NUMBER PIC 9(05).
+       01 LK-COMMIT-SWITCH PIC X(01).
        COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
-        
+
 
        PROCEDURE DIVISION USING LK-ISBN,
                                 LK-NAME,
@@ -42,16 +66,74 @@
                                 LK-AUTHOR-ID,
                                 LK-EDITOR-ID,
                                 LK-TYPE-ID,
-                                LK-RETURN-VALUE. 
-       
-           MOVE LK-ISBN      TO WS-ISBN.
-           MOVE LK-NAME      TO WS-NAME.
-           MOVE LK-YEAR      TO WS-YEAR.
-           MOVE LK-AUTHOR-ID TO WS-AUTHOR-ID.
-           MOVE LK-EDITOR-ID TO WS-EDITOR-ID.
-           MOVE LK-TYPE-ID   TO WS-TYPE-ID.
+                                LK-COPIES-TOTAL,
+                                LK-SHELF-LOCATION,
+                                LK-LANGUAGE,
+                                LK-SERIES-NAME,
+                                LK-VOLUME-NUMBER,
+                                LK-COMMIT-SWITCH,
+                                LK-RETURN-VALUE.
+
+           MOVE LK-ISBN        TO WS-ISBN.
+           MOVE LK-NAME        TO WS-NAME.
+           MOVE LK-YEAR        TO WS-YEAR.
+           MOVE LK-AUTHOR-ID   TO WS-AUTHOR-ID.
+           MOVE LK-EDITOR-ID   TO WS-EDITOR-ID.
+           MOVE LK-TYPE-ID     TO WS-TYPE-ID.
+           MOVE LK-COPIES-TOTAL TO WS-COPIES-TOTAL.
+           MOVE LK-SHELF-LOCATION TO WS-SHELF-LOCATION.
+           MOVE LK-LANGUAGE    TO WS-LANGUAGE.
+           MOVE LK-SERIES-NAME TO WS-SERIES-NAME.
+           MOVE LK-VOLUME-NUMBER TO WS-VOLUME-NUMBER.
+
+           IF WS-ISBN NOT NUMERIC
+               SET LK-RETURN-ERROR TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE WS-ISBN TO WS-ISBN-WORK.
+           MOVE 0 TO WS-ISBN-SUM.
+           PERFORM VARYING WS-ISBN-IDX FROM 1 BY 1
+                   UNTIL WS-ISBN-IDX > 13
+               IF FUNCTION MOD(WS-ISBN-IDX, 2) = 0
+                   COMPUTE WS-ISBN-SUM = WS-ISBN-SUM +
+                       (WS-ISBN-DIGIT(WS-ISBN-IDX) * 3)
+               ELSE
+                   ADD WS-ISBN-DIGIT(WS-ISBN-IDX) TO WS-ISBN-SUM
+               END-IF
+           END-PERFORM.
+
+           IF FUNCTION MOD(WS-ISBN-SUM, 10) NOT = 0
+               SET LK-RETURN-ERROR TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+           IF WS-YEAR NOT NUMERIC
+               SET LK-RETURN-ERROR TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+           MOVE WS-TODAY-DATE(1:4) TO WS-MAX-YEAR.
+           MOVE WS-YEAR TO WS-YEAR-NUM.
+           IF WS-YEAR-NUM < WS-MIN-YEAR OR WS-YEAR-NUM > WS-MAX-YEAR
+               SET LK-RETURN-ERROR TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+       EXEC SQL
+           SELECT id
+           INTO :WS-ISBN-ID
+           FROM books
+           WHERE isbn = :WS-ISBN
+             AND deleted_date = '00000000'
+       END-EXEC.
+
+           IF SQLCODE = 0
+               SET LK-RETURN-ALREADY-HERE TO TRUE
+               EXIT PROGRAM
+           END-IF.
 
-       
            CALL "readbook" USING
                WS-NAME
                WS-DULL
@@ -61,6 +143,12 @@
                WS-DULL
                WS-DULL
                WS-DULL
+               WS-DULL-COPIES
+               WS-DULL-COPIES
+               WS-DULL
+               WS-DULL
+               WS-DULL
+               WS-DULL-COPIES
                LK-RETURN-VALUE
            END-CALL.
        
@@ -74,18 +162,31 @@
 
        EXEC SQL
            INSERT INTO books (isbn, name, year, author_id, editor_id,
-               type_id)
-           VALUES (:WS-ISBN, :WS-NAME, :WS-YEAR, WS-AUTHOR-ID,
-               WS-EDITOR-ID, WS-TYPE-ID)
+               type_id, copies_total, copies_available, shelf_location,
+               language, series_name, volume_number)
+           VALUES (:WS-ISBN, :WS-NAME, :WS-YEAR, :WS-AUTHOR-ID,
+               :WS-EDITOR-ID, :WS-TYPE-ID, :WS-COPIES-TOTAL,
+               :WS-COPIES-TOTAL, :WS-SHELF-LOCATION, :WS-LANGUAGE,
+               :WS-SERIES-NAME, :WS-VOLUME-NUMBER)
+           RETURNING id INTO :WS-BOOK-ID
        END-EXEC
-      
+
            EVALUATE SQLCODE
                WHEN 0
-       EXEC SQL COMMIT END-EXEC
                    SET LK-RETURN-OK TO TRUE
+                   IF LK-COMMIT-SWITCH = "Y" THEN
+       EXEC SQL COMMIT END-EXEC
+                       CALL "wrtaudit" USING
+                           "BOOK"
+                           WS-BOOK-ID
+                           "CREATE"
+                       END-CALL
+                   END-IF
                WHEN OTHER
                    SET LK-RETURN-ERROR TO TRUE
+                   IF LK-COMMIT-SWITCH = "Y" THEN
        EXEC SQL ROLLBACK END-EXEC
+                   END-IF
            END-EVALUATE.
       
            EXIT PROGRAM.
