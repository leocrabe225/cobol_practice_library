@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cntdbook.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-BOOK-ID          PIC 9(10).
+       01 WS-BORROW-COUNT     PIC 9(05).
+       01 WS-HOLD-COUNT       PIC 9(05).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-DEP-COUNT        PIC 9(05).
+
+       LINKAGE SECTION.
+       01 LK-BOOK-ID          PIC 9(10).
+       01 LK-DEP-COUNT        PIC 9(05).
+
+       PROCEDURE DIVISION USING LK-BOOK-ID,
+                                LK-DEP-COUNT.
+
+           MOVE LK-BOOK-ID TO WS-BOOK-ID.
+       EXEC SQL
+           SELECT COUNT(*)
+           INTO :WS-BORROW-COUNT
+           FROM borrowings
+           WHERE book_id = :WS-BOOK-ID
+             AND returned_date = '00000000'
+       END-EXEC.
+
+       EXEC SQL
+           SELECT COUNT(*)
+           INTO :WS-HOLD-COUNT
+           FROM holds
+           WHERE book_id = :WS-BOOK-ID
+             AND fulfilled_date = '00000000'
+       END-EXEC.
+
+           COMPUTE WS-DEP-COUNT = WS-BORROW-COUNT + WS-HOLD-COUNT.
+           MOVE WS-DEP-COUNT TO LK-DEP-COUNT.
+
+           EXIT PROGRAM.
