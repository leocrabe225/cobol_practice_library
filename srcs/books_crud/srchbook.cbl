@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. srchbook.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 08-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-PATTERN         PIC X(52).
+       01 WS-ID              PIC 9(10).
+       01 WS-ISBN            PIC X(13).
+       01 WS-NAME            PIC X(50).
+       01 WS-YEAR            PIC X(04).
+       01 WS-AUTHOR-FNAME    PIC X(25).
+       01 WS-AUTHOR-LNAME    PIC X(25).
+       01 WS-EDITOR-NAME     PIC X(25).
+       01 WS-TYPE-NAME       PIC X(20).
+       01 WS-COPIES-TOTAL     PIC 9(05).
+       01 WS-COPIES-AVAILABLE PIC 9(05).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-SEARCH-TEXT    PIC X(50).
+
+       01 WS-EOF-SWITCH    PIC X   VALUE "n".
+           88 WS-EOF-N             VALUE "n".
+           88 WS-EOF-Y             VALUE "Y".
+
+       01 WS-MATCH-COUNT   PIC 9(05) VALUE 0.
+
+       01 WS-OUT-HDR.
+           05 FILLER          PIC X(10) VALUE "id".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(13) VALUE "isbn".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "book name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(04) VALUE "year".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "author".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "editor name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(20) VALUE "type name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(11) VALUE "copies".
+
+       01 WS-OUT-SEPARATION-LINE.
+           05 FILLER          PIC X(10) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(13) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(04) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(20) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(11) VALUE ALL "-".
+
+       01 WS-OUT-LINE.
+           05 WS-OUT-ID           PIC X(10).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-ISBN         PIC X(13).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-NAME         PIC X(25).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-YEAR         PIC X(04).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-AUTHOR       PIC X(25).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-EDITOR-NAME  PIC X(25).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-TYPE-NAME    PIC X(20).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-COPIES       PIC X(11).
+
+       LINKAGE SECTION.
+       01 LK-SEARCH-TEXT     PIC X(50).
+
+       EXEC SQL
+           DECLARE book_search_cursor CURSOR FOR
+               SELECT
+                   books.id,
+                   books.isbn,
+                   books.name,
+                   books.year,
+                   authors.first_name,
+                   authors.last_name,
+                   editors.name,
+                   types.name,
+                   books.copies_available,
+                   books.copies_total
+               FROM books
+               INNER JOIN authors ON books.author_id = authors.id
+               INNER JOIN editors ON books.editor_id = editors.id
+               INNER JOIN types ON books.type_id = types.id
+               WHERE (books.name ILIKE :WS-PATTERN OR
+                      authors.first_name ILIKE :WS-PATTERN OR
+                      authors.last_name ILIKE :WS-PATTERN OR
+                      editors.name ILIKE :WS-PATTERN) AND
+                     books.deleted_date = '00000000'
+               ORDER BY books.name
+       END-EXEC.
+
+       PROCEDURE DIVISION USING LK-SEARCH-TEXT.
+
+           MOVE LK-SEARCH-TEXT TO WS-SEARCH-TEXT.
+           STRING "%" FUNCTION TRIM(WS-SEARCH-TEXT) "%"
+               DELIMITED BY SIZE
+               INTO WS-PATTERN.
+
+       EXEC SQL OPEN book_search_cursor END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Book search error SQLCODE: " SQLCODE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-Y
+
+       EXEC SQL
+           FETCH book_search_cursor
+           INTO :WS-ID, :WS-ISBN, :WS-NAME, :WS-YEAR,
+               :WS-AUTHOR-FNAME, :WS-AUTHOR-LNAME, :WS-EDITOR-NAME,
+               :WS-TYPE-NAME, :WS-COPIES-AVAILABLE, :WS-COPIES-TOTAL
+       END-EXEC
+
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   ADD 1 TO WS-MATCH-COUNT
+                   IF WS-MATCH-COUNT = 1
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                       DISPLAY WS-OUT-HDR
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                   END-IF
+                   MOVE WS-ID     TO WS-OUT-ID
+                   MOVE WS-ISBN   TO WS-OUT-ISBN
+                   MOVE WS-NAME   TO WS-OUT-NAME
+                   MOVE WS-YEAR   TO WS-OUT-YEAR
+                   MOVE WS-AUTHOR-FNAME TO WS-OUT-AUTHOR
+                   MOVE WS-EDITOR-NAME  TO WS-OUT-EDITOR-NAME
+                   MOVE WS-TYPE-NAME    TO WS-OUT-TYPE-NAME
+                   STRING WS-COPIES-AVAILABLE DELIMITED BY SIZE
+                       "/" DELIMITED BY SIZE
+                       WS-COPIES-TOTAL DELIMITED BY SIZE
+                       INTO WS-OUT-COPIES
+                   DISPLAY WS-OUT-LINE
+               END-IF
+
+           END-PERFORM.
+
+           IF WS-MATCH-COUNT = 0
+               DISPLAY
+               "No book, author, or editor matches that search."
+           ELSE
+               DISPLAY WS-OUT-SEPARATION-LINE
+           END-IF.
+
+       EXEC SQL CLOSE book_search_cursor END-EXEC.
+
+           EXIT PROGRAM.
