@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. creabkau.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  WS-BOOK-ID     PIC 9(10).
+       01  WS-AUTHOR-ID   PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01  LK-BOOK-ID       PIC 9(10).
+       01  LK-AUTHOR-ID     PIC 9(10).
+       01  LK-COMMIT-SWITCH PIC X(01).
+
+       COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-BOOK-ID,
+                                LK-AUTHOR-ID,
+                                LK-COMMIT-SWITCH,
+                                LK-RETURN-VALUE.
+
+           PERFORM 0100-EXIT-IF-ALREADY-HERE-BEGIN
+              THRU 0100-EXIT-IF-ALREADY-HERE-END.
+
+           PERFORM 0200-CREATE-BEGIN
+              THRU 0200-CREATE-END.
+
+           EXIT PROGRAM.
+
+       0100-EXIT-IF-ALREADY-HERE-BEGIN.
+           MOVE LK-BOOK-ID   TO WS-BOOK-ID.
+           MOVE LK-AUTHOR-ID TO WS-AUTHOR-ID.
+
+       EXEC SQL
+           SELECT book_id
+           INTO :WS-BOOK-ID
+           FROM books_authors
+           WHERE book_id = :WS-BOOK-ID
+             AND author_id = :WS-AUTHOR-ID
+       END-EXEC.
+
+           IF SQLCODE = 0
+               SET LK-RETURN-ALREADY-HERE TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0100-EXIT-IF-ALREADY-HERE-END.
+
+       0200-CREATE-BEGIN.
+           MOVE LK-BOOK-ID   TO WS-BOOK-ID.
+           MOVE LK-AUTHOR-ID TO WS-AUTHOR-ID.
+
+       EXEC SQL
+           INSERT INTO books_authors (book_id, author_id)
+           VALUES (:WS-BOOK-ID, :WS-AUTHOR-ID)
+       END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET LK-RETURN-OK TO TRUE
+                   IF LK-COMMIT-SWITCH = "Y" THEN
+       EXEC SQL COMMIT END-EXEC
+                   END-IF
+               WHEN OTHER
+                   SET LK-RETURN-ERROR TO TRUE
+                   IF LK-COMMIT-SWITCH = "Y" THEN
+       EXEC SQL ROLLBACK END-EXEC
+                   END-IF
+           END-EVALUATE.
+       0200-CREATE-END.
