@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. listbook.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 08-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-ID              PIC 9(10).
+       01 WS-ISBN            PIC X(13).
+       01 WS-NAME            PIC X(50).
+       01 WS-YEAR            PIC X(04).
+       01 WS-AUTHOR-FNAME    PIC X(25).
+       01 WS-AUTHOR-LNAME    PIC X(25).
+       01 WS-EDITOR-NAME     PIC X(25).
+       01 WS-TYPE-NAME       PIC X(20).
+       01 WS-COPIES-TOTAL     PIC 9(05).
+       01 WS-COPIES-AVAILABLE PIC 9(05).
+       01 WS-SHELF-LOCATION   PIC X(10).
+       01 WS-LANGUAGE         PIC X(20).
+       01 WS-LANGUAGE-PATTERN PIC X(22).
+       01 WS-SERIES-NAME      PIC X(50).
+       01 WS-VOLUME-NUMBER    PIC 9(05).
+       01 WS-WITHDRAWN-DATE   PIC X(08).
+       01 WS-VERSION          PIC 9(05).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-EOF-SWITCH    PIC X   VALUE "n".
+           88 WS-EOF-N             VALUE "n".
+           88 WS-EOF-Y             VALUE "Y".
+
+       01 WS-MATCH-COUNT   PIC 9(05) VALUE 0.
+
+       01 WS-LANGUAGE-FILTER  PIC X(20).
+
+       01 WS-OUT-HDR.
+           05 FILLER          PIC X(10) VALUE "id".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(13) VALUE "isbn".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "book name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(04) VALUE "year".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "author".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "editor name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(20) VALUE "type name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(11) VALUE "copies".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(10) VALUE "shelf".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(20) VALUE "language".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(50) VALUE "series".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(06) VALUE "volume".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(09) VALUE "status".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(07) VALUE "version".
+
+       01 WS-OUT-SEPARATION-LINE.
+           05 FILLER          PIC X(10) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(13) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(04) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(20) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(11) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(10) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(20) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(50) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(06) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(09) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(07) VALUE ALL "-".
+
+       01 WS-OUT-LINE.
+           05 WS-OUT-ID           PIC X(10).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-ISBN         PIC X(13).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-NAME         PIC X(25).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-YEAR         PIC X(04).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-AUTHOR       PIC X(25).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-EDITOR-NAME  PIC X(25).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-TYPE-NAME    PIC X(20).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-COPIES       PIC X(11).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-SHELF-LOCATION PIC X(10).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-LANGUAGE     PIC X(20).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-SERIES-NAME  PIC X(50).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-VOLUME-NUMBER PIC X(06).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-STATUS        PIC X(09).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-VERSION       PIC X(07).
+
+       EXEC SQL
+           DECLARE book_list_cursor CURSOR FOR
+               SELECT
+                   books.id,
+                   books.isbn,
+                   books.name,
+                   books.year,
+                   authors.first_name,
+                   authors.last_name,
+                   editors.name,
+                   types.name,
+                   books.copies_available,
+                   books.copies_total,
+                   books.shelf_location,
+                   books.language,
+                   books.series_name,
+                   books.volume_number,
+                   books.withdrawn_date,
+                   books.version
+               FROM books
+               INNER JOIN authors ON books.author_id = authors.id
+               INNER JOIN editors ON books.editor_id = editors.id
+               INNER JOIN types ON books.type_id = types.id
+               WHERE books.deleted_date = '00000000'
+                 AND books.language ILIKE :WS-LANGUAGE-PATTERN
+               ORDER BY books.name
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Filter by language (blank for all) : "
+                   WITH NO ADVANCING.
+           MOVE SPACE TO WS-LANGUAGE-FILTER.
+           ACCEPT WS-LANGUAGE-FILTER.
+
+           IF WS-LANGUAGE-FILTER = SPACE THEN
+               MOVE "%" TO WS-LANGUAGE-PATTERN
+           ELSE
+               STRING "%" FUNCTION TRIM(WS-LANGUAGE-FILTER) "%"
+                   DELIMITED BY SIZE
+                   INTO WS-LANGUAGE-PATTERN
+           END-IF.
+
+       EXEC SQL OPEN book_list_cursor END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Book list error SQLCODE: " SQLCODE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-Y
+
+       EXEC SQL
+           FETCH book_list_cursor
+           INTO :WS-ID, :WS-ISBN, :WS-NAME, :WS-YEAR,
+               :WS-AUTHOR-FNAME, :WS-AUTHOR-LNAME, :WS-EDITOR-NAME,
+               :WS-TYPE-NAME, :WS-COPIES-AVAILABLE, :WS-COPIES-TOTAL,
+               :WS-SHELF-LOCATION, :WS-LANGUAGE, :WS-SERIES-NAME,
+               :WS-VOLUME-NUMBER, :WS-WITHDRAWN-DATE, :WS-VERSION
+       END-EXEC
+
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   ADD 1 TO WS-MATCH-COUNT
+                   IF WS-MATCH-COUNT = 1
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                       DISPLAY WS-OUT-HDR
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                   END-IF
+                   MOVE WS-ID     TO WS-OUT-ID
+                   MOVE WS-ISBN   TO WS-OUT-ISBN
+                   MOVE WS-NAME   TO WS-OUT-NAME
+                   MOVE WS-YEAR   TO WS-OUT-YEAR
+                   MOVE WS-AUTHOR-FNAME TO WS-OUT-AUTHOR
+                   MOVE WS-EDITOR-NAME  TO WS-OUT-EDITOR-NAME
+                   MOVE WS-TYPE-NAME    TO WS-OUT-TYPE-NAME
+                   STRING WS-COPIES-AVAILABLE DELIMITED BY SIZE
+                       "/" DELIMITED BY SIZE
+                       WS-COPIES-TOTAL DELIMITED BY SIZE
+                       INTO WS-OUT-COPIES
+                   MOVE WS-SHELF-LOCATION TO WS-OUT-SHELF-LOCATION
+                   MOVE WS-LANGUAGE       TO WS-OUT-LANGUAGE
+                   MOVE WS-SERIES-NAME    TO WS-OUT-SERIES-NAME
+                   MOVE WS-VOLUME-NUMBER  TO WS-OUT-VOLUME-NUMBER
+                   IF WS-WITHDRAWN-DATE = '00000000'
+                       MOVE "ACTIVE"    TO WS-OUT-STATUS
+                   ELSE
+                       MOVE "WITHDRAWN" TO WS-OUT-STATUS
+                   END-IF
+                   MOVE WS-VERSION TO WS-OUT-VERSION
+                   DISPLAY WS-OUT-LINE
+               END-IF
+
+           END-PERFORM.
+
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "There are no books in the database."
+           ELSE
+               DISPLAY WS-OUT-SEPARATION-LINE
+           END-IF.
+
+       EXEC SQL CLOSE book_list_cursor END-EXEC.
+
+           EXIT PROGRAM.
