@@ -17,6 +17,12 @@
        01 WS-AUTHOR-FNAME PIC X(25).
        01 WS-EDITOR-NAME  PIC X(25).
        01 WS-TYPE-NAME    PIC X(20).
+       01 WS-COPIES-TOTAL     PIC 9(05).
+       01 WS-COPIES-AVAILABLE PIC 9(05).
+       01 WS-SHELF-LOCATION   PIC X(10).
+       01 WS-LANGUAGE         PIC X(20).
+       01 WS-SERIES-NAME      PIC X(50).
+       01 WS-VOLUME-NUMBER    PIC 9(05).
 
        EXEC SQL END DECLARE SECTION END-EXEC.
 
@@ -31,8 +37,14 @@
        01 LK-AUTHOR-FNAME PIC X(25).
        01 LK-EDITOR-NAME  PIC X(25).
        01 LK-TYPE-NAME    PIC X(20).
+       01 LK-COPIES-TOTAL     PIC 9(05).
+       01 LK-COPIES-AVAILABLE PIC 9(05).
+       01 LK-SHELF-LOCATION   PIC X(10).
+       01 LK-LANGUAGE         PIC X(20).
+       01 LK-SERIES-NAME      PIC X(50).
+       01 LK-VOLUME-NUMBER    PIC 9(05).
        COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
-        
+
 
        PROCEDURE DIVISION USING LK-NAME,
                                 LK-ID,
@@ -42,35 +54,54 @@
                                 LK-AUTHOR-FNAME,
                                 LK-EDITOR-NAME,
                                 LK-TYPE-NAME,
+                                LK-COPIES-TOTAL,
+                                LK-COPIES-AVAILABLE,
+                                LK-SHELF-LOCATION,
+                                LK-LANGUAGE,
+                                LK-SERIES-NAME,
+                                LK-VOLUME-NUMBER,
                                 LK-RETURN-VALUE.
-       
+
            MOVE LK-NAME TO WS-NAME.
-       
-       EXEC SQL 
-           SELECT 
+
+       EXEC SQL
+           SELECT
                books.id,
                books.isbn,
-               books.year, 
+               books.year,
                authors.first_name,
                authors.last_name,
                editors.name,
-               types.name
-           INTO 
+               types.name,
+               books.copies_total,
+               books.copies_available,
+               books.shelf_location,
+               books.language,
+               books.series_name,
+               books.volume_number
+           INTO
                :WS-ID,
                :WS-ISBN,
                :WS-YEAR,
                :WS-AUTHOR-FNAME,
                :WS-AUTHOR-NAME,
                :WS-EDITOR-NAME,
-               :WS-TYPE-NAME
+               :WS-TYPE-NAME,
+               :WS-COPIES-TOTAL,
+               :WS-COPIES-AVAILABLE,
+               :WS-SHELF-LOCATION,
+               :WS-LANGUAGE,
+               :WS-SERIES-NAME,
+               :WS-VOLUME-NUMBER
            FROM books
            INNER JOIN authors on books.author_id = authors.id
-           INNER JOIN editors on books.editor_id = editor.id
-           INNER JOIN types on books.types_id = types.id
-           WHERE 
-               books.name = :WS-NAME
+           LEFT JOIN editors on books.editor_id = editors.id
+           LEFT JOIN types on books.type_id = types.id
+           WHERE
+               books.name = :WS-NAME AND
+               books.deleted_date = '00000000'
        END-EXEC.
-       
+
            EVALUATE SQLCODE
                WHEN 0
                    SET LK-RETURN-OK TO TRUE
@@ -80,7 +111,7 @@
                    DISPLAY "Error : " SQLCODE
                    SET LK-RETURN-ERROR TO TRUE
            END-EVALUATE.
-      
+
            MOVE WS-ID        TO LK-ID.
            MOVE WS-ISBN      TO LK-ISBN.
            MOVE WS-YEAR      TO LK-YEAR.
@@ -88,5 +119,11 @@
            MOVE WS-AUTHOR-FNAME TO LK-AUTHOR-FNAME.
            MOVE WS-EDITOR-NAME TO LK-EDITOR-NAME.
            MOVE WS-TYPE-NAME   TO LK-TYPE-NAME.
-      
-           EXIT PROGRAM.
\ No newline at end of file
+           MOVE WS-COPIES-TOTAL     TO LK-COPIES-TOTAL.
+           MOVE WS-COPIES-AVAILABLE TO LK-COPIES-AVAILABLE.
+           MOVE WS-SHELF-LOCATION   TO LK-SHELF-LOCATION.
+           MOVE WS-LANGUAGE         TO LK-LANGUAGE.
+           MOVE WS-SERIES-NAME      TO LK-SERIES-NAME.
+           MOVE WS-VOLUME-NUMBER    TO LK-VOLUME-NUMBER.
+
+           EXIT PROGRAM.
