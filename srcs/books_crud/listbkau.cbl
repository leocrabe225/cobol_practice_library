@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. listbkau.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-BOOK-ID         PIC 9(10).
+       01 WS-AUTHOR-ID       PIC 9(10).
+       01 WS-AUTHOR-FNAME    PIC X(25).
+       01 WS-AUTHOR-LNAME    PIC X(25).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-EOF-SWITCH    PIC X   VALUE "n".
+           88 WS-EOF-N             VALUE "n".
+           88 WS-EOF-Y             VALUE "Y".
+
+       01 WS-MATCH-COUNT   PIC 9(05) VALUE 0.
+
+       01 WS-OUT-HDR.
+           05 FILLER          PIC X(10) VALUE "author_id".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "first_name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(25) VALUE "last_name".
+
+       01 WS-OUT-SEPARATION-LINE.
+           05 FILLER          PIC X(10) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(25) VALUE ALL "-".
+
+       01 WS-OUT-LINE.
+           05 WS-OUT-AUTHOR-ID     PIC X(10).
+           05 FILLER               PIC X(03) VALUE " | ".
+           05 WS-OUT-AUTHOR-FNAME  PIC X(25).
+           05 FILLER               PIC X(03) VALUE " | ".
+           05 WS-OUT-AUTHOR-LNAME  PIC X(25).
+
+       LINKAGE SECTION.
+       01 LK-BOOK-ID         PIC 9(10).
+
+       EXEC SQL
+           DECLARE book_coauthors_cursor CURSOR FOR
+               SELECT
+                   authors.id,
+                   authors.first_name,
+                   authors.last_name
+               FROM books_authors
+               INNER JOIN authors ON books_authors.author_id = authors.id
+               WHERE books_authors.book_id = :WS-BOOK-ID
+               ORDER BY authors.last_name
+       END-EXEC.
+
+       PROCEDURE DIVISION USING LK-BOOK-ID.
+
+           MOVE LK-BOOK-ID TO WS-BOOK-ID.
+
+       EXEC SQL OPEN book_coauthors_cursor END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Co-author list error SQLCODE: " SQLCODE
+               EXIT PROGRAM
+           END-IF.
+
+           PERFORM UNTIL WS-EOF-Y
+
+       EXEC SQL
+           FETCH book_coauthors_cursor
+           INTO :WS-AUTHOR-ID, :WS-AUTHOR-FNAME, :WS-AUTHOR-LNAME
+       END-EXEC
+
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   ADD 1 TO WS-MATCH-COUNT
+                   IF WS-MATCH-COUNT = 1
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                       DISPLAY WS-OUT-HDR
+                       DISPLAY WS-OUT-SEPARATION-LINE
+                   END-IF
+                   MOVE WS-AUTHOR-ID    TO WS-OUT-AUTHOR-ID
+                   MOVE WS-AUTHOR-FNAME TO WS-OUT-AUTHOR-FNAME
+                   MOVE WS-AUTHOR-LNAME TO WS-OUT-AUTHOR-LNAME
+                   DISPLAY WS-OUT-LINE
+               END-IF
+
+           END-PERFORM.
+
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "This book has no additional co-authors on file."
+           ELSE
+               DISPLAY WS-OUT-SEPARATION-LINE
+           END-IF.
+
+       EXEC SQL CLOSE book_coauthors_cursor END-EXEC.
+
+           EXIT PROGRAM.
