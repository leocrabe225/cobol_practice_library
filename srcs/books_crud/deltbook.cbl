@@ -16,6 +16,13 @@
        01 WS-AUTHOR-FNAME PIC X(25).
        01 WS-EDITOR-NAME  PIC X(25).
        01 WS-TYPE-NAME    PIC X(20).
+       01 WS-COPIES-TOTAL     PIC 9(05).
+       01 WS-COPIES-AVAILABLE PIC 9(05).
+       01 WS-SHELF-LOCATION   PIC X(10).
+       01 WS-LANGUAGE         PIC X(20).
+       01 WS-SERIES-NAME      PIC X(50).
+       01 WS-VOLUME-NUMBER    PIC 9(05).
+       01 WS-TODAY-DATE       PIC X(08).
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -59,6 +66,12 @@
                WS-AUTHOR-FNAME
                WS-EDITOR-NAME
                WS-TYPE-NAME
+               WS-COPIES-TOTAL
+               WS-COPIES-AVAILABLE
+               WS-SHELF-LOCATION
+               WS-LANGUAGE
+               WS-SERIES-NAME
+               WS-VOLUME-NUMBER
                LK-RETURN-VALUE
            END-CALL.
            
@@ -68,8 +81,10 @@
        0100-EXIT-IF-NOT-HERE-END.
 
        0200-DELETE-BEGIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
        EXEC SQL
-           DELETE FROM books
+           UPDATE books
+           SET deleted_date = :WS-TODAY-DATE
            WHERE name=:WS-NAME;
        END-EXEC.
            
@@ -84,6 +99,11 @@
                    MOVE WS-EDITOR-NAME TO LK-EDITOR-NAME
                    MOVE WS-TYPE-NAME   TO LK-TYPE-NAME
        EXEC SQL COMMIT END-EXEC
+                   CALL "wrtaudit" USING
+                       "BOOK"
+                       WS-ID
+                       "DELETE"
+                   END-CALL
                WHEN OTHER
                    SET LK-RETURN-ERROR TO TRUE
        EXEC SQL ROLLBACK END-EXEC
