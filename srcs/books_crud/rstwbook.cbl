@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rstwbook.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-ID           PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01 LK-ID           PIC 9(10).
+       COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-ID,
+                                LK-RETURN-VALUE.
+
+           PERFORM 0100-EXIT-IF-NOT-WITHDRAWN-BEGIN
+              THRU 0100-EXIT-IF-NOT-WITHDRAWN-END.
+
+           PERFORM 0200-RESTORE-BEGIN
+              THRU 0200-RESTORE-END.
+
+           EXIT PROGRAM.
+
+       0100-EXIT-IF-NOT-WITHDRAWN-BEGIN.
+           MOVE LK-ID TO WS-ID.
+       EXEC SQL
+           SELECT id
+           INTO :WS-ID
+           FROM books
+           WHERE id = :WS-ID
+             AND withdrawn_date <> '00000000'
+       END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET LK-RETURN-NOT-FOUND TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0100-EXIT-IF-NOT-WITHDRAWN-END.
+
+       0200-RESTORE-BEGIN.
+       EXEC SQL
+           UPDATE books
+           SET withdrawn_date = '00000000'
+           WHERE id = :WS-ID
+       END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET LK-RETURN-OK TO TRUE
+       EXEC SQL COMMIT END-EXEC
+                   CALL "wrtaudit" USING
+                       "BOOK"
+                       WS-ID
+                       "UNWITHDRAW"
+                   END-CALL
+               WHEN OTHER
+                   SET LK-RETURN-ERROR TO TRUE
+       EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+       0200-RESTORE-END.
