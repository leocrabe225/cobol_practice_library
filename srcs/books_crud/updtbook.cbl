@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. updtbook.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 08-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-ID           PIC 9(10).
+       01 WS-ISBN         PIC X(13).
+       01 WS-NAME         PIC X(50).
+       01 WS-YEAR         PIC X(04).
+       01 WS-AUTHOR-ID    PIC 9(10).
+       01 WS-EDITOR-ID    PIC 9(10).
+       01 WS-TYPE-ID      PIC 9(10).
+       01 WS-COPIES-TOTAL PIC 9(05).
+       01 WS-SHELF-LOCATION PIC X(10).
+       01 WS-LANGUAGE     PIC X(20).
+       01 WS-SERIES-NAME  PIC X(50).
+       01 WS-VOLUME-NUMBER PIC 9(05).
+       01 WS-VERSION      PIC 9(05).
+       01 WS-TODAY-DATE   PIC X(08).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01 LK-ID           PIC 9(10).
+       01 LK-ISBN         PIC X(13).
+       01 LK-NAME         PIC X(50).
+       01 LK-YEAR         PIC X(04).
+       01 LK-AUTHOR-ID    PIC 9(10).
+       01 LK-EDITOR-ID    PIC 9(10).
+       01 LK-TYPE-ID      PIC 9(10).
+       01 LK-COPIES-TOTAL PIC 9(05).
+       01 LK-SHELF-LOCATION PIC X(10).
+       01 LK-LANGUAGE     PIC X(20).
+       01 LK-SERIES-NAME  PIC X(50).
+       01 LK-VOLUME-NUMBER PIC 9(05).
+       01 LK-VERSION      PIC 9(05).
+       COPY retstatu REPLACING ==:PREFIX:== BY ==LK==.
+
+       PROCEDURE DIVISION USING LK-ID,
+                                LK-ISBN,
+                                LK-NAME,
+                                LK-YEAR,
+                                LK-AUTHOR-ID,
+                                LK-EDITOR-ID,
+                                LK-TYPE-ID,
+                                LK-COPIES-TOTAL,
+                                LK-SHELF-LOCATION,
+                                LK-LANGUAGE,
+                                LK-SERIES-NAME,
+                                LK-VOLUME-NUMBER,
+                                LK-VERSION,
+                                LK-RETURN-VALUE.
+
+           PERFORM 0100-EXIT-IF-NOT-HERE-BEGIN
+              THRU 0100-EXIT-IF-NOT-HERE-END.
+
+           PERFORM 0200-UPDATE-BEGIN
+              THRU 0200-UPDATE-END.
+
+           EXIT PROGRAM.
+
+       0100-EXIT-IF-NOT-HERE-BEGIN.
+           MOVE LK-ID TO WS-ID.
+       EXEC SQL
+           SELECT id
+           INTO :WS-ID
+           FROM books
+           WHERE id = :WS-ID
+             AND deleted_date = '00000000'
+       END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET LK-RETURN-NOT-FOUND TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0100-EXIT-IF-NOT-HERE-END.
+
+       0200-UPDATE-BEGIN.
+           MOVE LK-ISBN      TO WS-ISBN.
+           MOVE LK-NAME      TO WS-NAME.
+           MOVE LK-YEAR      TO WS-YEAR.
+           MOVE LK-AUTHOR-ID TO WS-AUTHOR-ID.
+           MOVE LK-EDITOR-ID TO WS-EDITOR-ID.
+           MOVE LK-TYPE-ID   TO WS-TYPE-ID.
+           MOVE LK-COPIES-TOTAL TO WS-COPIES-TOTAL.
+           MOVE LK-SHELF-LOCATION TO WS-SHELF-LOCATION.
+           MOVE LK-LANGUAGE TO WS-LANGUAGE.
+           MOVE LK-SERIES-NAME TO WS-SERIES-NAME.
+           MOVE LK-VOLUME-NUMBER TO WS-VOLUME-NUMBER.
+           MOVE LK-VERSION TO WS-VERSION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+       EXEC SQL
+           UPDATE books
+           SET isbn = :WS-ISBN,
+               name = :WS-NAME,
+               year = :WS-YEAR,
+               author_id = :WS-AUTHOR-ID,
+               editor_id = :WS-EDITOR-ID,
+               type_id = :WS-TYPE-ID,
+               copies_total = :WS-COPIES-TOTAL,
+               shelf_location = :WS-SHELF-LOCATION,
+               language = :WS-LANGUAGE,
+               series_name = :WS-SERIES-NAME,
+               volume_number = :WS-VOLUME-NUMBER,
+               version = version + 1,
+               updated_at = :WS-TODAY-DATE
+           WHERE id = :WS-ID
+             AND version = :WS-VERSION
+       END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF SQLERRD(3) = 0
+                       SET LK-RETURN-CONFLICT TO TRUE
+       EXEC SQL ROLLBACK END-EXEC
+                   ELSE
+                       SET LK-RETURN-OK TO TRUE
+       EXEC SQL COMMIT END-EXEC
+                       CALL "wrtaudit" USING
+                           "BOOK"
+                           WS-ID
+                           "UPDATE"
+                       END-CALL
+                   END-IF
+               WHEN OTHER
+                   SET LK-RETURN-ERROR TO TRUE
+       EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+       0200-UPDATE-END.
