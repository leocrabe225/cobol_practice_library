@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batcopyr.
+       AUTHOR. ThomasD & Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+       DATE-COMPILED. null.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 WS-ID               PIC 9(10).
+       01 WS-NAME              PIC X(50).
+       01 WS-COPIES-TOTAL      PIC 9(05).
+       01 WS-COPIES-AVAILABLE  PIC 9(05).
+       01 WS-ACTIVE-LOAN-COUNT PIC 9(05).
+       01 WS-CORRECT-AVAILABLE PIC 9(05).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-EOF-SWITCH    PIC X   VALUE "n".
+           88 WS-EOF-N             VALUE "n".
+           88 WS-EOF-Y             VALUE "Y".
+
+       01 WS-BOOK-COUNT      PIC 9(07) VALUE 0.
+       01 WS-MISMATCH-COUNT  PIC 9(07) VALUE 0.
+
+       01 WS-OUT-HDR.
+           05 FILLER          PIC X(10) VALUE "id".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(50) VALUE "book name".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(09) VALUE "was avail".
+           05 FILLER          PIC X(03) VALUE " | ".
+           05 FILLER          PIC X(09) VALUE "now avail".
+
+       01 WS-OUT-SEPARATION-LINE.
+           05 FILLER          PIC X(10) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(50) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(09) VALUE ALL "-".
+           05 FILLER          PIC X(03) VALUE "-*-".
+           05 FILLER          PIC X(09) VALUE ALL "-".
+
+       01 WS-OUT-LINE.
+           05 WS-OUT-ID           PIC X(10).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-NAME         PIC X(50).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-WAS-AVAIL    PIC X(09).
+           05 FILLER              PIC X(03) VALUE " | ".
+           05 WS-OUT-NOW-AVAIL    PIC X(09).
+
+       EXEC SQL
+           DECLARE book_reconcile_cursor CURSOR FOR
+               SELECT
+                   books.id,
+                   books.name,
+                   books.copies_total,
+                   books.copies_available
+               FROM books
+               WHERE books.deleted_date = '00000000'
+               ORDER BY books.id
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       EXEC SQL OPEN book_reconcile_cursor END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Batch close error SQLCODE: " SQLCODE
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY WS-OUT-SEPARATION-LINE.
+           DISPLAY WS-OUT-HDR.
+           DISPLAY WS-OUT-SEPARATION-LINE.
+
+           PERFORM UNTIL WS-EOF-Y
+
+       EXEC SQL
+           FETCH book_reconcile_cursor
+           INTO :WS-ID, :WS-NAME, :WS-COPIES-TOTAL, :WS-COPIES-AVAILABLE
+       END-EXEC
+
+               IF SQLCODE = +100
+                   SET WS-EOF-Y TO TRUE
+               ELSE
+                   ADD 1 TO WS-BOOK-COUNT
+                   PERFORM 0200-RECONCILE-ONE-BOOK-BEGIN
+                      THRU 0200-RECONCILE-ONE-BOOK-END
+               END-IF
+
+           END-PERFORM.
+
+           DISPLAY WS-OUT-SEPARATION-LINE.
+           DISPLAY "Books checked : " WS-BOOK-COUNT.
+           DISPLAY "Copy counts corrected : " WS-MISMATCH-COUNT.
+
+       EXEC SQL CLOSE book_reconcile_cursor END-EXEC.
+
+           EXIT PROGRAM.
+
+       0200-RECONCILE-ONE-BOOK-BEGIN.
+       EXEC SQL
+           SELECT COUNT(*)
+           INTO :WS-ACTIVE-LOAN-COUNT
+           FROM borrowings
+           WHERE book_id = :WS-ID
+             AND returned_date = '00000000'
+       END-EXEC.
+
+           COMPUTE WS-CORRECT-AVAILABLE =
+               WS-COPIES-TOTAL - WS-ACTIVE-LOAN-COUNT.
+
+           IF WS-CORRECT-AVAILABLE NOT = WS-COPIES-AVAILABLE
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE WS-ID              TO WS-OUT-ID
+               MOVE WS-NAME             TO WS-OUT-NAME
+               MOVE WS-COPIES-AVAILABLE TO WS-OUT-WAS-AVAIL
+               MOVE WS-CORRECT-AVAILABLE TO WS-OUT-NOW-AVAIL
+               DISPLAY WS-OUT-LINE
+
+       EXEC SQL
+           UPDATE books
+           SET copies_available = :WS-CORRECT-AVAILABLE
+           WHERE id = :WS-ID
+       END-EXEC
+
+               IF SQLCODE = 0
+           EXEC SQL COMMIT END-EXEC
+               ELSE
+           EXEC SQL ROLLBACK END-EXEC
+               END-IF
+           END-IF.
+       0200-RECONCILE-ONE-BOOK-END.
